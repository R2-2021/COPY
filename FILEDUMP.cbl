@@ -0,0 +1,760 @@
+      ******************************************************************
+      *
+      *    PROGRAM-ID.  FILEDUMP
+      *
+      *    デバッグ用の汎用ダンプサブルーチン。メインプログラムが
+      *    ID=O でオープンし、レコード単位にID=P、項目単位にID=Xを
+      *    呼び出すことで、FILEDUMP.POT1／FILEDUMP.POT2（PGM指定時は
+      *    FILEDUMP.pgm.POT1／POT2）へダンプ内容を出力する。
+      *    ID=C でクローズし、ID=A はABEND等の異常系で呼び出すことで
+      *    直近にダンプした内容だけを簡易出力する。
+      *
+      *    TYPE=A は文字のみ、TYPE=M は16進数＋文字の混合、
+      *    TYPE=C はCSV形式、TYPE=N はCOMP-3／BINARYを10進数に
+      *    解読して出力する。
+      *
+      *    RETEN=Y を指定すると出力ファイル名の末尾に本日日付を
+      *    付加し、世代別に残す。CHGONLY=Y を指定すると、ID=Xで
+      *    同一ITEM・SEQの値が前回と変わらない時は出力を抑止する。
+      *    ID=C のクローズ時には、ID=Xで出力した項目の件数を
+      *    ITEM・SEQ・出力順番号の一覧として索引行を出力し、
+      *    件数をIDX-CNTへ返す。
+      *
+      *    呼び出し方法:
+      *      CALL "FILEDUMP" USING CPFILEDUMP-AREA, LEN項目, データ項目.
+      *
+      *    変更履歴
+      *    2026-08-08  T.MIYAKE  新規作成
+      *    2026-08-09  T.MIYAKE  CHGONLYの履歴判定にFD-W-HIST-MATCHED-YES
+      *                          を追加。値が変化していない既存ITEM・SEQを
+      *                          新規扱いで再登録してしまい、履歴テーブル
+      *                          が無駄に膨張する不具合を修正
+      *    2026-08-09  T.MIYAKE  FD-W-HIST-TBL／FD-W-RING-TBLにSUを追加し
+      *                          FD-W-IDX-TBLと同じくPOT1／POT2を区別して
+      *                          突合するよう修正（CHGONLYの重複抑止と
+      *                          ABENDリングの内容がPOT1/POT2間で混ざる
+      *                          不具合）。5000-ABEND-DUMP／
+      *                          5100-WRITE-RING-ONEをエントリ自身のSUで
+      *                          出力するよう修正。8000-WRITE-LINEに
+      *                          4000-CLOSE-SUBと同じオープンフラグの
+      *                          ガードを追加（未オープンのPOTへWRITE
+      *                          してしまう不備を修正）。3400-PUT-ALPHAに
+      *                          ４０バイト以下の時の16進数出力を追加
+      *                          （CPFILEDUMP.cpyの規約通りに修正）。
+      *                          3700-PUT-NUMERICのNUM-DIGITS=18けた指定
+      *                          時に上限値(10**18)がS9(18)表現範囲を
+      *                          超えて検査不能になっていたのを修正
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 FILEDUMP.
+       AUTHOR.                     T-MIYAKE.
+       INSTALLATION.               SYSTEM-SUPPORT-GRP.
+       DATE-WRITTEN.               2026-08-08.
+       DATE-COMPILED.               2026-08-08.
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    出力先ファイル名はPGM／RETENの指定によって組み立てるため、
+      *    固定リテラルではなくASSIGN DYNAMICで受け取る
+           SELECT FD-POT1-FILE     ASSIGN DYNAMIC FD-W-ASSIGN-1
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS FD-W-POT1-STATUS.
+           SELECT FD-POT2-FILE     ASSIGN DYNAMIC FD-W-ASSIGN-2
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS FD-W-POT2-STATUS.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  FD-POT1-FILE.
+       01  FD-POT1-LINE              PIC X(200).
+      *
+       FD  FD-POT2-FILE.
+       01  FD-POT2-LINE              PIC X(200).
+      *
+       WORKING-STORAGE             SECTION.
+      *
+       01  FD-W-ASSIGN-1            PIC  X(024) VALUE SPACE.
+       01  FD-W-ASSIGN-2            PIC  X(024) VALUE SPACE.
+       01  FD-W-POT1-STATUS         PIC  X(002) VALUE SPACE.
+       01  FD-W-POT2-STATUS         PIC  X(002) VALUE SPACE.
+       01  FD-W-SUFFIX              PIC  X(009) VALUE SPACE.
+       01  FD-W-OPEN-1              PIC  X(001) VALUE "N".
+           88  FD-W-OPEN-1-YES              VALUE "Y".
+       01  FD-W-OPEN-2              PIC  X(001) VALUE "N".
+           88  FD-W-OPEN-2-YES              VALUE "Y".
+      *
+      *---------------------------------------------------------------*
+      *    16進数ダンプ用（TYPE=M）の作業項目
+      *---------------------------------------------------------------*
+       01  FD-W-HEXDIGITS           PIC  X(016)
+                                    VALUE "0123456789ABCDEF".
+       01  FD-W-I                   BINARY-LONG VALUE ZERO.
+       01  FD-W-LEN-USE             BINARY-LONG VALUE ZERO.
+       01  FD-W-BYTE-VAL            BINARY-LONG VALUE ZERO.
+       01  FD-W-HI                  BINARY-LONG VALUE ZERO.
+       01  FD-W-LO                  BINARY-LONG VALUE ZERO.
+       01  FD-W-HEXPOS              BINARY-LONG VALUE ZERO.
+       01  FD-W-HEXPART             PIC  X(160) VALUE SPACE.
+       01  FD-W-OUTLINE             PIC  X(200) VALUE SPACE.
+       01  FD-W-SEQ-ED              PIC  9(009) VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    TYPE=N（数値解読）用の作業項目
+      *---------------------------------------------------------------*
+       01  FD-W-NUM-RAW             PIC S9(18)   VALUE ZERO.
+       01  FD-W-NUM-SCALE           PIC S9(18)   VALUE ZERO.
+       01  FD-W-NUM-DIVISOR         PIC S9(18)   VALUE 1.
+       01  FD-W-NUM-EDIT            PIC -(14)9.999999.
+       01  FD-W-NUM-LIMIT           PIC S9(18)   VALUE ZERO.
+       01  FD-W-NUM-ABS             PIC S9(18)   VALUE ZERO.
+      *    項目の生バイトをここへコピーし、下のREDEFINESでCOMP-3／
+      *    BINARYとして再解釈する（MOVEによる数値変換を避けるため）
+       01  FD-W-NUM-BYTES           PIC X(009)   VALUE SPACE.
+       01  FD-W-PACK-2  REDEFINES FD-W-NUM-BYTES PIC S9(003) COMP-3.
+       01  FD-W-PACK-3  REDEFINES FD-W-NUM-BYTES PIC S9(005) COMP-3.
+       01  FD-W-PACK-4  REDEFINES FD-W-NUM-BYTES PIC S9(007) COMP-3.
+       01  FD-W-PACK-5  REDEFINES FD-W-NUM-BYTES PIC S9(009) COMP-3.
+       01  FD-W-PACK-6  REDEFINES FD-W-NUM-BYTES PIC S9(011) COMP-3.
+       01  FD-W-PACK-7  REDEFINES FD-W-NUM-BYTES PIC S9(013) COMP-3.
+       01  FD-W-PACK-8  REDEFINES FD-W-NUM-BYTES PIC S9(015) COMP-3.
+       01  FD-W-PACK-9  REDEFINES FD-W-NUM-BYTES PIC S9(017) COMP-3.
+       01  FD-W-BIN-2   REDEFINES FD-W-NUM-BYTES PIC S9(004) BINARY.
+       01  FD-W-BIN-4   REDEFINES FD-W-NUM-BYTES PIC S9(009) BINARY.
+       01  FD-W-BIN-8   REDEFINES FD-W-NUM-BYTES PIC S9(018) BINARY.
+      *
+      *---------------------------------------------------------------*
+      *    CHGONLY（変更時のみ出力）用の履歴テーブル、先頭50件分を保持
+      *---------------------------------------------------------------*
+       01  FD-W-HIST-CNT            BINARY-LONG VALUE ZERO.
+       01  FD-W-HIST-TBL            OCCURS 50.
+           05  FD-W-HIST-ITEM         PIC X(010).
+           05  FD-W-HIST-SEQ          PIC 9(009).
+           05  FD-W-HIST-SU           PIC 9(001).
+           05  FD-W-HIST-VALUE        PIC X(100).
+       01  FD-W-HIST-FOUND          PIC  X(001) VALUE "N".
+           88  FD-W-HIST-FOUND-YES          VALUE "Y".
+       01  FD-W-HIST-MATCHED        PIC  X(001) VALUE "N".
+           88  FD-W-HIST-MATCHED-YES        VALUE "Y".
+       01  FD-W-HIST-H              BINARY-LONG VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    ABEND時簡易出力（ID=A）用のリングバッファ、直近20件分を保持
+      *---------------------------------------------------------------*
+       01  FD-W-RING-CNT            BINARY-LONG VALUE ZERO.
+       01  FD-W-RING-NEXT           BINARY-LONG VALUE 1.
+       01  FD-W-RING-TBL            OCCURS 20.
+           05  FD-W-RING-ITEM         PIC X(010).
+           05  FD-W-RING-SEQ          PIC 9(009).
+           05  FD-W-RING-SU           PIC 9(001).
+           05  FD-W-RING-VALUE        PIC X(100).
+       01  FD-W-RING-R              BINARY-LONG VALUE ZERO.
+       01  FD-W-RING-START          BINARY-LONG VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    索引（ID=Cで出力するITEM・SEQ一覧）用の作業テーブル、先頭
+      *    200件分を保持する。超えた分は件数のみIDX-CNTへ反映される
+      *---------------------------------------------------------------*
+       01  FD-W-IDX-TBL              OCCURS 200.
+           05  FD-W-IDX-ITEM           PIC X(010).
+           05  FD-W-IDX-SEQ            PIC 9(009).
+           05  FD-W-IDX-SU             PIC 9(001).
+           05  FD-W-IDX-OFFSET         BINARY-LONG.
+           05  FD-W-IDX-LEN            BINARY-LONG.
+       01  FD-W-IDX-J               BINARY-LONG VALUE ZERO.
+       01  FD-W-IDX-PRE             BINARY-LONG VALUE ZERO.
+       01  FD-W-IDX-OFFSET-ED       PIC 9(009) VALUE ZERO.
+       01  FD-W-IDX-LEN-ED          PIC 9(009) VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    POT1／POT2それぞれの出力済みバイト数（索引のOFFSET用）
+      *---------------------------------------------------------------*
+       01  FD-W-BYTEPOS-1           BINARY-LONG VALUE ZERO.
+       01  FD-W-BYTEPOS-2           BINARY-LONG VALUE ZERO.
+       01  FD-W-LINELEN             BINARY-LONG VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    出力先ファイル名組み立て、RETEN=Yの時は本日日付を付加
+      *---------------------------------------------------------------*
+       COPY "CPDATETIME.cpy" REPLACING ==:##:== BY ==FD==.
+      *
+       LINKAGE                     SECTION.
+      *
+       COPY "CPFILEDUMP.cpy" REPLACING ==:##:== BY ==FD==.
+       01  FD-ITEM-DATA             PIC X(256).
+      *
+       PROCEDURE                  DIVISION USING FD-FILEDUMP-AREA
+                                              FD-LEN
+                                              FD-ITEM-DATA.
+      *
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           MOVE "00"            TO FD-RETURN-CODE OF FD-FILEDUMP-AREA
+           EVALUATE FD-ID
+               WHEN "O"
+                   PERFORM 1000-OPEN-SUB    THRU 1000-EXIT
+               WHEN "P"
+                   PERFORM 2000-PUT-RECORD  THRU 2000-EXIT
+               WHEN "X"
+                   PERFORM 3000-PUT-ITEM    THRU 3000-EXIT
+               WHEN "C"
+                   PERFORM 4000-CLOSE-SUB   THRU 4000-EXIT
+               WHEN "A"
+                   PERFORM 5000-ABEND-DUMP  THRU 5000-EXIT
+               WHEN OTHER
+                   MOVE "90"   TO FD-RETURN-CODE OF FD-FILEDUMP-AREA
+           END-EVALUATE
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *    1000-OPEN-SUB     出力ファイル名を組み立てオープンする
+      ******************************************************************
+       1000-OPEN-SUB.
+           MOVE SPACE                 TO FD-W-SUFFIX
+           IF FD-RETEN = "Y"
+               PERFORM 1100-BUILD-SUFFIX  THRU 1100-EXIT
+           END-IF
+           PERFORM 1200-BUILD-NAME-1     THRU 1200-EXIT
+           PERFORM 1300-BUILD-NAME-2     THRU 1300-EXIT
+      *
+           OPEN OUTPUT FD-POT1-FILE
+           IF FD-W-POT1-STATUS NOT = "00"
+               MOVE "90"   TO FD-RETURN-CODE OF FD-FILEDUMP-AREA
+           ELSE
+               SET FD-W-OPEN-1-YES      TO TRUE
+           END-IF
+           OPEN OUTPUT FD-POT2-FILE
+           IF FD-W-POT2-STATUS NOT = "00"
+               MOVE "90"   TO FD-RETURN-CODE OF FD-FILEDUMP-AREA
+           ELSE
+               SET FD-W-OPEN-2-YES      TO TRUE
+           END-IF
+      *
+           MOVE ZERO                  TO FD-W-HIST-CNT
+           MOVE ZERO                  TO FD-W-RING-CNT
+           MOVE 1                     TO FD-W-RING-NEXT
+           MOVE ZERO                  TO FD-IDX-CNT
+           MOVE ZERO                  TO FD-W-BYTEPOS-1
+           MOVE ZERO                  TO FD-W-BYTEPOS-2
+       1000-EXIT.
+           EXIT.
+      *
+       1100-BUILD-SUFFIX.
+           MOVE "S"                    TO FD-DATE-TIME-ID
+           MOVE "FILEDUMP"              TO FD-DATE-TIME-PGM
+           CALL "DATETIME" USING FD-DATETIME-AREA
+           STRING "."                DELIMITED BY SIZE
+                  FD-DATE-YYYY        DELIMITED BY SIZE
+                  FD-DATE-MM          DELIMITED BY SIZE
+                  FD-DATE-DD          DELIMITED BY SIZE
+                  INTO FD-W-SUFFIX
+               ON OVERFLOW
+                   CONTINUE
+           END-STRING
+       1100-EXIT.
+           EXIT.
+      *
+       1200-BUILD-NAME-1.
+           MOVE SPACE                  TO FD-W-ASSIGN-1
+           IF FD-PGM = SPACE
+               STRING "FILEDUMP"       DELIMITED BY SIZE
+                      FD-W-SUFFIX      DELIMITED BY SPACE
+                      ".POT1"          DELIMITED BY SIZE
+                      INTO FD-W-ASSIGN-1
+               END-STRING
+           ELSE
+               STRING "FILEDUMP."      DELIMITED BY SIZE
+                      FD-PGM           DELIMITED BY SPACE
+                      FD-W-SUFFIX      DELIMITED BY SPACE
+                      ".POT1"          DELIMITED BY SIZE
+                      INTO FD-W-ASSIGN-1
+               END-STRING
+           END-IF
+       1200-EXIT.
+           EXIT.
+      *
+       1300-BUILD-NAME-2.
+           MOVE SPACE                  TO FD-W-ASSIGN-2
+           IF FD-PGM = SPACE
+               STRING "FILEDUMP"       DELIMITED BY SIZE
+                      FD-W-SUFFIX      DELIMITED BY SPACE
+                      ".POT2"          DELIMITED BY SIZE
+                      INTO FD-W-ASSIGN-2
+               END-STRING
+           ELSE
+               STRING "FILEDUMP."      DELIMITED BY SIZE
+                      FD-PGM           DELIMITED BY SPACE
+                      FD-W-SUFFIX      DELIMITED BY SPACE
+                      ".POT2"          DELIMITED BY SIZE
+                      INTO FD-W-ASSIGN-2
+               END-STRING
+           END-IF
+       1300-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2000-PUT-RECORD   ID=P、レコード区切りのヘッダー行を出力する
+      ******************************************************************
+       2000-PUT-RECORD.
+           IF FD-HED = "Y" OR FD-HED = "A"
+               MOVE SPACE                TO FD-W-OUTLINE
+               MOVE FD-SEQ                TO FD-W-SEQ-ED
+               STRING "==== RECORD SEQ="  DELIMITED BY SIZE
+                      FD-W-SEQ-ED          DELIMITED BY SIZE
+                      " ===="              DELIMITED BY SIZE
+                      INTO FD-W-OUTLINE
+               END-STRING
+               PERFORM 8000-WRITE-LINE      THRU 8000-EXIT
+           END-IF
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3000-PUT-ITEM     ID=X、項目の内容をTYPE別に出力する
+      ******************************************************************
+       3000-PUT-ITEM.
+           MOVE FD-LEN                  TO FD-W-LEN-USE
+           IF FD-W-LEN-USE < 1 OR FD-W-LEN-USE > 100
+               MOVE 100                   TO FD-W-LEN-USE
+           END-IF
+      *
+           IF FD-CHGONLY = "Y"
+               PERFORM 3100-CHECK-CHANGED  THRU 3100-EXIT
+               IF NOT FD-W-HIST-FOUND-YES
+                   GO TO 3000-EXIT
+               END-IF
+           END-IF
+      *
+           PERFORM 3200-SAVE-RING          THRU 3200-EXIT
+      *
+           IF FD-SU = 1
+               MOVE FD-W-BYTEPOS-1           TO FD-W-IDX-PRE
+           ELSE
+               MOVE FD-W-BYTEPOS-2           TO FD-W-IDX-PRE
+           END-IF
+      *
+           EVALUATE FD-TYPE
+               WHEN "C"
+                   PERFORM 3600-PUT-CSV      THRU 3600-EXIT
+               WHEN "N"
+                   PERFORM 3700-PUT-NUMERIC  THRU 3700-EXIT
+               WHEN "A"
+                   PERFORM 3400-PUT-ALPHA    THRU 3400-EXIT
+               WHEN OTHER
+                   PERFORM 3500-PUT-MIX      THRU 3500-EXIT
+           END-EVALUATE
+      *
+           PERFORM 3300-SAVE-INDEX          THRU 3300-EXIT
+       3000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3100-CHECK-CHANGED  前回の同一ITEM,SEQ,SUと値を比較し、
+      *                        変化が無ければFD-W-HIST-FOUND-YESを
+      *                        OFFのままにして出力を抑止する
+      *                        FD-W-HIST-MATCHED-YESは「履歴テーブルに
+      *                        このITEM,SEQ,SUが既にある」ことだけを
+      *                        示し、新規追加すべきか（＝テーブルに
+      *                        無い）をFD-W-HIST-FOUND-YESと区別して
+      *                        判定する。SUも突合条件に含めることで、
+      *                        POT1とPOT2の変更検知を独立させる
+      ******************************************************************
+       3100-CHECK-CHANGED.
+           MOVE "N"                    TO FD-W-HIST-FOUND
+           MOVE "N"                    TO FD-W-HIST-MATCHED
+           PERFORM 3110-SCAN-HIST        THRU 3110-EXIT
+               VARYING FD-W-HIST-H FROM 1 BY 1
+               UNTIL FD-W-HIST-H > FD-W-HIST-CNT
+                  OR FD-W-HIST-MATCHED-YES
+           IF NOT FD-W-HIST-MATCHED-YES
+               IF FD-W-HIST-CNT < 50
+                   ADD 1                      TO FD-W-HIST-CNT
+                   MOVE FD-ITEM                TO
+                           FD-W-HIST-ITEM(FD-W-HIST-CNT)
+                   MOVE FD-SEQ                 TO
+                           FD-W-HIST-SEQ(FD-W-HIST-CNT)
+                   MOVE FD-SU                  TO
+                           FD-W-HIST-SU(FD-W-HIST-CNT)
+                   MOVE FD-ITEM-DATA(1:FD-W-LEN-USE) TO
+                           FD-W-HIST-VALUE(FD-W-HIST-CNT)
+                   SET FD-W-HIST-FOUND-YES      TO TRUE
+               ELSE
+      *            *** 履歴テーブル満杯で新規ITEM/SEQを追跡できない時は
+      *            *** 抑止せずそのまま出力し、RETURN-CODEで通知する
+                   SET FD-W-HIST-FOUND-YES      TO TRUE
+                   MOVE "90"  TO FD-RETURN-CODE OF FD-FILEDUMP-AREA
+               END-IF
+           END-IF
+       3100-EXIT.
+           EXIT.
+      *
+       3110-SCAN-HIST.
+           IF FD-W-HIST-ITEM(FD-W-HIST-H) = FD-ITEM
+              AND FD-W-HIST-SEQ(FD-W-HIST-H) = FD-SEQ
+              AND FD-W-HIST-SU(FD-W-HIST-H) = FD-SU
+               SET FD-W-HIST-MATCHED-YES  TO TRUE
+               IF FD-W-HIST-VALUE(FD-W-HIST-H) =
+                       FD-ITEM-DATA(1:FD-W-LEN-USE)
+                   CONTINUE
+               ELSE
+                   MOVE FD-ITEM-DATA(1:FD-W-LEN-USE) TO
+                           FD-W-HIST-VALUE(FD-W-HIST-H)
+                   SET FD-W-HIST-FOUND-YES  TO TRUE
+               END-IF
+           END-IF
+       3110-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3200-SAVE-RING     ABEND時簡易出力（ID=A）用に直近20件保持
+      ******************************************************************
+       3200-SAVE-RING.
+           MOVE FD-ITEM                 TO
+                   FD-W-RING-ITEM(FD-W-RING-NEXT)
+           MOVE FD-SEQ                  TO
+                   FD-W-RING-SEQ(FD-W-RING-NEXT)
+           MOVE FD-SU                   TO
+                   FD-W-RING-SU(FD-W-RING-NEXT)
+           MOVE FD-ITEM-DATA(1:FD-W-LEN-USE) TO
+                   FD-W-RING-VALUE(FD-W-RING-NEXT)
+           IF FD-W-RING-CNT < 20
+               ADD 1                       TO FD-W-RING-CNT
+           END-IF
+           ADD 1                       TO FD-W-RING-NEXT
+           IF FD-W-RING-NEXT > 20
+               MOVE 1                     TO FD-W-RING-NEXT
+           END-IF
+       3200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3300-SAVE-INDEX     ID=Cで出力する索引一覧用に記録する
+      ******************************************************************
+       3300-SAVE-INDEX.
+           IF FD-IDX-CNT < 200
+               ADD 1                       TO FD-IDX-CNT
+               MOVE FD-ITEM                  TO
+                       FD-W-IDX-ITEM(FD-IDX-CNT)
+               MOVE FD-SEQ                   TO
+                       FD-W-IDX-SEQ(FD-IDX-CNT)
+               MOVE FD-SU                    TO
+                       FD-W-IDX-SU(FD-IDX-CNT)
+               MOVE FD-W-IDX-PRE              TO
+                       FD-W-IDX-OFFSET(FD-IDX-CNT)
+               IF FD-SU = 1
+                   COMPUTE FD-W-IDX-LEN(FD-IDX-CNT) =
+                       FD-W-BYTEPOS-1 - FD-W-IDX-PRE
+               ELSE
+                   COMPUTE FD-W-IDX-LEN(FD-IDX-CNT) =
+                       FD-W-BYTEPOS-2 - FD-W-IDX-PRE
+               END-IF
+           ELSE
+               ADD 1                       TO FD-IDX-CNT
+           END-IF
+       3300-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3400-PUT-ALPHA      TYPE=A、文字のみを1行で出力する
+      *    ４０バイト以下の時はCPFILEDUMP.cpyの規約通り、3500-PUT-MIX
+      *    と同じ16進数も併せて出力する
+      ******************************************************************
+       3400-PUT-ALPHA.
+           MOVE SPACE                   TO FD-W-OUTLINE
+           IF FD-W-LEN-USE <= 40
+               MOVE SPACE                   TO FD-W-HEXPART
+               MOVE ZERO                    TO FD-W-HEXPOS
+               PERFORM 3510-HEX-ONE-BYTE      THRU 3510-EXIT
+                   VARYING FD-W-I FROM 1 BY 1
+                   UNTIL FD-W-I > FD-W-LEN-USE
+               STRING FD-ITEM                DELIMITED BY SIZE
+                      " "                    DELIMITED BY SIZE
+                      FD-W-HEXPART(1:FD-W-HEXPOS) DELIMITED BY SIZE
+                      " "                    DELIMITED BY SIZE
+                      FD-ITEM-DATA(1:FD-W-LEN-USE) DELIMITED BY SIZE
+                      INTO FD-W-OUTLINE
+               END-STRING
+           ELSE
+               STRING FD-ITEM                DELIMITED BY SIZE
+                      " "                    DELIMITED BY SIZE
+                      FD-ITEM-DATA(1:FD-W-LEN-USE) DELIMITED BY SIZE
+                      INTO FD-W-OUTLINE
+               END-STRING
+           END-IF
+           PERFORM 8000-WRITE-LINE        THRU 8000-EXIT
+       3400-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3500-PUT-MIX        TYPE=M、16進数＋文字を1行で出力する
+      ******************************************************************
+       3500-PUT-MIX.
+           MOVE SPACE                   TO FD-W-HEXPART
+           MOVE ZERO                    TO FD-W-HEXPOS
+           PERFORM 3510-HEX-ONE-BYTE      THRU 3510-EXIT
+               VARYING FD-W-I FROM 1 BY 1
+               UNTIL FD-W-I > FD-W-LEN-USE
+      *
+           MOVE SPACE                   TO FD-W-OUTLINE
+           STRING FD-ITEM                DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  FD-W-HEXPART(1:FD-W-HEXPOS) DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  FD-ITEM-DATA(1:FD-W-LEN-USE) DELIMITED BY SIZE
+                  INTO FD-W-OUTLINE
+           END-STRING
+           PERFORM 8000-WRITE-LINE        THRU 8000-EXIT
+       3500-EXIT.
+           EXIT.
+      *
+       3510-HEX-ONE-BYTE.
+           COMPUTE FD-W-BYTE-VAL =
+               FUNCTION ORD(FD-ITEM-DATA(FD-W-I:1)) - 1
+           COMPUTE FD-W-HI = FD-W-BYTE-VAL / 16
+           COMPUTE FD-W-LO = FD-W-BYTE-VAL - (FD-W-HI * 16)
+           ADD 1                          TO FD-W-HEXPOS
+           MOVE FD-W-HEXDIGITS(FD-W-HI + 1:1) TO
+                   FD-W-HEXPART(FD-W-HEXPOS:1)
+           ADD 1                          TO FD-W-HEXPOS
+           MOVE FD-W-HEXDIGITS(FD-W-LO + 1:1) TO
+                   FD-W-HEXPART(FD-W-HEXPOS:1)
+       3510-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3600-PUT-CSV        TYPE=C、SEQ,ITEM,値 をCSV形式で出力する
+      ******************************************************************
+       3600-PUT-CSV.
+           MOVE SPACE                   TO FD-W-OUTLINE
+           MOVE FD-SEQ                   TO FD-W-SEQ-ED
+           STRING FD-W-SEQ-ED             DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FD-ITEM                 DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  '"'                     DELIMITED BY SIZE
+                  FD-ITEM-DATA(1:FD-W-LEN-USE) DELIMITED BY SIZE
+                  '"'                     DELIMITED BY SIZE
+                  INTO FD-W-OUTLINE
+           END-STRING
+           PERFORM 8000-WRITE-LINE        THRU 8000-EXIT
+       3600-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3700-PUT-NUMERIC    TYPE=N、COMP-3／BINARYを10進数に解読して
+      *                        出力する（NUM-DIGITS／NUM-DECで指定）
+      ******************************************************************
+       3700-PUT-NUMERIC.
+           MOVE ZERO                    TO FD-W-NUM-RAW
+           IF FD-NUM-USAGE = "B"
+               PERFORM 3710-DECODE-BINARY   THRU 3710-EXIT
+           ELSE
+               PERFORM 3720-DECODE-PACKED   THRU 3720-EXIT
+           END-IF
+      *
+           MOVE 1                       TO FD-W-NUM-DIVISOR
+           PERFORM 3730-BUILD-DIVISOR     THRU 3730-EXIT
+               VARYING FD-W-I FROM 1 BY 1
+               UNTIL FD-W-I > FD-NUM-DEC
+           COMPUTE FD-W-NUM-EDIT ROUNDED =
+               FD-W-NUM-RAW / FD-W-NUM-DIVISOR
+      *
+      *    NUM-DIGITSが指定されている時は、解読値の全体けた数が
+      *    指定を超えていないか検査する（超えていればLEN/桁数の
+      *    指定誤りとしてRETURN-CODE=90を返す）
+      *    18けたはFD-W-NUM-RAW自体がS9(18)のため、10**18が
+      *    S9(18)の表現範囲を超えてしまい検査不能になる。この
+      *    けた数はFD-W-NUM-RAWの最大値がそのまま上限であり、
+      *    超過することが有り得ないため検査自体を不要とする
+           IF FD-NUM-DIGITS > ZERO AND FD-NUM-DIGITS < 18
+               COMPUTE FD-W-NUM-LIMIT = 10 ** FD-NUM-DIGITS
+               COMPUTE FD-W-NUM-ABS = FUNCTION ABS(FD-W-NUM-RAW)
+               IF FD-W-NUM-ABS >= FD-W-NUM-LIMIT
+                   MOVE "90" TO FD-RETURN-CODE OF FD-FILEDUMP-AREA
+               END-IF
+           END-IF
+      *
+           MOVE SPACE                   TO FD-W-OUTLINE
+           STRING FD-ITEM                DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  FD-W-NUM-EDIT          DELIMITED BY SIZE
+                  INTO FD-W-OUTLINE
+           END-STRING
+           PERFORM 8000-WRITE-LINE        THRU 8000-EXIT
+       3700-EXIT.
+           EXIT.
+      *
+       3710-DECODE-BINARY.
+           MOVE SPACE                   TO FD-W-NUM-BYTES
+           EVALUATE FD-W-LEN-USE
+               WHEN 1 THRU 2
+                   MOVE FD-ITEM-DATA(1:2)  TO FD-W-NUM-BYTES(1:2)
+                   MOVE FD-W-BIN-2         TO FD-W-NUM-RAW
+               WHEN 3 THRU 4
+                   MOVE FD-ITEM-DATA(1:4)  TO FD-W-NUM-BYTES(1:4)
+                   MOVE FD-W-BIN-4         TO FD-W-NUM-RAW
+               WHEN OTHER
+                   MOVE FD-ITEM-DATA(1:8)  TO FD-W-NUM-BYTES(1:8)
+                   MOVE FD-W-BIN-8         TO FD-W-NUM-RAW
+           END-EVALUATE
+       3710-EXIT.
+           EXIT.
+      *
+       3720-DECODE-PACKED.
+           MOVE SPACE                   TO FD-W-NUM-BYTES
+           EVALUATE FD-W-LEN-USE
+               WHEN 1 THRU 2
+                   MOVE FD-ITEM-DATA(1:2)  TO FD-W-NUM-BYTES(1:2)
+                   MOVE FD-W-PACK-2        TO FD-W-NUM-RAW
+               WHEN 3
+                   MOVE FD-ITEM-DATA(1:3)  TO FD-W-NUM-BYTES(1:3)
+                   MOVE FD-W-PACK-3        TO FD-W-NUM-RAW
+               WHEN 4
+                   MOVE FD-ITEM-DATA(1:4)  TO FD-W-NUM-BYTES(1:4)
+                   MOVE FD-W-PACK-4        TO FD-W-NUM-RAW
+               WHEN 5
+                   MOVE FD-ITEM-DATA(1:5)  TO FD-W-NUM-BYTES(1:5)
+                   MOVE FD-W-PACK-5        TO FD-W-NUM-RAW
+               WHEN 6
+                   MOVE FD-ITEM-DATA(1:6)  TO FD-W-NUM-BYTES(1:6)
+                   MOVE FD-W-PACK-6        TO FD-W-NUM-RAW
+               WHEN 7
+                   MOVE FD-ITEM-DATA(1:7)  TO FD-W-NUM-BYTES(1:7)
+                   MOVE FD-W-PACK-7        TO FD-W-NUM-RAW
+               WHEN 8
+                   MOVE FD-ITEM-DATA(1:8)  TO FD-W-NUM-BYTES(1:8)
+                   MOVE FD-W-PACK-8        TO FD-W-NUM-RAW
+               WHEN OTHER
+                   MOVE FD-ITEM-DATA(1:9)  TO FD-W-NUM-BYTES(1:9)
+                   MOVE FD-W-PACK-9        TO FD-W-NUM-RAW
+           END-EVALUATE
+       3720-EXIT.
+           EXIT.
+      *
+       3730-BUILD-DIVISOR.
+           COMPUTE FD-W-NUM-DIVISOR = FD-W-NUM-DIVISOR * 10
+       3730-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    4000-CLOSE-SUB    索引一覧を出力してファイルをクローズする
+      ******************************************************************
+       4000-CLOSE-SUB.
+           PERFORM 4100-WRITE-INDEX    THRU 4100-EXIT
+               VARYING FD-W-IDX-J FROM 1 BY 1
+               UNTIL FD-W-IDX-J > FD-IDX-CNT
+                  OR FD-W-IDX-J > 200
+      *
+           IF FD-W-OPEN-1-YES
+               CLOSE FD-POT1-FILE
+               MOVE "N" TO FD-W-OPEN-1
+           END-IF
+           IF FD-W-OPEN-2-YES
+               CLOSE FD-POT2-FILE
+               MOVE "N" TO FD-W-OPEN-2
+           END-IF
+       4000-EXIT.
+           EXIT.
+      *
+       4100-WRITE-INDEX.
+           MOVE SPACE                   TO FD-W-OUTLINE
+           MOVE FD-W-IDX-SEQ(FD-W-IDX-J) TO FD-W-SEQ-ED
+           MOVE FD-W-IDX-SU(FD-W-IDX-J)  TO FD-SU
+           MOVE FD-W-IDX-OFFSET(FD-W-IDX-J) TO FD-W-IDX-OFFSET-ED
+           MOVE FD-W-IDX-LEN(FD-W-IDX-J)    TO FD-W-IDX-LEN-ED
+           STRING "INDEX ITEM="          DELIMITED BY SIZE
+                  FD-W-IDX-ITEM(FD-W-IDX-J) DELIMITED BY SIZE
+                  " SEQ="                DELIMITED BY SIZE
+                  FD-W-SEQ-ED            DELIMITED BY SIZE
+                  " OFFSET="             DELIMITED BY SIZE
+                  FD-W-IDX-OFFSET-ED     DELIMITED BY SIZE
+                  " LEN="                DELIMITED BY SIZE
+                  FD-W-IDX-LEN-ED        DELIMITED BY SIZE
+                  INTO FD-W-OUTLINE
+           END-STRING
+           PERFORM 8000-WRITE-LINE        THRU 8000-EXIT
+       4100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    5000-ABEND-DUMP   ID=A、リングバッファに残る直近分のみ出力
+      *    各エントリはFD-W-RING-SUで捕捉時のPOT1／POT2を覚えている
+      *    ため、ここではどちらかが開いていれば続行し、エントリ別の
+      *    オープン判定は8000-WRITE-LINEのガードに委ねる
+      ******************************************************************
+       5000-ABEND-DUMP.
+           IF NOT FD-W-OPEN-1-YES AND NOT FD-W-OPEN-2-YES
+               GO TO 5000-EXIT
+           END-IF
+           IF FD-W-RING-CNT = ZERO
+               GO TO 5000-EXIT
+           END-IF
+           COMPUTE FD-W-RING-START =
+               FD-W-RING-NEXT - FD-W-RING-CNT
+           IF FD-W-RING-START < 1
+               COMPUTE FD-W-RING-START = FD-W-RING-START + 20
+           END-IF
+      *
+           MOVE FD-W-RING-START          TO FD-W-RING-R
+           PERFORM 5100-WRITE-RING-ONE    THRU 5100-EXIT
+               FD-W-RING-CNT TIMES
+       5000-EXIT.
+           EXIT.
+      *
+       5100-WRITE-RING-ONE.
+           MOVE SPACE                    TO FD-W-OUTLINE
+           MOVE FD-W-RING-SEQ(FD-W-RING-R) TO FD-W-SEQ-ED
+           MOVE FD-W-RING-SU(FD-W-RING-R)  TO FD-SU
+           STRING "ABEND ITEM="           DELIMITED BY SIZE
+                  FD-W-RING-ITEM(FD-W-RING-R) DELIMITED BY SIZE
+                  " SEQ="                 DELIMITED BY SIZE
+                  FD-W-SEQ-ED             DELIMITED BY SIZE
+                  " VALUE="               DELIMITED BY SIZE
+                  FD-W-RING-VALUE(FD-W-RING-R)(1:40) DELIMITED BY SIZE
+                  INTO FD-W-OUTLINE
+           END-STRING
+           PERFORM 8000-WRITE-LINE         THRU 8000-EXIT
+      *
+           ADD 1                         TO FD-W-RING-R
+           IF FD-W-RING-R > 20
+               MOVE 1                      TO FD-W-RING-R
+           END-IF
+       5100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    8000-WRITE-LINE    SUで指定されたPOT1／POT2へ1行出力する
+      *    対象ストリームが未オープンの時は4000-CLOSE-SUBのCLOSEと同じ
+      *    オープンフラグで判定し、WRITEせずRETURN-CODE=90を返す
+      ******************************************************************
+       8000-WRITE-LINE.
+           COMPUTE FD-W-LINELEN =
+               FUNCTION LENGTH(FUNCTION TRIM(FD-W-OUTLINE TRAILING))
+           IF FD-SU = 1
+               IF NOT FD-W-OPEN-1-YES
+                   MOVE "90" TO FD-RETURN-CODE OF FD-FILEDUMP-AREA
+                   GO TO 8000-EXIT
+               END-IF
+               MOVE FD-W-OUTLINE            TO FD-POT1-LINE
+               WRITE FD-POT1-LINE
+               COMPUTE FD-W-BYTEPOS-1 =
+                   FD-W-BYTEPOS-1 + FD-W-LINELEN + 1
+           ELSE
+               IF NOT FD-W-OPEN-2-YES
+                   MOVE "90" TO FD-RETURN-CODE OF FD-FILEDUMP-AREA
+                   GO TO 8000-EXIT
+               END-IF
+               MOVE FD-W-OUTLINE            TO FD-POT2-LINE
+               WRITE FD-POT2-LINE
+               COMPUTE FD-W-BYTEPOS-2 =
+                   FD-W-BYTEPOS-2 + FD-W-LINELEN + 1
+           END-IF
+       8000-EXIT.
+           EXIT.
