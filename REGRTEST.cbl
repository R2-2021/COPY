@@ -0,0 +1,437 @@
+      ******************************************************************
+      *
+      *    PROGRAM-ID.  REGRTEST
+      *
+      *    共通サブルーチン七本（COBRND/DATETIME/DATEWEEK/DECODE05/
+      *    DECODE07/DECODE08/FILEDUMP）を既知の入力でCALLし、結果を
+      *    期待値と比較する夜間リグレッションバッチ。各サブルーチンの
+      *    パラメータ領域(CPxxxxx.cpyの予備エリア)は「サイズを変更した
+      *    時はメインのリコンパイルが必要」という注記の通り、呼び出し
+      *    側のCOPY内容がコンパイル済みサブルーチンとズレていないかを
+      *    この突合で検出する。結果はPASS/FAIL行としてREGRTEST.RPTへ
+      *    出力する。
+      *
+      *    呼び出し方法:
+      *      JCL等からプログラム単体で実行する。
+      *
+      *    変更履歴
+      *    2026-08-08  T.MIYAKE  新規作成
+      *    2026-08-09  T.MIYAKE  DECODE08のID=ADDで入れたテスト用
+      *                          フィクスチャの後始末をID=DELETE経由
+      *                          に変更し、NFADDRの直接SELECT／OPEN
+      *                          を廃止（DECODE08によるNFADDR一元
+      *                          管理の対象に合わせる）
+      *    2026-08-09  T.MIYAKE  2100-TEST-DATETIMEの算出ミス後に即
+      *                          上書きされる無駄なCOMPUTEを削除。
+      *                          FILEDUMPのCHGONLY=Y重複抑止を確認する
+      *                          2610-TEST-FD-CHGONLYを追加（従来は
+      *                          CHGONLY=Nのみで無検証だった）
+      *    2026-08-09  T.MIYAKE  1582年より前(ユリウス暦)の日付を検証
+      *                          する2210-TEST-DATEWEEK-Jを追加
+      *                          （従来は2024-01-01のみでユリウス暦側
+      *                          の分岐が未検証だった）
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 REGRTEST.
+       AUTHOR.                     T-MIYAKE.
+       INSTALLATION.               SYSTEM-SUPPORT-GRP.
+       DATE-WRITTEN.               2026-08-08.
+       DATE-COMPILED.              2026-08-08.
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT RT-RPT-FILE      ASSIGN TO "REGRTEST.RPT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  RT-RPT-FILE.
+       01  RT-RPT-LINE              PIC X(132).
+      *
+       WORKING-STORAGE             SECTION.
+      *
+       01  RT-W-TOTAL-CNT           BINARY-LONG VALUE ZERO.
+       01  RT-W-PASS-CNT            BINARY-LONG VALUE ZERO.
+       01  RT-W-FAIL-CNT            BINARY-LONG VALUE ZERO.
+       01  RT-W-RPT-CNT             PIC  9(006) VALUE ZERO.
+      *
+       01  RT-W-CASE-NAME           PIC  X(030) VALUE SPACE.
+       01  RT-W-PASS-FLAG           PIC  X(001) VALUE SPACE.
+           88  RT-W-PASS-YES                VALUE "Y".
+      *
+      *    *** DATETIME ID=Aの期待値を自前で算出するための作業項目
+       01  RT-W-BASE-YMD             PIC  9(008) VALUE ZERO.
+       01  RT-W-BASE-INT             BINARY-LONG VALUE ZERO.
+       01  RT-W-EXPECT-YMD           PIC  9(008) VALUE ZERO.
+       01  RT-W-ACTUAL-YMD           PIC  9(008) VALUE ZERO.
+      *
+      *    *** COBRND ID=RND で作成したNUMが範囲内かを確かめる作業項目
+       01  RT-W-EXPECT-NAME          PIC  X(030) VALUE SPACE.
+      *
+      *    *** FILEDUMPへ渡すテスト項目用バッファ
+       01  RT-W-FD-DATA              PIC  X(256) VALUE SPACE.
+      *
+       COPY "CPCOBRND.cpy"    REPLACING ==:##:== BY ==CB==.
+       COPY "CPDATETIME.cpy"  REPLACING ==:##:== BY ==DT==.
+       COPY "CPDATEWEEK.cpy"  REPLACING ==:##:== BY ==DW==.
+       COPY "CPDECODE05.cpy"  REPLACING ==:##:== BY ==D5==.
+       COPY "CPDECODE07.cpy"  REPLACING ==:##:== BY ==D7==.
+       COPY "CPDECODE08.cpy"  REPLACING ==:##:== BY ==D8==.
+       COPY "CPFILEDUMP.cpy"  REPLACING ==:##:== BY ==FD==.
+      *
+      *    *** DECODE05用の変換前／変換後バッファ
+       01  D5-BUF1                   PIC X(32000).
+       01  D5-BUF2                   PIC X(32000).
+      *
+       PROCEDURE                  DIVISION.
+      *
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-TEST-COBRND     THRU 2000-EXIT
+           PERFORM 2100-TEST-DATETIME   THRU 2100-EXIT
+           PERFORM 2200-TEST-DATEWEEK   THRU 2200-EXIT
+           PERFORM 2210-TEST-DATEWEEK-J THRU 2210-EXIT
+           PERFORM 2300-TEST-DECODE05   THRU 2300-EXIT
+           PERFORM 2400-TEST-DECODE07   THRU 2400-EXIT
+           PERFORM 2500-TEST-DECODE08   THRU 2500-EXIT
+           PERFORM 2600-TEST-FILEDUMP   THRU 2600-EXIT
+           PERFORM 2610-TEST-FD-CHGONLY THRU 2610-EXIT
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *    1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE ZERO                   TO RT-W-TOTAL-CNT
+           MOVE ZERO                   TO RT-W-PASS-CNT
+           MOVE ZERO                   TO RT-W-FAIL-CNT
+           OPEN OUTPUT RT-RPT-FILE
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2000-TEST-COBRND   ID=SEED/ID=RND  乱数列は環境依存のため
+      *    NUMは範囲チェック、S-NAME/S-NAME8は項番から決まる固定編集
+      *    結果で検証する
+      ******************************************************************
+       2000-TEST-COBRND.
+           MOVE "SEED"                 TO CB-ID
+           MOVE 100                    TO CB-SEED
+           CALL "COBRND" USING CB-COBRND-AREA
+      *
+           MOVE "RND"                  TO CB-ID
+           MOVE 1                      TO CB-IDX
+           MOVE 1                      TO CB-FROM(1)
+           MOVE 1                      TO CB-TO-CNT(1)
+           MOVE 0                      TO CB-BETWEEN(1)
+           MOVE SPACE                  TO CB-SIGN(1)
+           MOVE SPACE                  TO CB-ZERO(1)
+           MOVE 0                      TO CB-FROM2(1)
+           MOVE 0                      TO CB-TO2(1)
+           CALL "COBRND" USING CB-COBRND-AREA
+      *
+           MOVE "TEST-0001"            TO RT-W-EXPECT-NAME
+           MOVE "COBRND RND NAME/RANGE"  TO RT-W-CASE-NAME
+           MOVE "N"                    TO RT-W-PASS-FLAG
+           IF  CB-S-NAME(1) = RT-W-EXPECT-NAME(1:9)
+               AND CB-NUM(1) >= 0 AND CB-NUM(1) <= 100000
+               AND CB-RETURN-CODE = "00"
+               MOVE "Y"                TO RT-W-PASS-FLAG
+           END-IF
+           PERFORM 8000-WRITE-RESULT    THRU 8000-EXIT
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2100-TEST-DATETIME   ID=S の開始日にID=Aで31日加算し、
+      *    INTEGER-OF-DATE/DATE-OF-INTEGERで自前算出した期待値と比較
+      ******************************************************************
+       2100-TEST-DATETIME.
+           MOVE "S"                    TO DT-DATE-TIME-ID
+           MOVE "REGRTEST"              TO DT-DATE-TIME-PGM
+           CALL "DATETIME" USING DT-DATETIME-AREA
+      *
+      *    *** DT-DATE-YYは年4桁の下2桁しか持たないため、年4桁の
+      *    *** DT-DATE-YYYYの方から組み立てる
+           COMPUTE RT-W-BASE-YMD =
+               DT-DATE-YYYY * 10000 + DT-DATE-MM * 100 + DT-DATE-DD
+           COMPUTE RT-W-BASE-INT =
+               FUNCTION INTEGER-OF-DATE(RT-W-BASE-YMD)
+           COMPUTE RT-W-BASE-INT = RT-W-BASE-INT + 31
+           COMPUTE RT-W-EXPECT-YMD =
+               FUNCTION DATE-OF-INTEGER(RT-W-BASE-INT)
+      *
+           MOVE 31                     TO DT-DATE-ADD-DAYS
+           MOVE "A"                    TO DT-DATE-TIME-ID
+           CALL "DATETIME" USING DT-DATETIME-AREA
+           COMPUTE RT-W-ACTUAL-YMD =
+               DT-DATE-YYYY * 10000 + DT-DATE-MM * 100 + DT-DATE-DD
+      *
+           MOVE "DATETIME DATE-ADD 31D"  TO RT-W-CASE-NAME
+           MOVE "N"                    TO RT-W-PASS-FLAG
+           IF  RT-W-ACTUAL-YMD = RT-W-EXPECT-YMD
+               MOVE "Y"                TO RT-W-PASS-FLAG
+           END-IF
+           PERFORM 8000-WRITE-RESULT    THRU 8000-EXIT
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2200-TEST-DATEWEEK   固定の過去日付(2024-01-01、月曜)で曜日算出の
+      *    結果がCPDATEWEEK.cpyの規約(1=月曜,...,7=日曜)通りかを検証する
+      ******************************************************************
+       2200-TEST-DATEWEEK.
+           MOVE "A"                    TO DW-DATE2-ID
+           MOVE 2024                   TO DW-DATE2-YYYY
+           MOVE 1                      TO DW-DATE2-MM
+           MOVE 1                      TO DW-DATE2-DD
+           CALL "DATEWEEK" USING DW-DATEWEEK-AREA
+      *
+           MOVE "DATEWEEK WEEKDAY CALC"  TO RT-W-CASE-NAME
+           MOVE "N"                    TO RT-W-PASS-FLAG
+           IF  DW-DATE2-WEEK = 1
+               MOVE "Y"                TO RT-W-PASS-FLAG
+           END-IF
+           PERFORM 8000-WRITE-RESULT    THRU 8000-EXIT
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2210-TEST-DATEWEEK-J  1582年より前(ユリウス暦)の固定日付
+      *    (1500-01-01、水曜)で1200-COMPUTE-WEEKDAYのユリウス暦分岐を
+      *    検証する
+      ******************************************************************
+       2210-TEST-DATEWEEK-J.
+           MOVE "A"                    TO DW-DATE2-ID
+           MOVE 1500                   TO DW-DATE2-YYYY
+           MOVE 1                      TO DW-DATE2-MM
+           MOVE 1                      TO DW-DATE2-DD
+           CALL "DATEWEEK" USING DW-DATEWEEK-AREA
+      *
+           MOVE "DATEWEEK WEEKDAY JULIAN"  TO RT-W-CASE-NAME
+           MOVE "N"                    TO RT-W-PASS-FLAG
+           IF  DW-DATE2-WEEK = 3
+               MOVE "Y"                TO RT-W-PASS-FLAG
+           END-IF
+           PERFORM 8000-WRITE-RESULT    THRU 8000-EXIT
+       2210-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2300-TEST-DECODE05   HENKAN=AE  "A"(X'41') => X'C1'
+      ******************************************************************
+       2300-TEST-DECODE05.
+           MOVE "AE"                   TO D5-HENKAN
+           MOVE SPACE                  TO D5-MODE
+           MOVE "A"                    TO D5-BUF1(1:1)
+           MOVE 1                      TO D5-BUF1-LEN
+           MOVE "CHANGE"                TO D5-ID
+           CALL "DECODE05" USING D5-DECODE05-AREA, D5-BUF1, D5-BUF2
+      *
+           MOVE "DECODE05 ASCII=>EBCDIC" TO RT-W-CASE-NAME
+           MOVE "N"                    TO RT-W-PASS-FLAG
+           IF  D5-BUF2(1:1) = X"C1" AND D5-BUF2-LEN = 1
+               MOVE "Y"                TO RT-W-PASS-FLAG
+           END-IF
+           PERFORM 8000-WRITE-RESULT    THRU 8000-EXIT
+       2300-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2400-TEST-DECODE07   PTN=01  LINE(1)(1:1)=X'80' => X'20'
+      ******************************************************************
+       2400-TEST-DECODE07.
+           MOVE 1                      TO D7-PTN
+           MOVE "OPEN"                  TO D7-ID
+           CALL "DECODE07" USING D7-DECODE07-AREA
+      *
+           MOVE SPACE                  TO D7-LINE(1)
+           MOVE X"80"                  TO D7-LINE(1)(1:1)
+           MOVE "CHANGE"                TO D7-ID
+           CALL "DECODE07" USING D7-DECODE07-AREA
+      *
+           MOVE "DECODE07 PTN=01 SUB"    TO RT-W-CASE-NAME
+           MOVE "N"                    TO RT-W-PASS-FLAG
+           IF  D7-LINE(1)(1:1) = X"20"
+               MOVE "Y"                TO RT-W-PASS-FLAG
+           END-IF
+           PERFORM 8000-WRITE-RESULT    THRU 8000-EXIT
+       2400-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2500-TEST-DECODE08   ID=ADDで登録したテスト専用NAMEを
+      *    ID=SEARCHで検索し、後始末にマスタからDELETEする
+      ******************************************************************
+       2500-TEST-DECODE08.
+           MOVE "OPEN"                  TO D8-ID
+           CALL "DECODE08" USING D8-DECODE08-AREA
+      *
+           MOVE SPACE                  TO D8-NAME
+           MOVE "ZZ-REGRTEST-DUMMY"     TO D8-NAME
+           MOVE SPACE                  TO D8-NFADDR
+           MOVE "http://regrtest.invalid/x" TO D8-NFADDR
+           MOVE 20260101                TO D8-LASTVER-DATE
+           MOVE "ADD"                   TO D8-ID
+           CALL "DECODE08" USING D8-DECODE08-AREA
+      *
+           MOVE "SEARCH"                TO D8-ID
+           CALL "DECODE08" USING D8-DECODE08-AREA
+      *
+           MOVE "DECODE08 ADD/SEARCH"    TO RT-W-CASE-NAME
+           MOVE "N"                    TO RT-W-PASS-FLAG
+           IF  D8-SEARCH = "Y"
+               AND D8-NFADDR(1:26) = "http://regrtest.invalid/x"
+               MOVE "Y"                TO RT-W-PASS-FLAG
+           END-IF
+           PERFORM 8000-WRITE-RESULT    THRU 8000-EXIT
+      *
+           PERFORM 2510-CLEANUP-FIXTURE  THRU 2510-EXIT
+           MOVE "CLOSE"                 TO D8-ID
+           CALL "DECODE08" USING D8-DECODE08-AREA
+       2500-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2510-CLEANUP-FIXTURE   テスト専用NAMEのレコードをマスタから
+      *    削除し、実行前の状態に戻す（DECODE08のID=DELETE経由、
+      *    NFADDRはDECODE08が一元管理するため直接オープンはしない）
+      ******************************************************************
+       2510-CLEANUP-FIXTURE.
+           MOVE "http://regrtest.invalid/x" TO D8-NFADDR
+           MOVE "DELETE"                TO D8-ID
+           CALL "DECODE08" USING D8-DECODE08-AREA
+       2510-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2600-TEST-FILEDUMP   ID=X(TYPE=A)一件出力後、ID=Cの索引件数
+      *    とRETURN-CODEで確認する
+      ******************************************************************
+       2600-TEST-FILEDUMP.
+           MOVE "O"                    TO FD-ID
+           MOVE "N"                    TO FD-RETEN
+           CALL "FILEDUMP" USING FD-FILEDUMP-AREA, FD-LEN, RT-W-FD-DATA
+      *
+           MOVE "X"                    TO FD-ID
+           MOVE "RTCHK"                 TO FD-ITEM
+           MOVE "A"                    TO FD-TYPE
+           MOVE "N"                    TO FD-CHGONLY
+           MOVE 9                      TO FD-LEN
+           MOVE "REGRESSOK"             TO RT-W-FD-DATA
+           CALL "FILEDUMP" USING FD-FILEDUMP-AREA, FD-LEN, RT-W-FD-DATA
+      *
+           MOVE "C"                    TO FD-ID
+           CALL "FILEDUMP" USING FD-FILEDUMP-AREA, FD-LEN, RT-W-FD-DATA
+      *
+           MOVE "FILEDUMP X/CLOSE IDX"   TO RT-W-CASE-NAME
+           MOVE "N"                    TO RT-W-PASS-FLAG
+           IF  FD-IDX-CNT = 1 AND FD-RETURN-CODE OF FD-FILEDUMP-AREA
+                                                   = "00"
+               MOVE "Y"                TO RT-W-PASS-FLAG
+           END-IF
+           PERFORM 8000-WRITE-RESULT    THRU 8000-EXIT
+       2600-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2610-TEST-FD-CHGONLY   CHGONLY=Yで同一ITEM,SEQへ同値→異値→
+      *    同値の順に3回出力し、値が変わらない回は索引件数に加算されない
+      *    ことをID=Cの索引件数で確認する（変化２回分＝IDX-CNT=2を期待）
+      ******************************************************************
+       2610-TEST-FD-CHGONLY.
+           MOVE "O"                    TO FD-ID
+           MOVE "N"                    TO FD-RETEN
+           CALL "FILEDUMP" USING FD-FILEDUMP-AREA, FD-LEN, RT-W-FD-DATA
+      *
+           MOVE "X"                    TO FD-ID
+           MOVE "RTCHG"                 TO FD-ITEM
+           MOVE "A"                    TO FD-TYPE
+           MOVE "Y"                    TO FD-CHGONLY
+           MOVE 9                      TO FD-LEN
+      *
+           MOVE "REGRESSOK"             TO RT-W-FD-DATA
+           CALL "FILEDUMP" USING FD-FILEDUMP-AREA, FD-LEN, RT-W-FD-DATA
+           CALL "FILEDUMP" USING FD-FILEDUMP-AREA, FD-LEN, RT-W-FD-DATA
+      *
+           MOVE "REGRESSNG"             TO RT-W-FD-DATA
+           CALL "FILEDUMP" USING FD-FILEDUMP-AREA, FD-LEN, RT-W-FD-DATA
+           CALL "FILEDUMP" USING FD-FILEDUMP-AREA, FD-LEN, RT-W-FD-DATA
+      *
+           MOVE "C"                    TO FD-ID
+           CALL "FILEDUMP" USING FD-FILEDUMP-AREA, FD-LEN, RT-W-FD-DATA
+      *
+           MOVE "FILEDUMP CHGONLY DEDUP" TO RT-W-CASE-NAME
+           MOVE "N"                    TO RT-W-PASS-FLAG
+           IF  FD-IDX-CNT = 2 AND FD-RETURN-CODE OF FD-FILEDUMP-AREA
+                                                   = "00"
+               MOVE "Y"                TO RT-W-PASS-FLAG
+           END-IF
+           PERFORM 8000-WRITE-RESULT    THRU 8000-EXIT
+       2610-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    8000-WRITE-RESULT   PASS/FAIL一行をREGRTEST.RPTへ出力する
+      ******************************************************************
+       8000-WRITE-RESULT.
+           ADD  1                      TO RT-W-TOTAL-CNT
+           MOVE SPACE                  TO RT-RPT-LINE
+           IF  RT-W-PASS-YES
+               ADD  1                  TO RT-W-PASS-CNT
+               STRING "PASS " DELIMITED BY SIZE
+                      RT-W-CASE-NAME   DELIMITED BY SIZE
+                      INTO RT-RPT-LINE
+               END-STRING
+           ELSE
+               ADD  1                  TO RT-W-FAIL-CNT
+               STRING "FAIL " DELIMITED BY SIZE
+                      RT-W-CASE-NAME   DELIMITED BY SIZE
+                      INTO RT-RPT-LINE
+               END-STRING
+           END-IF
+           WRITE RT-RPT-LINE
+       8000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    9000-TERMINATE   件数サマリーを出力しファイルを閉じる
+      ******************************************************************
+       9000-TERMINATE.
+           MOVE SPACE                  TO RT-RPT-LINE
+           MOVE RT-W-TOTAL-CNT          TO RT-W-RPT-CNT
+           STRING "TOTAL=" DELIMITED BY SIZE
+                  RT-W-RPT-CNT DELIMITED BY SIZE
+                  INTO RT-RPT-LINE
+           END-STRING
+           WRITE RT-RPT-LINE
+      *
+           MOVE SPACE                  TO RT-RPT-LINE
+           MOVE RT-W-PASS-CNT           TO RT-W-RPT-CNT
+           STRING "PASS=" DELIMITED BY SIZE
+                  RT-W-RPT-CNT DELIMITED BY SIZE
+                  INTO RT-RPT-LINE
+           END-STRING
+           WRITE RT-RPT-LINE
+      *
+           MOVE SPACE                  TO RT-RPT-LINE
+           MOVE RT-W-FAIL-CNT           TO RT-W-RPT-CNT
+           STRING "FAIL=" DELIMITED BY SIZE
+                  RT-W-RPT-CNT DELIMITED BY SIZE
+                  INTO RT-RPT-LINE
+           END-STRING
+           WRITE RT-RPT-LINE
+      *
+           CLOSE RT-RPT-FILE
+       9000-EXIT.
+           EXIT.
