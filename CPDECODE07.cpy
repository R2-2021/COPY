@@ -10,6 +10,18 @@
            03  :##:-PTN        PIC  9(002).
       *    *** FILEITEM ���ő�A277���Ȃ̂ŁA
       *    *** �i�P�U�{�P�j���W�O�����{�P�U�i�p�^�[���V�t�g���j���P�R�V�U
+      *    *** 2026-08-08 T.MIYAKE 新しい抽出レイアウトに対応するため
+      *    *** LINE-G を16行から64行へ拡張
+      *    *** （このレコードに予備エリアを設ける前の拡張のため、
+      *    *** 下記の予備エリアでは相殺していない）
            03  :##:-LINE-G.
-             05  :##:-LINE     OCCURS 16
+             05  :##:-LINE     OCCURS 64
                                PIC  X(1376).
+      *    *** ID=V 検証結果、ASCII-TBLで変換できない文字の件数
+           03  :##:-V-CNT     BINARY-LONG VALUE ZERO.
+      *    *** 処理結果コード 00:正常 90:変換不可文字あり
+           03  :##:-RETURN-CODE PIC  X(002) VALUE "00".
+      *
+      *    *** 予備エリア、これ以降サイズ大きくした時はメインの
+      *    *** リコンパイルが必要
+           03  FILLER         PIC  X(070) VALUE SPACE.
