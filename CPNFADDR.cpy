@@ -0,0 +1,15 @@
+      *    *** DECODE08 の名前/NETFLIX URL マスタ用レコード
+      *    *** DECODE08、夜間死活チェック、突合バッチで共通に使う
+      *    *** 呼出元の REPLACING プレフィクスで差し替える
+       01  :##:-REC.
+           03  :##:-NAME         PIC  X(100).
+           03  :##:-ADDR         PIC  X(100).
+      *    *** 最終検証日(YYYYMMDD)、ADD時にゼロなら本日日付を補完
+           03  :##:-LASTVER      PIC  9(008) VALUE ZERO.
+      *    *** 夜間死活チェックでセット Y=リンク切れ
+           03  :##:-DEADFLAG     PIC  X(001) VALUE SPACE.
+      *    *** 突合バッチでセット Y=テストで使用実績あり
+           03  :##:-HITFLAG      PIC  X(001) VALUE SPACE.
+      *
+      *    *** 予備エリア、サイズ変更時はメインのリコンパイルが必要
+           03  FILLER            PIC  X(018) VALUE SPACE.
