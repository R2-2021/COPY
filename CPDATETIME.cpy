@@ -4,9 +4,29 @@
       *    *** "S" START
       *    *** "L" LUP
       *    *** "E" END
+      *    *** ID=T  SLAしきい値判定
+      *    *** ID=A  日付加減算
            03  :##:-DATE-TIME-ID PIC  X(001) VALUE SPACE.
            03  :##:-DATE-TIME-PGM PIC X(008) VALUE SPACE.
 
+      *    *** ID=T  SLA経過時間の閾値判定用（秒）
+      *    *** SLA-SEC に上限秒数をセットしてCALLすると、
+      *    *** DATE-TIME-PGM の経過時間がこれを超えた時SLA-FLAG=Yを返す
+           03  :##:-DATE-SLA-SEC  BINARY-LONG VALUE ZERO.
+           03  :##:-DATE-SLA-FLAG PIC  X(001) VALUE SPACE.
+
+      *    *** ID=S の時、再始動チェックポイントから開始時刻を
+      *    *** 復元した場合 Y をセットする
+           03  :##:-DATE-CKPT-FLAG PIC  X(001) VALUE SPACE.
+
+      *    *** ID=A  日付加減算、符号付きで日数をセットする
+      *    *** （マイナスは過去日、プラスは未来日）
+           03  :##:-DATE-ADD-DAYS BINARY-LONG VALUE ZERO.
+
+      *    *** DATE-WEEK-NA/DATE-MM-NA 等の出力形式
+      *    *** JP=日本語仕様（既定値）、US=英語表記
+           03  :##:-DATE-LOCALE    PIC  X(002) VALUE "JP".
+
       *    *** 以下サブルーチンでセットする
       *    *** 開始、ラップ、終了の日付、時刻セット
            03  :##:-DATE-TIME.
@@ -59,7 +79,7 @@
                07  :##:-DATE-MI-N PIC  N(002) VALUE SPACE.
                07  :##:-DATE-SS-N PIC  N(002) VALUE SPACE.
                07  :##:-DATE-SM-N PIC  N(002) VALUE SPACE.
-           03  :##:-DATE-TIME-N-R REDEFINES :##:-DATE-TIME-N
+           03  :##:-DATE-TIME-N-R REDEFINES :##:-DATE-TIME-N.
              05  :##:-DATE-YMD-HMS-N  OCCURS 14
                                PIC  N(001).
 
@@ -67,10 +87,13 @@
            03  :##:-DATE-DAY-N.
              05  :##:-DATE-YYYY-N PIC  N(004) VALUE SPACE.
              05  :##:-DATE-DDD-N  PIC  N(003) VALUE SPACE.
-           03  :##:-DATE-DAY-N-R  REDEFINES :##:-DATE-DAY-N
+           03  :##:-DATE-DAY-N-R  REDEFINES :##:-DATE-DAY-N.
              05  :##:-DATE-DAY-YYDDD-N OCCURS 7
                                PIC  N(001).
+      *    *** 処理結果コード 00:正常 90:異常
+           03  :##:-RETURN-CODE PIC  X(002) VALUE "00".
+      *
       *    *** 予備エリア、サイズ大きくした時はメインのリコンパイルが必要
       *    *** メインのエリア壊してしまう
       *    *** この長さで変更時は長さ同じにする
-           03  FILLER          PIC  X(100) VALUE SPACE.
+           03  FILLER          PIC  X(086) VALUE SPACE.
