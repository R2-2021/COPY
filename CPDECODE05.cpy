@@ -19,4 +19,17 @@
       *    *** �ϊ��O�̉����ڂ�
            03  :##:-BUF1-CNT   BINARY-LONG SYNC.
       *    *** �\��
-           03                  PIC  X(100).
+      *     03                  PIC  X(100).
+      *    *** HENKAN=EA:EBCDIC=>ASCII  AE:ASCII=>EBCDIC
+      *    *** MODE=U6 を指定するとUTF-16方向への変換になる
+      *    *** (HENKAN=SUでSJIS=>UTF16、USでUTF16=>SJIS)
+      *    *** ID=FILE 指定時、FILE-IN/FILE-OUT単位で一括変換
+           03  :##:-FILE-IN    PIC  X(008) VALUE SPACE.
+           03  :##:-FILE-OUT   PIC  X(008) VALUE SPACE.
+      *    *** 変換後バイト数が想定範囲外の時はYをセット
+           03  :##:-MISMATCH-FLAG PIC  X(001) VALUE SPACE.
+      *    *** 変換結果コード 00:正常 90:不正バイト列(後続バイト無)
+      *    *** 91:変換後長が想定範囲外 92:対応表未対応の符号位置あり
+           03  :##:-RETURN-CODE PIC  X(002) VALUE "00".
+      *
+           03  FILLER          PIC  X(081) VALUE SPACE.
