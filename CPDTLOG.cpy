@@ -0,0 +1,14 @@
+      *    *** DATETIME 経過時間集計ログ、共通レコード
+      *    *** DTELAPSE（集計レポート）と DATETIME が共有する
+       01  :##:-DTLOG-REC.
+           03  :##:-DTLOG-PGM     PIC  X(008) VALUE SPACE.
+           03  :##:-DTLOG-ID      PIC  X(001) VALUE SPACE.
+           03  :##:-DTLOG-YMD     PIC  9(008) VALUE ZERO.
+           03  :##:-DTLOG-HMS     PIC  9(006) VALUE ZERO.
+      *    *** START からの経過秒数（S 行は常にゼロ）
+           03  :##:-DTLOG-ELAPSED PIC  9(9)V99 VALUE ZERO.
+      *    *** ID=T の判定結果、対象外の行はスペース
+           03  :##:-DTLOG-SLA-FLAG PIC X(001) VALUE SPACE.
+      *
+      *    *** 予備エリア
+           03  FILLER             PIC  X(040) VALUE SPACE.
