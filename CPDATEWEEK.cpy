@@ -1,6 +1,14 @@
        01  :##:-DATEWEEK-AREA.
       *    *** ID=A DATE2-YMD よりWEEK,DD2セット
       *    *** ID=R NISSU よりDATE2-YMD,WEEKセット
+      *    *** ID=H DATE2-YMD が休日マスター登録日の時、
+      *    ***      DATE2-HOLIDAY-FLAG=Y をセット
+      *    *** ID=B DATE2-YMD よりDATE2-BDAYS（符号付き）営業日
+      *    ***      先（マイナスは過去）の日付をDATE2-YMDへ返す
+      *    *** ID=F DATE2-FY-START-MM を元に、DATE2-YMD の
+      *    ***      会計年度・会計期をセットする
+      *    *** ID=C DATE2-YMD～DATE2-YMD2 の営業日数を
+      *    ***      DATE2-BDAY-CNT へ、各営業日をDATEWEEK.OUTへ出力
            03  :##:-DATE2-ID     PIC  X(001) VALUE SPACE.
            03  :##:-DATE2-YMD.
              05  :##:-DATE2-YYYY PIC  9(004) VALUE ZERO.
@@ -15,7 +23,8 @@
            03  :##:-DATE2-WEEK   PIC  9(002) VALUE ZERO.
 
       *    *** 閏年計算して、月の最終日セット 1582年以降の年のみ算出
-      *    *** 1582年以前は、暦がグレゴリオ暦でないので、目安である
+      *    *** 1582年10月15日より前はユリウス暦規則（4年毎閏年、
+      *    *** 100年例外無し）で閏年判定する
            03  :##:-DATE2-AREA.
              05  :##:-DATE2-DD-DATA PIC  X(024) VALUE
                  "312831303130313130313031".
@@ -37,4 +46,29 @@
       *    *** NAはANKで曜日セット
            03  :##:-DATE2-WEEK-NK PIC  N(001) VALUE SPACE.
            03  :##:-DATE2-WEEK-NA PIC  X(003) VALUE SPACE.
-           03  FILLER            PIC  X(095) VALUE SPACE.
+      *    *** ID=H 判定結果、休日マスターに登録されていればY
+           03  :##:-DATE2-HOLIDAY-FLAG PIC  X(001) VALUE SPACE.
+
+      *    *** ID=B 入力、符号付き営業日数（マイナスは過去方向）
+           03  :##:-DATE2-BDAYS   BINARY-LONG VALUE ZERO.
+
+      *    *** ID=F 入力、会計年度の開始月（0の時は4月スタート）
+      *    *** ID=F 出力、会計年度、会計期（1～12）
+           03  :##:-DATE2-FY-START-MM PIC  9(002) VALUE ZERO.
+           03  :##:-DATE2-FY-YYYY     PIC  9(004) VALUE ZERO.
+           03  :##:-DATE2-FY-PERIOD   PIC  9(002) VALUE ZERO.
+
+      *    *** ID=C 入力、期間終了日（開始日はDATE2-YMD）
+           03  :##:-DATE2-YMD2.
+             05  :##:-DATE2-YYYY2 PIC 9(004) VALUE ZERO.
+             05  :##:-DATE2-MM2   PIC 9(002) VALUE ZERO.
+             05  :##:-DATE2-YMD2-DD PIC 9(002) VALUE ZERO.
+           03  :##:-DATE2-YMD2-9 REDEFINES :##:-DATE2-YMD2
+                                 PIC  9(008).
+      *    *** ID=C 出力、期間内の営業日数
+           03  :##:-DATE2-BDAY-CNT BINARY-LONG VALUE ZERO.
+      *
+      *    *** 処理結果コード 00:正常 90:異常
+           03  :##:-RETURN-CODE    PIC  X(002) VALUE "00".
+      *
+           03  FILLER            PIC  X(068) VALUE SPACE.
