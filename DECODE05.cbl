@@ -0,0 +1,533 @@
+      ******************************************************************
+      *
+      *    PROGRAM-ID.  DECODE05
+      *
+      *    文字コード変換共通サブルーチン。
+      *    ID=OPEN/CLOSE/CHANGE で呼び出す。
+      *    HENKAN=SU:SJIS=>UTF8  US:UTF8=>SJIS
+      *          =EA:EBCDIC=>ASCII  AE:ASCII=>EBCDIC
+      *    MODE  =U6 を指定すると UTF-16 方向への変換になる
+      *    ID=FILE 指定時は FILE-IN/FILE-OUT 単位の一括変換
+      *
+      *    ※ HENKAN=SU/USはASCII及びJIS X0201半角カナについては
+      *      実際のコードポイント変換（UTF8/UTF16⇔SJIS）を行う。
+      *      全角漢字（2バイト文字）はコード変換テーブルを持たない
+      *      ため、生バイトを詰め直すのではなく変換不可を明示する
+      *      置換文字（UTF8/UTF16側はU+FFFD、SJIS側は「〓」X'81AC'）
+      *      に置き換え、DE-RETURN-CODE=92を返す
+      *      （実際の文字コード変換がフルに完全対応なのはEA/AEのみ）。
+      *      長さ・件数の管理と不正バイト列検出は正しく機能する。
+      *
+      *    呼び出し方法:
+      *      CALL "DECODE05" USING CPDECODE05-AREA, BUF1, BUF2.
+      *
+      *    変更履歴
+      *    2026-08-08  T.MIYAKE  新規作成
+      *    2026-08-09  T.MIYAKE  2150-CHECK-MISMATCHをHENKANでも分岐
+      *                          させ、US+U6（SJIS側が1/2バイト可変の
+      *                          方向）を誤ってSU+U6と同じ固定2バイト
+      *                          判定にかけていたのを修正
+      *    2026-08-09  T.MIYAKE  2150-CHECK-MISMATCHのRC=91セットを
+      *                          2110-SCAN-ONE-CHARと同じDE-RETURN-CODE
+      *                          ="00"ガードで包み、既にセット済みの
+      *                          より具体的なエラーを上書きしないよう
+      *                          修正。2210-SCAN-ONE-UTFのUTF-16/UTF8
+      *                          3バイト先頭の後続バイト参照にも
+      *                          2110-SCAN-ONE-CHARと同じバッファ長
+      *                          チェックを追加（末尾で切れた不正な
+      *                          バイト列がDE-BUF1-LENを超えて読む
+      *                          不備を修正）
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 DECODE05.
+       AUTHOR.                     T-MIYAKE.
+       INSTALLATION.               SYSTEM-SUPPORT-GRP.
+       DATE-WRITTEN.               2026-08-08.
+       DATE-COMPILED.              2026-08-08.
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    ID=FILE の一括変換で使う入出力ファイル、名前は呼び出し側が
+      *    DE-FILE-IN/DE-FILE-OUT にセットする（固定リテラルではない）
+           SELECT DE-FCV-IN-FILE   ASSIGN DYNAMIC DE-W-ASSIGN-IN
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DE-FCV-OUT-FILE  ASSIGN DYNAMIC DE-W-ASSIGN-OUT
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  DE-FCV-IN-FILE.
+       01  DE-FCV-IN-LINE            PIC X(080).
+      *
+       FD  DE-FCV-OUT-FILE.
+       01  DE-FCV-OUT-LINE           PIC X(240).
+      *
+       WORKING-STORAGE             SECTION.
+      *
+      *---------------------------------------------------------------*
+      *    EBCDIC<=>ASCII 変換テーブル（INSPECT CONVERTING で使用）
+      *    ASC-ORDER は0～255の通し、EBC-FROM-A は各ASCIIコードに
+      *    対応するEBCDIC（IBM CP037）コードを格納する
+      *---------------------------------------------------------------*
+       01  DE-W-EA-ASC-ORDER.
+           03  DE-W-EA1-01 PIC X(008) VALUE X'0001020304050607'.
+           03  DE-W-EA1-02 PIC X(008) VALUE X'08090A0B0C0D0E0F'.
+           03  DE-W-EA1-03 PIC X(008) VALUE X'1011121314151617'.
+           03  DE-W-EA1-04 PIC X(008) VALUE X'18191A1B1C1D1E1F'.
+           03  DE-W-EA1-05 PIC X(008) VALUE X'2021222324252627'.
+           03  DE-W-EA1-06 PIC X(008) VALUE X'28292A2B2C2D2E2F'.
+           03  DE-W-EA1-07 PIC X(008) VALUE X'3031323334353637'.
+           03  DE-W-EA1-08 PIC X(008) VALUE X'38393A3B3C3D3E3F'.
+           03  DE-W-EA1-09 PIC X(008) VALUE X'4041424344454647'.
+           03  DE-W-EA1-10 PIC X(008) VALUE X'48494A4B4C4D4E4F'.
+           03  DE-W-EA1-11 PIC X(008) VALUE X'5051525354555657'.
+           03  DE-W-EA1-12 PIC X(008) VALUE X'58595A5B5C5D5E5F'.
+           03  DE-W-EA1-13 PIC X(008) VALUE X'6061626364656667'.
+           03  DE-W-EA1-14 PIC X(008) VALUE X'68696A6B6C6D6E6F'.
+           03  DE-W-EA1-15 PIC X(008) VALUE X'7071727374757677'.
+           03  DE-W-EA1-16 PIC X(008) VALUE X'78797A7B7C7D7E7F'.
+           03  DE-W-EA1-17 PIC X(008) VALUE X'8081828384858687'.
+           03  DE-W-EA1-18 PIC X(008) VALUE X'88898A8B8C8D8E8F'.
+           03  DE-W-EA1-19 PIC X(008) VALUE X'9091929394959697'.
+           03  DE-W-EA1-20 PIC X(008) VALUE X'98999A9B9C9D9E9F'.
+           03  DE-W-EA1-21 PIC X(008) VALUE X'A0A1A2A3A4A5A6A7'.
+           03  DE-W-EA1-22 PIC X(008) VALUE X'A8A9AAABACADAEAF'.
+           03  DE-W-EA1-23 PIC X(008) VALUE X'B0B1B2B3B4B5B6B7'.
+           03  DE-W-EA1-24 PIC X(008) VALUE X'B8B9BABBBCBDBEBF'.
+           03  DE-W-EA1-25 PIC X(008) VALUE X'C0C1C2C3C4C5C6C7'.
+           03  DE-W-EA1-26 PIC X(008) VALUE X'C8C9CACBCCCDCECF'.
+           03  DE-W-EA1-27 PIC X(008) VALUE X'D0D1D2D3D4D5D6D7'.
+           03  DE-W-EA1-28 PIC X(008) VALUE X'D8D9DADBDCDDDEDF'.
+           03  DE-W-EA1-29 PIC X(008) VALUE X'E0E1E2E3E4E5E6E7'.
+           03  DE-W-EA1-30 PIC X(008) VALUE X'E8E9EAEBECEDEEEF'.
+           03  DE-W-EA1-31 PIC X(008) VALUE X'F0F1F2F3F4F5F6F7'.
+           03  DE-W-EA1-32 PIC X(008) VALUE X'F8F9FAFBFCFDFEFF'.
+
+       01  DE-W-EA-EBC-FROM-A.
+           03  DE-W-EA2-01 PIC X(008) VALUE X'00010203372D2E2F'.
+           03  DE-W-EA2-02 PIC X(008) VALUE X'1605250B0C0D0E0F'.
+           03  DE-W-EA2-03 PIC X(008) VALUE X'101112133C3D3226'.
+           03  DE-W-EA2-04 PIC X(008) VALUE X'18193F271C1D1E1F'.
+           03  DE-W-EA2-05 PIC X(008) VALUE X'405A7F7B5B6C507D'.
+           03  DE-W-EA2-06 PIC X(008) VALUE X'4D5D5C4E6B604B61'.
+           03  DE-W-EA2-07 PIC X(008) VALUE X'F0F1F2F3F4F5F6F7'.
+           03  DE-W-EA2-08 PIC X(008) VALUE X'F8F97A5E4C7E6E6F'.
+           03  DE-W-EA2-09 PIC X(008) VALUE X'7CC1C2C3C4C5C6C7'.
+           03  DE-W-EA2-10 PIC X(008) VALUE X'C8C9D1D2D3D4D5D6'.
+           03  DE-W-EA2-11 PIC X(008) VALUE X'D7D8D9E2E3E4E5E6'.
+           03  DE-W-EA2-12 PIC X(008) VALUE X'E7E8E9BAE0BBB06D'.
+           03  DE-W-EA2-13 PIC X(008) VALUE X'7981828384858687'.
+           03  DE-W-EA2-14 PIC X(008) VALUE X'8889919293949596'.
+           03  DE-W-EA2-15 PIC X(008) VALUE X'979899A2A3A4A5A6'.
+           03  DE-W-EA2-16 PIC X(008) VALUE X'A7A8A9C04FD0A107'.
+           03  DE-W-EA2-17 PIC X(008) VALUE X'2021222324150617'.
+           03  DE-W-EA2-18 PIC X(008) VALUE X'28292A2B2C090A1B'.
+           03  DE-W-EA2-19 PIC X(008) VALUE X'30311A3334353608'.
+           03  DE-W-EA2-20 PIC X(008) VALUE X'38393A3B04143EFF'.
+           03  DE-W-EA2-21 PIC X(008) VALUE X'41AA4AB19FB26AB5'.
+           03  DE-W-EA2-22 PIC X(008) VALUE X'BDB49A8A5FCAAFBC'.
+           03  DE-W-EA2-23 PIC X(008) VALUE X'908FEAFABEA0B6B3'.
+           03  DE-W-EA2-24 PIC X(008) VALUE X'9DDA9B8BB7B8B9AB'.
+           03  DE-W-EA2-25 PIC X(008) VALUE X'6465626663679E68'.
+           03  DE-W-EA2-26 PIC X(008) VALUE X'7471727378757677'.
+           03  DE-W-EA2-27 PIC X(008) VALUE X'AC69EDEEEBEFECBF'.
+           03  DE-W-EA2-28 PIC X(008) VALUE X'80FDFEFBFCADAE59'.
+           03  DE-W-EA2-29 PIC X(008) VALUE X'4445424643479C48'.
+           03  DE-W-EA2-30 PIC X(008) VALUE X'5451525358555657'.
+           03  DE-W-EA2-31 PIC X(008) VALUE X'8C49CDCECBCFCCE1'.
+           03  DE-W-EA2-32 PIC X(008) VALUE X'70DDDEDBDC8D8EDF'.
+      *
+      *---------------------------------------------------------------*
+      *    SJIS<=>UTF8/UTF16 変換（バイト送り走査）用作業項目
+      *---------------------------------------------------------------*
+       01  DE-W-P1                  BINARY-LONG VALUE ZERO.
+       01  DE-W-P2                  BINARY-LONG VALUE ZERO.
+       01  DE-W-CNT                 BINARY-LONG VALUE ZERO.
+       01  DE-W-B1-N                PIC  9(003) VALUE ZERO.
+       01  DE-W-B2-N                PIC  9(003) VALUE ZERO.
+       01  DE-W-B3-N                PIC  9(003) VALUE ZERO.
+      *    *** JIS X0201半角カナ<=>UTF8/UTF16のコードポイント変換用
+      *    *** （全角漢字はテーブル未対応のため下記処理対象外、
+      *    ***  不可変換時はU+FFFD／SJIS「〓」(81AC)で明示する）
+       01  DE-W-CP                  BINARY-LONG VALUE ZERO.
+       01  DE-W-CPB1                BINARY-LONG VALUE ZERO.
+       01  DE-W-CPB2                BINARY-LONG VALUE ZERO.
+       01  DE-W-CPB3                BINARY-LONG VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    ID=FILE 一括変換用
+      *---------------------------------------------------------------*
+       01  DE-W-ASSIGN-IN           PIC  X(008) VALUE SPACE.
+       01  DE-W-ASSIGN-OUT          PIC  X(008) VALUE SPACE.
+       01  DE-W-FCV-EOF             PIC  X(001) VALUE "N".
+           88  DE-W-FCV-EOF-YES             VALUE "Y".
+      *
+       LINKAGE                     SECTION.
+      *
+       COPY "CPDECODE05.cpy" REPLACING ==:##:== BY ==DE==.
+      *
+      *    呼び出し側が確保する変換前／変換後の作業バッファ
+       01  DE-BUF1                  PIC X(32000).
+       01  DE-BUF2                  PIC X(32000).
+      *
+       PROCEDURE                  DIVISION USING DE-DECODE05-AREA,
+                                               DE-BUF1, DE-BUF2.
+      *
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           EVALUATE DE-ID
+               WHEN "OPEN"
+                   PERFORM 1000-OPEN-SUB   THRU 1000-EXIT
+               WHEN "CLOSE"
+                   PERFORM 1100-CLOSE-SUB  THRU 1100-EXIT
+               WHEN "CHANGE"
+                   PERFORM 2000-CHANGE     THRU 2000-EXIT
+               WHEN "FILE"
+                   PERFORM 3000-FILE-CONVERT THRU 3000-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *    1000-OPEN-SUB / 1100-CLOSE-SUB
+      ******************************************************************
+       1000-OPEN-SUB.
+           MOVE "00"                     TO DE-RETURN-CODE
+       1000-EXIT.
+           EXIT.
+      *
+       1100-CLOSE-SUB.
+           MOVE "00"                     TO DE-RETURN-CODE
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2000-CHANGE  HENKAN/MODEに従いDE-BUF1をDE-BUF2へ変換する
+      ******************************************************************
+       2000-CHANGE.
+           MOVE "00"                     TO DE-RETURN-CODE
+           MOVE SPACE                    TO DE-MISMATCH-FLAG
+           EVALUATE DE-HENKAN
+               WHEN "SU"
+                   PERFORM 2100-SJIS-TO-UNICODE THRU 2100-EXIT
+               WHEN "US"
+                   PERFORM 2200-UNICODE-TO-SJIS THRU 2200-EXIT
+               WHEN "EA"
+                   PERFORM 2300-EBCDIC-TO-ASCII THRU 2300-EXIT
+               WHEN "AE"
+                   PERFORM 2400-ASCII-TO-EBCDIC THRU 2400-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2100-SJIS-TO-UNICODE  HENKAN=SU
+      *    MODE=U6ならUTF-16（2BYTE固定）、それ以外はUTF8へ変換する
+      ******************************************************************
+       2100-SJIS-TO-UNICODE.
+           MOVE 1                        TO DE-W-P1
+           MOVE 1                        TO DE-W-P2
+           MOVE ZERO                     TO DE-W-CNT
+           PERFORM 2110-SCAN-ONE-CHAR      THRU 2110-EXIT
+               UNTIL DE-W-P1 > DE-BUF1-LEN
+           MOVE DE-W-CNT                  TO DE-BUF1-CNT
+           COMPUTE DE-BUF2-LEN = DE-W-P2 - 1
+           PERFORM 2150-CHECK-MISMATCH     THRU 2150-EXIT
+       2100-EXIT.
+           EXIT.
+      *
+       2110-SCAN-ONE-CHAR.
+           ADD  1                        TO DE-W-CNT
+           COMPUTE DE-W-B1-N = FUNCTION ORD(DE-BUF1(DE-W-P1:1)) - 1
+           IF (DE-W-B1-N >= 129 AND DE-W-B1-N <= 159) OR
+              (DE-W-B1-N >= 224 AND DE-W-B1-N <= 252)
+      *        *** SJISの2バイト文字先頭バイト（全角漢字等）
+               IF DE-W-P1 + 1 > DE-BUF1-LEN
+      *            *** 後続バイトが無い、不正なバイト列
+                   MOVE "90"               TO DE-RETURN-CODE
+                   MOVE DE-BUF1(DE-W-P1:1) TO DE-BUF2(DE-W-P2:1)
+                   ADD  1                  TO DE-W-P1
+                   ADD  1                  TO DE-W-P2
+               ELSE
+      *            *** 全角漢字はコード変換テーブル未対応のため、
+      *            *** 生バイトをそのまま詰め直すのではなく、
+      *            *** 変換不可を示す置換文字(U+FFFD)で明示する
+                   IF DE-RETURN-CODE = "00"
+                       MOVE "92"           TO DE-RETURN-CODE
+                   END-IF
+                   IF DE-MODE = "U6"
+                       MOVE X"FFFD"          TO DE-BUF2(DE-W-P2:2)
+                       COMPUTE DE-W-P2 = DE-W-P2 + 2
+                   ELSE
+                       MOVE X"EFBFBD"        TO DE-BUF2(DE-W-P2:3)
+                       COMPUTE DE-W-P2 = DE-W-P2 + 3
+                   END-IF
+                   ADD  2                  TO DE-W-P1
+               END-IF
+           ELSE
+               IF DE-W-B1-N >= 161 AND DE-W-B1-N <= 223
+      *            *** JIS X0201半角カナ、正規のコードポイント変換
+                   COMPUTE DE-W-CP = 65377 + (DE-W-B1-N - 161)
+                   PERFORM 2120-ENCODE-CP       THRU 2120-EXIT
+               ELSE
+      *            *** ASCII、UTF8/UTF16ともASCII範囲はそのまま詰める
+                   IF DE-MODE = "U6"
+                       MOVE X"00"              TO DE-BUF2(DE-W-P2:1)
+                       MOVE DE-BUF1(DE-W-P1:1) TO DE-BUF2(DE-W-P2 + 1:1)
+                       COMPUTE DE-W-P2 = DE-W-P2 + 2
+                   ELSE
+                       MOVE DE-BUF1(DE-W-P1:1) TO DE-BUF2(DE-W-P2:1)
+                       ADD  1                  TO DE-W-P2
+                   END-IF
+               END-IF
+               ADD  1                      TO DE-W-P1
+           END-IF
+       2110-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2120-ENCODE-CP  DE-W-CPの符号位置をDE-MODEに従いDE-BUF2へ
+      *    書き出す（半角カナのUTF8(3バイト)／UTF16(2バイト)変換用）
+      ******************************************************************
+       2120-ENCODE-CP.
+           IF DE-MODE = "U6"
+               COMPUTE DE-W-CPB1 = FUNCTION INTEGER(DE-W-CP / 256)
+               COMPUTE DE-W-CPB2 = FUNCTION MOD(DE-W-CP, 256)
+               MOVE FUNCTION CHAR(DE-W-CPB1 + 1) TO DE-BUF2(DE-W-P2:1)
+               MOVE FUNCTION CHAR(DE-W-CPB2 + 1)
+                                          TO DE-BUF2(DE-W-P2 + 1:1)
+               COMPUTE DE-W-P2 = DE-W-P2 + 2
+           ELSE
+               COMPUTE DE-W-CPB1 = 224 +
+                   FUNCTION INTEGER(DE-W-CP / 4096)
+               COMPUTE DE-W-CPB2 = 128 +
+                   FUNCTION MOD(FUNCTION INTEGER(DE-W-CP / 64), 64)
+               COMPUTE DE-W-CPB3 = 128 + FUNCTION MOD(DE-W-CP, 64)
+               MOVE FUNCTION CHAR(DE-W-CPB1 + 1) TO DE-BUF2(DE-W-P2:1)
+               MOVE FUNCTION CHAR(DE-W-CPB2 + 1)
+                                          TO DE-BUF2(DE-W-P2 + 1:1)
+               MOVE FUNCTION CHAR(DE-W-CPB3 + 1)
+                                          TO DE-BUF2(DE-W-P2 + 2:1)
+               COMPUTE DE-W-P2 = DE-W-P2 + 3
+           END-IF
+       2120-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2200-UNICODE-TO-SJIS  HENKAN=US
+      *    MODE=U6ならUTF-16入力、それ以外はUTF8入力として走査する
+      ******************************************************************
+       2200-UNICODE-TO-SJIS.
+           MOVE 1                        TO DE-W-P1
+           MOVE 1                        TO DE-W-P2
+           MOVE ZERO                     TO DE-W-CNT
+           PERFORM 2210-SCAN-ONE-UTF       THRU 2210-EXIT
+               UNTIL DE-W-P1 > DE-BUF1-LEN
+           MOVE DE-W-CNT                  TO DE-BUF1-CNT
+           COMPUTE DE-BUF2-LEN = DE-W-P2 - 1
+           PERFORM 2150-CHECK-MISMATCH     THRU 2150-EXIT
+       2200-EXIT.
+           EXIT.
+      *
+       2210-SCAN-ONE-UTF.
+           ADD  1                        TO DE-W-CNT
+           IF DE-MODE = "U6"
+      *        *** UTF-16(2バイト固定、ビッグエンディアン)1文字分
+               IF DE-W-P1 + 1 > DE-BUF1-LEN
+      *            *** 後続バイトが無い、不正な(切れた)バイト列
+                   MOVE "90"                  TO DE-RETURN-CODE
+                   MOVE DE-BUF1(DE-W-P1:1)    TO DE-BUF2(DE-W-P2:1)
+                   ADD  1                     TO DE-W-P1
+                   ADD  1                     TO DE-W-P2
+                   GO TO 2210-EXIT
+               END-IF
+               COMPUTE DE-W-B1-N = FUNCTION ORD(DE-BUF1(DE-W-P1:1)) - 1
+               COMPUTE DE-W-B2-N =
+                   FUNCTION ORD(DE-BUF1(DE-W-P1 + 1:1)) - 1
+               COMPUTE DE-W-CP = (DE-W-B1-N * 256) + DE-W-B2-N
+               IF DE-W-CP >= 65377 AND DE-W-CP <= 65439
+                   COMPUTE DE-W-B1-N = 161 + (DE-W-CP - 65377)
+                   MOVE FUNCTION CHAR(DE-W-B1-N + 1)
+                                            TO DE-BUF2(DE-W-P2:1)
+                   ADD  1                   TO DE-W-P2
+               ELSE
+                   IF DE-W-CP < 128
+                       MOVE DE-BUF1(DE-W-P1 + 1:1) TO DE-BUF2(DE-W-P2:1)
+                       ADD  1                       TO DE-W-P2
+                   ELSE
+                       PERFORM 2230-UNMAPPED-SJIS    THRU 2230-EXIT
+                   END-IF
+               END-IF
+               ADD  2                      TO DE-W-P1
+           ELSE
+               COMPUTE DE-W-B1-N = FUNCTION ORD(DE-BUF1(DE-W-P1:1)) - 1
+               EVALUATE TRUE
+                   WHEN DE-W-B1-N >= 240
+      *                *** 補助面4バイトUTF8、SJISへの対応表なし
+                       PERFORM 2230-UNMAPPED-SJIS    THRU 2230-EXIT
+                       ADD  4                  TO DE-W-P1
+                   WHEN DE-W-B1-N >= 224
+      *                *** 3バイトUTF8、半角カナ(U+FF61-FF9F)のみ対応
+                       IF DE-W-P1 + 2 > DE-BUF1-LEN
+      *                    *** 後続バイトが無い、不正な(切れた)バイト列
+                           MOVE "90"               TO DE-RETURN-CODE
+                           PERFORM 2230-UNMAPPED-SJIS THRU 2230-EXIT
+                           ADD  1                  TO DE-W-P1
+                           GO TO 2210-EXIT
+                       END-IF
+                       COMPUTE DE-W-B2-N =
+                           FUNCTION ORD(DE-BUF1(DE-W-P1 + 1:1)) - 1
+                       COMPUTE DE-W-B3-N =
+                           FUNCTION ORD(DE-BUF1(DE-W-P1 + 2:1)) - 1
+                       COMPUTE DE-W-CP =
+                           (FUNCTION MOD(DE-W-B1-N, 16) * 4096)
+                           + (FUNCTION MOD(DE-W-B2-N, 64) * 64)
+                           + FUNCTION MOD(DE-W-B3-N, 64)
+                       IF DE-W-CP >= 65377 AND DE-W-CP <= 65439
+                           COMPUTE DE-W-B1-N = 161 + (DE-W-CP - 65377)
+                           MOVE FUNCTION CHAR(DE-W-B1-N + 1)
+                                                TO DE-BUF2(DE-W-P2:1)
+                           ADD  1               TO DE-W-P2
+                       ELSE
+                           PERFORM 2230-UNMAPPED-SJIS THRU 2230-EXIT
+                       END-IF
+                       ADD  3                  TO DE-W-P1
+                   WHEN DE-W-B1-N >= 192
+      *                *** 2バイトUTF8（ラテン文字拡張等）、対応表なし
+                       PERFORM 2230-UNMAPPED-SJIS    THRU 2230-EXIT
+                       ADD  2                  TO DE-W-P1
+                   WHEN OTHER
+      *                *** ASCII等の1バイト文字はそのまま詰める
+                       MOVE DE-BUF1(DE-W-P1:1) TO DE-BUF2(DE-W-P2:1)
+                       ADD  1                  TO DE-W-P2
+                       ADD  1                  TO DE-W-P1
+               END-EVALUATE
+           END-IF
+       2210-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2230-UNMAPPED-SJIS  SJISへ変換不可な符号位置を検出した時、
+      *    生バイトではなくSJIS「〓」(ゲタ記号、X'81AC')で明示する
+      ******************************************************************
+       2230-UNMAPPED-SJIS.
+           IF DE-RETURN-CODE = "00"
+               MOVE "92"                  TO DE-RETURN-CODE
+           END-IF
+           MOVE X"81AC"                   TO DE-BUF2(DE-W-P2:2)
+           ADD  2                         TO DE-W-P2
+       2230-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2150-CHECK-MISMATCH  BUF2-LENが想定範囲内かチェックする
+      ******************************************************************
+       2150-CHECK-MISMATCH.
+           IF DE-MODE = "U6" AND DE-HENKAN = "SU"
+      *        *** SU+U6はSJIS1文字につきUTF-16を2バイト固定で出力する
+               IF DE-BUF2-LEN NOT = DE-BUF1-CNT * 2
+                   MOVE "Y"                  TO DE-MISMATCH-FLAG
+      *            *** 既に個別の変換エラー(90/92)が立っている時は、
+      *            *** より具体的なそちらを残し上書きしない
+                   IF DE-RETURN-CODE = "00"
+                       MOVE "91"             TO DE-RETURN-CODE
+                   END-IF
+               END-IF
+           ELSE
+               IF DE-MODE = "U6"
+      *            *** US+U6はUTF-16 1文字につきSJISを1(ASCII/半角カナ)
+      *            *** または2(未対応コードのゲタ記号)バイトで出力する
+                   IF DE-BUF2-LEN < DE-BUF1-CNT OR
+                      DE-BUF2-LEN > DE-BUF1-CNT * 2
+                       MOVE "Y"                  TO DE-MISMATCH-FLAG
+                       IF DE-RETURN-CODE = "00"
+                           MOVE "91"             TO DE-RETURN-CODE
+                       END-IF
+                   END-IF
+               ELSE
+                   IF DE-BUF2-LEN < DE-BUF1-CNT OR
+                      DE-BUF2-LEN > DE-BUF1-CNT * 4
+                       MOVE "Y"                  TO DE-MISMATCH-FLAG
+                       IF DE-RETURN-CODE = "00"
+                           MOVE "91"             TO DE-RETURN-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+       2150-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2300-EBCDIC-TO-ASCII  HENKAN=EA
+      ******************************************************************
+       2300-EBCDIC-TO-ASCII.
+           MOVE DE-BUF1(1:DE-BUF1-LEN)    TO DE-BUF2(1:DE-BUF1-LEN)
+           INSPECT DE-BUF2(1:DE-BUF1-LEN)
+               CONVERTING DE-W-EA-EBC-FROM-A TO DE-W-EA-ASC-ORDER
+           MOVE DE-BUF1-LEN               TO DE-BUF2-LEN
+           MOVE DE-BUF1-LEN               TO DE-BUF1-CNT
+       2300-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2400-ASCII-TO-EBCDIC  HENKAN=AE
+      ******************************************************************
+       2400-ASCII-TO-EBCDIC.
+           MOVE DE-BUF1(1:DE-BUF1-LEN)    TO DE-BUF2(1:DE-BUF1-LEN)
+           INSPECT DE-BUF2(1:DE-BUF1-LEN)
+               CONVERTING DE-W-EA-ASC-ORDER TO DE-W-EA-EBC-FROM-A
+           MOVE DE-BUF1-LEN               TO DE-BUF2-LEN
+           MOVE DE-BUF1-LEN               TO DE-BUF1-CNT
+       2400-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3000-FILE-CONVERT  ID=FILE
+      *    DE-FILE-IN/DE-FILE-OUT を1レコードずつ読み、既存のHENKAN/
+      *    MODE設定に従って2000-CHANGEで変換し、出力ファイルへ書く
+      ******************************************************************
+       3000-FILE-CONVERT.
+           MOVE DE-FILE-IN                TO DE-W-ASSIGN-IN
+           MOVE DE-FILE-OUT                TO DE-W-ASSIGN-OUT
+           MOVE "00"                       TO DE-RETURN-CODE
+           MOVE "N"                        TO DE-W-FCV-EOF
+           OPEN INPUT  DE-FCV-IN-FILE
+           OPEN OUTPUT DE-FCV-OUT-FILE
+           PERFORM 3100-FCV-READ-ONE        THRU 3100-EXIT
+           PERFORM 3200-FCV-CONVERT-ONE      THRU 3200-EXIT
+               UNTIL DE-W-FCV-EOF-YES
+           CLOSE DE-FCV-IN-FILE
+           CLOSE DE-FCV-OUT-FILE
+       3000-EXIT.
+           EXIT.
+      *
+       3100-FCV-READ-ONE.
+           READ DE-FCV-IN-FILE
+               AT END
+                   SET DE-W-FCV-EOF-YES      TO TRUE
+                   GO TO 3100-EXIT
+           END-READ
+       3100-EXIT.
+           EXIT.
+      *
+       3200-FCV-CONVERT-ONE.
+           MOVE DE-FCV-IN-LINE              TO DE-BUF1(1:80)
+           MOVE 80                          TO DE-BUF1-LEN
+           PERFORM 2000-CHANGE                THRU 2000-EXIT
+           MOVE SPACE                        TO DE-FCV-OUT-LINE
+           MOVE DE-BUF2(1:DE-BUF2-LEN)        TO DE-FCV-OUT-LINE
+           WRITE DE-FCV-OUT-LINE
+           PERFORM 3100-FCV-READ-ONE          THRU 3100-EXIT
+       3200-EXIT.
+           EXIT.
