@@ -1,20 +1,23 @@
       *    *** FILEDUMP サブルーチン用
        01  :##:-FILEDUMP-AREA.
-      *    
-      *    *** :##:-ID=O OPEN 
+      *
+      *    *** :##:-ID=O OPEN
       *    *** :##:-ID=P RECORDの出力
       *    *** :##:-ID=X 項目の出力
       *    ***      ＭＡＸ１００バイトまで出力
       *    ***      ４０バイト以下の時、１行で出力、TYPE=Aでも16進数出力
       *    *** :##:-ID=C CLOSE
+      *    *** :##:-ID=A ABEND時の簡易ダンプ(直近分を内部バッファから出力)
            03  :##:-ID         PIC  X(001) VALUE SPACE.
-      *    
-      *    *** :##:-SU=1 FILEDUMP.POT1 に出力 
+      *
+      *    *** :##:-SU=1 FILEDUMP.POT1 に出力
       *    *** :##:-SU=2 FILEDUMP.POT2 に出力（1以外の時）
            03  :##:-SU         PIC  9(001) VALUE 1.
-      *    
+      *
       *    *** :##:-TYPE=A ALPHA 文字で出力（M以外の時）
       *    *** :##:-TYPE=M MIX 16進数も出力
+      *    *** :##:-TYPE=C CSV形式で出力（SEQ,ITEM,値の順）
+      *    *** :##:-TYPE=N NUMERIC 10進数値として解読して出力
            03  :##:-TYPE       PIC  X(001) VALUE "M".
       *
       *    *** :##:-SEQ メインでセットしたＳＥＱ．ＮＯ出力
@@ -42,7 +45,32 @@
       *    *** :##:-KANJI=UTF8 UTF-8 用に出力位置調整（3バイト系漢字の時）
            03  :##:-KANJI      PIC  X(004) VALUE "SJIS".
       *
-           03  FILLER          PIC  X(087) VALUE SPACE.
+      *    *** :##:-RETENを指定すると、出力ファイル名に本日日付を付加
+      *    *** :##:-RETEN=Y ファイル名の末尾に本日日付(CCYYMMDD)を付加
+      *    *** :##:-RETEN=N 付加しない、固定名称のまま（初期値）
+           03  :##:-RETEN      PIC  X(001) VALUE "N".
+      *
+      *    *** :##:-CHGONLYを指定すると、ID=X出力を前回値と比較抑止
+      *    *** :##:-CHGONLY=Y 前回の同一ITEM,SEQと値が同じなら出力しない
+      *    *** :##:-CHGONLY=N 毎回出力する（初期値）
+           03  :##:-CHGONLY    PIC  X(001) VALUE "N".
+      *
+      *    *** :##:-NUM-USAGE TYPE=N の時の内部表現、初期値はP
+      *    *** :##:-NUM-USAGE=P COMP-3（パック10進数）として解読
+      *    *** :##:-NUM-USAGE=B BINARY（2進数）として解読
+           03  :##:-NUM-USAGE  PIC  X(001) VALUE "P".
+      *    *** :##:-NUM-DIGITS TYPE=N の時の全体けた数(1～18)
+           03  :##:-NUM-DIGITS PIC  9(002) VALUE ZERO.
+      *    *** :##:-NUM-DEC    TYPE=N の時の小数部けた数
+           03  :##:-NUM-DEC    PIC  9(002) VALUE ZERO.
+      *
+      *    *** :##:-IDX-CNT    ID=Cの時、出力した索引(ITEM,SEQ)の件数を返す
+           03  :##:-IDX-CNT    BINARY-LONG VALUE ZERO.
+      *
+      *    *** :##:-RETURN-CODE 処理結果コード 00:正常 90:異常
+           03  :##:-RETURN-CODE PIC X(002) VALUE "00".
+      *
+           03  FILLER          PIC  X(074) VALUE SPACE.
       *
       *    *** :##:-LEN CALL 時未指定なら、指定した項目、レコード長
       *    *** の長さで出力
