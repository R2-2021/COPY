@@ -0,0 +1,158 @@
+      ******************************************************************
+      *
+      *    PROGRAM-ID.  MEDIAGEN
+      *
+      *    COBRND・DATETIME・DECODE08を一連の処理として呼び出し、
+      *    合成声優テストデータ(KANA/ALPHA/S-NAME/S-NAME8/NUM)を作成
+      *    したうえで各S-NAMEをDECODE08のID=SEARCHで実NAME/NFADDR
+      *    マスタと突合し、実行日時(本バッチの開始時刻)付きの一件の
+      *    テストデータファイルMEDIAGEN.OUTへ出力する、テストデータ
+      *    生成バッチ。
+      *
+      *    呼び出し方法:
+      *      JCL等からプログラム単体で実行する。
+      *
+      *    変更履歴
+      *    2026-08-08  T.MIYAKE  新規作成
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 MEDIAGEN.
+       AUTHOR.                     T-MIYAKE.
+       INSTALLATION.               SYSTEM-SUPPORT-GRP.
+       DATE-WRITTEN.               2026-08-08.
+       DATE-COMPILED.              2026-08-08.
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    合成テストデータとNFADDR突合結果の一本化した出力先
+           SELECT MG-OUT-FILE      ASSIGN TO "MEDIAGEN.OUT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  MG-OUT-FILE.
+       01  MG-OUT-REC.
+           05  MG-RUN-STAMP          PIC X(014).
+           05  FILLER                PIC X(001).
+           05  MG-SEQ                PIC 9(004).
+           05  FILLER                PIC X(001).
+           05  MG-KANA               PIC X(032).
+           05  FILLER                PIC X(001).
+           05  MG-ALPHA              PIC X(032).
+           05  FILLER                PIC X(001).
+           05  MG-S-NAME             PIC X(020).
+           05  FILLER                PIC X(001).
+           05  MG-S-NAME8            PIC X(030).
+           05  FILLER                PIC X(001).
+           05  MG-NUM                PIC -(9)9.
+           05  FILLER                PIC X(001).
+           05  MG-NF-MATCH           PIC X(001).
+           05  FILLER                PIC X(001).
+           05  MG-NFADDR             PIC X(100).
+      *
+       WORKING-STORAGE             SECTION.
+      *
+      *    *** 1回の実行で作成する合成データの件数
+       01  MG-W-BATCH-SIZE          BINARY-LONG VALUE 20.
+       01  MG-W-I                   BINARY-LONG VALUE ZERO.
+      *
+      *    *** 実行開始時刻を14桁(CCYYMMDDHHMMSS)へ組み立てる作業項目
+       01  MG-W-STAMP-N              PIC 9(014) VALUE ZERO.
+      *
+       COPY "CPCOBRND.cpy"    REPLACING ==:##:== BY ==CB==.
+       COPY "CPDATETIME.cpy"  REPLACING ==:##:== BY ==DT==.
+       COPY "CPDECODE08.cpy"  REPLACING ==:##:== BY ==D8==.
+      *
+       PROCEDURE                  DIVISION.
+      *
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE     THRU 1000-EXIT
+           PERFORM 2000-GENERATE-BATCH THRU 2000-EXIT
+           PERFORM 3000-BUILD-RECORDS  THRU 3000-EXIT
+               VARYING MG-W-I FROM 1 BY 1
+               UNTIL MG-W-I > MG-W-BATCH-SIZE
+           PERFORM 9000-TERMINATE      THRU 9000-EXIT
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *    1000-INITIALIZE    DATETIMEで実行開始時刻を採取し、
+      *                       DECODE08マスタと出力ファイルを開く
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE "S"                   TO DT-DATE-TIME-ID
+           MOVE "MEDIAGEN"             TO DT-DATE-TIME-PGM
+           CALL "DATETIME" USING DT-DATETIME-AREA
+           COMPUTE MG-W-STAMP-N =
+               DT-DATE-YYYY * 10000000000
+               + DT-DATE-MM * 100000000
+               + DT-DATE-DD * 1000000
+               + DT-DATE-HH * 10000
+               + DT-DATE-MI * 100
+               + DT-DATE-SS
+      *
+           MOVE "OPEN"                 TO D8-ID
+           CALL "DECODE08" USING D8-DECODE08-AREA
+      *
+           OPEN OUTPUT MG-OUT-FILE
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2000-GENERATE-BATCH  COBRNDでMG-W-BATCH-SIZE件分の合成
+      *                         テストデータをCB-RND-TBLへ作成する
+      ******************************************************************
+       2000-GENERATE-BATCH.
+           MOVE "RND"                  TO CB-ID
+           MOVE MG-W-BATCH-SIZE        TO CB-IDX
+           MOVE 0                      TO CB-FROM(1)
+           MOVE 1                      TO CB-TO-CNT(1)
+           MOVE 0                      TO CB-BETWEEN(1)
+           MOVE SPACE                  TO CB-SIGN(1)
+           MOVE SPACE                  TO CB-ZERO(1)
+           MOVE 0                      TO CB-FROM2(1)
+           MOVE 0                      TO CB-TO2(1)
+           CALL "COBRND" USING CB-COBRND-AREA
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3000-BUILD-RECORDS   CB-RND-TBL(MG-W-I)をDECODE08で実NAME/
+      *                         NFADDRマスタと突合し、1件出力する
+      ******************************************************************
+       3000-BUILD-RECORDS.
+           MOVE "SEARCH"               TO D8-ID
+           MOVE CB-S-NAME(MG-W-I)      TO D8-NAME
+           CALL "DECODE08" USING D8-DECODE08-AREA
+      *
+           MOVE SPACE                  TO MG-OUT-REC
+           MOVE MG-W-STAMP-N           TO MG-RUN-STAMP
+           MOVE MG-W-I                 TO MG-SEQ
+           MOVE CB-KANA(MG-W-I)        TO MG-KANA
+           MOVE CB-ALPHA(MG-W-I)       TO MG-ALPHA
+           MOVE CB-S-NAME(MG-W-I)      TO MG-S-NAME
+           MOVE CB-S-NAME8(MG-W-I)     TO MG-S-NAME8
+           MOVE CB-NUM(MG-W-I)         TO MG-NUM
+           MOVE D8-SEARCH              TO MG-NF-MATCH
+           MOVE D8-NFADDR              TO MG-NFADDR
+           WRITE MG-OUT-REC
+       3000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    9000-TERMINATE    DECODE08マスタと出力ファイルを閉じる
+      ******************************************************************
+       9000-TERMINATE.
+           MOVE "CLOSE"                TO D8-ID
+           CALL "DECODE08" USING D8-DECODE08-AREA
+           CLOSE MG-OUT-FILE
+       9000-EXIT.
+           EXIT.
