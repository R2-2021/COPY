@@ -0,0 +1,577 @@
+      ******************************************************************
+      *                                                                 
+      *    PROGRAM-ID.  COBRND                                         
+      *                                                                 
+      *    テスト用ランダムデータ生成サブルーチン                        
+      *    KANA/ALPHA/S-NAME 等の合成テストデータと、BETWEEN/SIGN/ZERO  
+      *    の指定に従った数値データを作成する。                          
+      *                                                                 
+      *    呼び出し方法:                                                
+      *      CALL "COBRND" USING CPCOBRND-AREA.                         
+      *                                                                 
+      *    変更履歴
+      *    2026-08-08  T.MIYAKE  新規作成
+      *    2026-08-08  T.MIYAKE  ID=SEED 追加、乱数列再現対応
+      *    2026-08-08  T.MIYAKE  ID=FILE 追加、大量件数をファイルへ直接出力
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 COBRND.
+       AUTHOR.                     T-MIYAKE.
+       INSTALLATION.               SYSTEM-SUPPORT-GRP.
+       DATE-WRITTEN.               2026-08-08.
+       DATE-COMPILED.              2026-08-08.
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    ID=FILE 指定時の大量件数出力先（論理名、パス指定は行わない）
+           SELECT COBRND-OUT-FILE  ASSIGN TO "COBRND.OUT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+      *    ID=RPT 指定時の分布サマリー出力先
+           SELECT COBRND-RPT-FILE  ASSIGN TO "COBRND.RPT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  COBRND-OUT-FILE.
+       01  CO-OUT-REC.
+           05  CO-FROM              PIC -(9)9.
+           05  FILLER                PIC X(001).
+           05  CO-NUM                PIC -(9)9.
+           05  FILLER                PIC X(001).
+           05  CO-KANA               PIC X(032).
+           05  FILLER                PIC X(001).
+           05  CO-ALPHA              PIC X(032).
+           05  FILLER                PIC X(001).
+           05  CO-S-NAME             PIC X(020).
+           05  FILLER                PIC X(001).
+           05  CO-S-NAME8            PIC X(030).
+      *
+       FD  COBRND-RPT-FILE.
+       01  CR-RPT-LINE               PIC X(080).
+      *
+       WORKING-STORAGE             SECTION.
+      *
+      *---------------------------------------------------------------*
+      *    乱数シード管理領域                                          
+      *---------------------------------------------------------------*
+       01  CR-W-SEEDED             PIC  X(001) VALUE "N".
+           88  CR-W-SEEDED-YES             VALUE "Y".
+       01  CR-W-SEED-SAVE          BINARY-LONG VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    作業項目                                                    
+      *---------------------------------------------------------------*
+       01  CR-W-I                  BINARY-LONG VALUE ZERO.
+       01  CR-W-N                  BINARY-LONG VALUE ZERO.
+       01  CR-W-TOCNT              BINARY-DOUBLE VALUE ZERO.
+       01  CR-W-FROM-CUR           BINARY-DOUBLE VALUE ZERO.
+       01  CR-W-RANGE              BINARY-DOUBLE VALUE ZERO.
+       01  CR-W-NUM                BINARY-DOUBLE VALUE ZERO.
+       01  CR-W-NEGATE             PIC  X(001) VALUE "N".
+           88  CR-W-NEGATE-YES             VALUE "Y".
+       01  CR-W-PICK               BINARY-LONG VALUE ZERO.
+       01  CR-W-I2                 BINARY-LONG VALUE ZERO.
+      *
+      *    カナ・アルファ合成用の部品テーブル
+      *    テスト用カナ氏名（ローマ字表記で代替、実カナはSJIS環境で出力）
+       01  CR-W-KANA-PARTS.
+           03  PIC X(006) VALUE "TANAKA".
+           03  PIC X(006) VALUE "SUZUKI".
+           03  PIC X(006) VALUE "SATOH-".
+           03  PIC X(006) VALUE "YAMADA".
+           03  PIC X(006) VALUE "KOBAYA".
+           03  PIC X(006) VALUE "WATANB".
+           03  PIC X(006) VALUE "ITOH--".
+           03  PIC X(006) VALUE "NAKAMU".
+           03  PIC X(006) VALUE "KATOH-".
+           03  PIC X(006) VALUE "KIMURA".
+       01  CR-W-KANA-TBL REDEFINES CR-W-KANA-PARTS
+                                    OCCURS 10 PIC X(006).
+      *
+       01  CR-W-ALPHA-PARTS        PIC  X(026) VALUE
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01  CR-W-ALPHA-TBL REDEFINES CR-W-ALPHA-PARTS
+                                    OCCURS 26 PIC X(001).
+      *
+       01  CR-W-I-DISP             PIC  9(004).
+      *
+      *---------------------------------------------------------------*
+      *    ID=RPT 分布サマリー作業項目
+      *---------------------------------------------------------------*
+       01  CR-W-RPT-MIN             BINARY-DOUBLE VALUE ZERO.
+       01  CR-W-RPT-MAX             BINARY-DOUBLE VALUE ZERO.
+       01  CR-W-RPT-SUM             BINARY-DOUBLE VALUE ZERO.
+       01  CR-W-RPT-CNT             BINARY-LONG   VALUE ZERO.
+       01  CR-W-RPT-NEGCNT          BINARY-LONG   VALUE ZERO.
+       01  CR-W-RPT-ZEROCNT         BINARY-LONG   VALUE ZERO.
+       01  CR-W-RPT-MEAN            PIC -(9)9.999.
+       01  CR-W-RPT-MIN-E           PIC -(9)9.
+       01  CR-W-RPT-MAX-E           PIC -(9)9.
+       01  CR-W-RPT-CNT-E           PIC ZZZZZZZZ9.
+       01  CR-W-RPT-NEGCNT-E        PIC ZZZZZZZZ9.
+       01  CR-W-RPT-ZEROCNT-E       PIC ZZZZZZZZ9.
+      *
+       LINKAGE                     SECTION.
+      *
+       COPY "CPCOBRND.cpy" REPLACING ==:##:== BY ==CR==.
+      *
+       PROCEDURE                  DIVISION USING CR-COBRND-AREA.
+      *
+      ******************************************************************
+      *    0000-MAINLINE                                                
+      ******************************************************************
+       0000-MAINLINE.
+           MOVE "00"               TO CR-RETURN-CODE
+           ADD  1                  TO CR-SEQ
+      *
+           EVALUATE CR-ID
+               WHEN "STR"
+                   PERFORM 1000-INITIALIZE  THRU 1000-EXIT
+               WHEN "SEED"
+                   PERFORM 1100-RESEED      THRU 1100-EXIT
+               WHEN "RND"
+                   PERFORM 2000-GENERATE    THRU 2000-EXIT
+               WHEN "FILE"
+                   PERFORM 2500-GEN-FILE    THRU 2500-EXIT
+               WHEN "RPT"
+                   PERFORM 3000-REPORT      THRU 3000-EXIT
+               WHEN "END"
+                   PERFORM 9000-TERMINATE   THRU 9000-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *    1000-INITIALIZE -- ID=STR  OPEN/INIT                         
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE ZERO               TO CR-SEQ
+           IF  CR-SEED NOT = ZERO
+               PERFORM 1100-RESEED  THRU 1100-EXIT
+           ELSE
+               COMPUTE CR-W-SEED-SAVE =
+                   FUNCTION NUMVAL(FUNCTION CURRENT-DATE (9:8))
+               COMPUTE CR-W-PICK = FUNCTION RANDOM(CR-W-SEED-SAVE) * 1
+               SET CR-W-SEEDED-YES  TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1100-RESEED -- ID=SEED  乱数列再現用のシード再セット           
+      ******************************************************************
+       1100-RESEED.
+           MOVE CR-SEED             TO CR-W-SEED-SAVE
+           COMPUTE CR-W-PICK = FUNCTION RANDOM(CR-W-SEED-SAVE) * 1
+           SET CR-W-SEEDED-YES      TO TRUE.
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2000-GENERATE -- ID=RND  RND-TBL(1)の指定を元に(N)件作成      
+      ******************************************************************
+       2000-GENERATE.
+           IF NOT CR-W-SEEDED-YES
+               PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           END-IF
+      *
+           MOVE CR-IDX              TO CR-W-N
+           IF  CR-W-N < 1
+               MOVE 1                TO CR-W-N
+           END-IF
+           IF  CR-W-N > 99
+               MOVE 99                TO CR-W-N
+           END-IF
+      *
+           MOVE CR-TO-CNT(1)        TO CR-W-TOCNT
+           IF  CR-W-TOCNT < 1
+               MOVE 1                TO CR-W-TOCNT
+           END-IF
+           MOVE CR-FROM(1)          TO CR-W-FROM-CUR
+      *
+           PERFORM 2100-GEN-ONE THRU 2100-EXIT
+               VARYING CR-W-I FROM 1 BY 1
+               UNTIL CR-W-I > CR-W-N.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2100-GEN-ONE -- RND-TBL(CR-W-I) を一件分生成                  
+      ******************************************************************
+       2100-GEN-ONE.
+           IF  CR-W-I > 1
+               IF  FUNCTION MOD(CR-W-I - 1, CR-W-TOCNT) = 0
+                   ADD  CR-BETWEEN(1) TO CR-W-FROM-CUR
+               END-IF
+           END-IF
+           MOVE CR-W-FROM-CUR       TO CR-FROM(CR-W-I)
+           MOVE CR-TO-CNT(1)        TO CR-TO-CNT(CR-W-I)
+           MOVE CR-BETWEEN(1)       TO CR-BETWEEN(CR-W-I)
+           MOVE CR-SIGN(1)          TO CR-SIGN(CR-W-I)
+           MOVE CR-ZERO(1)          TO CR-ZERO(CR-W-I)
+           MOVE CR-FROM2(1)         TO CR-FROM2(CR-W-I)
+           MOVE CR-TO2(1)           TO CR-TO2(CR-W-I)
+      *
+           PERFORM 2200-GEN-NUM  THRU 2200-EXIT
+           PERFORM 2300-GEN-RND  THRU 2300-EXIT
+           PERFORM 2400-GEN-NAME THRU 2400-EXIT.
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2200-GEN-NUM -- FROM2-TO2 の範囲で NUM を作成                 
+      ******************************************************************
+       2200-GEN-NUM.
+           IF  CR-FROM2(CR-W-I) = ZERO AND CR-TO2(CR-W-I) = ZERO
+               COMPUTE CR-W-NUM = FUNCTION RANDOM * 100000
+           ELSE
+               COMPUTE CR-W-RANGE = CR-TO2(CR-W-I) -
+                                    CR-FROM2(CR-W-I) + 1
+               COMPUTE CR-W-NUM   = CR-FROM2(CR-W-I) +
+                                    FUNCTION RANDOM * CR-W-RANGE
+           END-IF
+      *
+           IF  CR-ZERO(CR-W-I) = "N" AND CR-W-NUM = ZERO
+               ADD  1                TO CR-W-NUM
+           END-IF
+      *
+           PERFORM 2250-SIGN-CHECK THRU 2250-EXIT
+           IF  CR-W-NEGATE-YES
+               COMPUTE CR-W-NUM = CR-W-NUM * -1
+           END-IF
+           MOVE CR-W-NUM            TO CR-NUM(CR-W-I).
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2250-SIGN-CHECK -- SIGN コードによるマイナス判定                
+      *    SPACE/N  : プラスのみ                                         
+      *    "-"      : 約10回に1回、ランダムにマイナス                     
+      *    "1"      : 1件おき                                             
+      *    "2"      : 10件おき                                            
+      *    "3"      : 100件おき                                           
+      *    "P"      : CR-SIGN-PCT (%) の割合でランダムにマイナス          
+      ******************************************************************
+       2250-SIGN-CHECK.
+           MOVE "N"                 TO CR-W-NEGATE
+           EVALUATE CR-SIGN(CR-W-I)
+               WHEN "-"
+                   IF  FUNCTION RANDOM < 0.1
+                       SET CR-W-NEGATE-YES TO TRUE
+                   END-IF
+               WHEN "1"
+                   IF  FUNCTION MOD(CR-W-I, 2) = 0
+                       SET CR-W-NEGATE-YES TO TRUE
+                   END-IF
+               WHEN "2"
+                   IF  FUNCTION MOD(CR-W-I, 10) = 0
+                       SET CR-W-NEGATE-YES TO TRUE
+                   END-IF
+               WHEN "3"
+                   IF  FUNCTION MOD(CR-W-I, 100) = 0
+                       SET CR-W-NEGATE-YES TO TRUE
+                   END-IF
+               WHEN "P"
+                   IF  FUNCTION RANDOM * 100 < CR-SIGN-PCT
+                       SET CR-W-NEGATE-YES TO TRUE
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       2250-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2300-GEN-RND -- 小数部分の乱数を作成                          
+      ******************************************************************
+       2300-GEN-RND.
+           COMPUTE CR-RND(CR-W-I) = FUNCTION RANDOM.
+       2300-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2400-GEN-NAME -- KANA/ALPHA/S-NAME/S-NAME8 を合成              
+      ******************************************************************
+       2400-GEN-NAME.
+           COMPUTE CR-W-PICK = FUNCTION RANDOM * 10 + 1
+           IF  CR-W-PICK > 10
+               MOVE 10               TO CR-W-PICK
+           END-IF
+           MOVE SPACE               TO CR-KANA(CR-W-I)
+           MOVE CR-W-KANA-TBL(CR-W-PICK) TO CR-KANA(CR-W-I)(1:6)
+      *
+           MOVE SPACE               TO CR-ALPHA(CR-W-I)
+           PERFORM 2410-PICK-ALPHA THRU 2410-EXIT
+               WITH TEST AFTER
+               VARYING CR-W-I2 FROM 1 BY 1 UNTIL CR-W-I2 > 8
+      *
+           MOVE CR-W-I                      TO CR-W-I-DISP
+           MOVE SPACE                       TO CR-S-NAME(CR-W-I)
+           STRING "TEST-" CR-W-I-DISP DELIMITED BY SIZE
+                   INTO CR-S-NAME(CR-W-I)
+           MOVE SPACE                       TO CR-S-NAME8(CR-W-I)
+           STRING "VOICE-ACTOR-" CR-W-I-DISP DELIMITED BY SIZE
+                   INTO CR-S-NAME8(CR-W-I).
+       2400-EXIT.
+           EXIT.
+      *
+       2410-PICK-ALPHA.
+           COMPUTE CR-W-PICK = FUNCTION RANDOM * 26 + 1
+           IF  CR-W-PICK > 26
+               MOVE 26               TO CR-W-PICK
+           END-IF
+           MOVE CR-W-ALPHA-TBL(CR-W-PICK)
+                                    TO CR-ALPHA(CR-W-I)(CR-W-I2:1).
+       2410-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2500-GEN-FILE -- ID=FILE  RND-TBL(1)の指定を元に(N)件を
+      *                     COBRND.OUT へ直接出力（99件の上限を越える
+      *                     大量件数向け）
+      ******************************************************************
+       2500-GEN-FILE.
+           IF NOT CR-W-SEEDED-YES
+               PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           END-IF
+      *
+           MOVE CR-IDX              TO CR-W-N
+           IF  CR-W-N < 1
+               MOVE 1                TO CR-W-N
+           END-IF
+      *
+           MOVE CR-TO-CNT(1)        TO CR-W-TOCNT
+           IF  CR-W-TOCNT < 1
+               MOVE 1                TO CR-W-TOCNT
+           END-IF
+           MOVE CR-FROM(1)          TO CR-W-FROM-CUR
+      *
+           OPEN OUTPUT COBRND-OUT-FILE
+           PERFORM 2510-GEN-FILE-ONE THRU 2510-EXIT
+               VARYING CR-W-I FROM 1 BY 1
+               UNTIL CR-W-I > CR-W-N
+           CLOSE COBRND-OUT-FILE.
+       2500-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2510-GEN-FILE-ONE -- 1件分を生成し COBRND-OUT-FILE へ出力
+      ******************************************************************
+       2510-GEN-FILE-ONE.
+           IF  CR-W-I > 1
+               IF  FUNCTION MOD(CR-W-I - 1, CR-W-TOCNT) = 0
+                   ADD  CR-BETWEEN(1) TO CR-W-FROM-CUR
+               END-IF
+           END-IF
+           MOVE CR-W-FROM-CUR       TO CO-FROM
+      *
+           PERFORM 2520-GEN-FILE-NUM  THRU 2520-EXIT
+           PERFORM 2530-GEN-FILE-NAME THRU 2530-EXIT
+      *
+           WRITE CO-OUT-REC.
+       2510-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2520-GEN-FILE-NUM -- FROM2-TO2 の範囲で NUM を作成
+      ******************************************************************
+       2520-GEN-FILE-NUM.
+           IF  CR-FROM2(1) = ZERO AND CR-TO2(1) = ZERO
+               COMPUTE CR-W-NUM = FUNCTION RANDOM * 100000
+           ELSE
+               COMPUTE CR-W-RANGE = CR-TO2(1) -
+                                    CR-FROM2(1) + 1
+               COMPUTE CR-W-NUM   = CR-FROM2(1) +
+                                    FUNCTION RANDOM * CR-W-RANGE
+           END-IF
+      *
+           IF  CR-ZERO(1) = "N" AND CR-W-NUM = ZERO
+               ADD  1                TO CR-W-NUM
+           END-IF
+      *
+           PERFORM 2525-SIGN-CHECK-FILE THRU 2525-EXIT
+           IF  CR-W-NEGATE-YES
+               COMPUTE CR-W-NUM = CR-W-NUM * -1
+           END-IF
+           MOVE CR-W-NUM            TO CO-NUM.
+       2520-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2525-SIGN-CHECK-FILE -- ID=FILE 用の SIGN 判定
+      *    (行数が99件を超えるため RND-TBL の SIGN(1) を共通で使用する)
+      ******************************************************************
+       2525-SIGN-CHECK-FILE.
+           MOVE "N"                 TO CR-W-NEGATE
+           EVALUATE CR-SIGN(1)
+               WHEN "-"
+                   IF  FUNCTION RANDOM < 0.1
+                       SET CR-W-NEGATE-YES TO TRUE
+                   END-IF
+               WHEN "1"
+                   IF  FUNCTION MOD(CR-W-I, 2) = 0
+                       SET CR-W-NEGATE-YES TO TRUE
+                   END-IF
+               WHEN "2"
+                   IF  FUNCTION MOD(CR-W-I, 10) = 0
+                       SET CR-W-NEGATE-YES TO TRUE
+                   END-IF
+               WHEN "3"
+                   IF  FUNCTION MOD(CR-W-I, 100) = 0
+                       SET CR-W-NEGATE-YES TO TRUE
+                   END-IF
+               WHEN "P"
+                   IF  FUNCTION RANDOM * 100 < CR-SIGN-PCT
+                       SET CR-W-NEGATE-YES TO TRUE
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       2525-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2530-GEN-FILE-NAME -- KANA/ALPHA/S-NAME/S-NAME8 を合成
+      ******************************************************************
+       2530-GEN-FILE-NAME.
+           COMPUTE CR-W-PICK = FUNCTION RANDOM * 10 + 1
+           IF  CR-W-PICK > 10
+               MOVE 10               TO CR-W-PICK
+           END-IF
+           MOVE SPACE               TO CO-KANA
+           MOVE CR-W-KANA-TBL(CR-W-PICK) TO CO-KANA(1:6)
+      *
+           MOVE SPACE               TO CO-ALPHA
+           PERFORM 2540-PICK-ALPHA-FILE THRU 2540-EXIT
+               WITH TEST AFTER
+               VARYING CR-W-I2 FROM 1 BY 1 UNTIL CR-W-I2 > 8
+      *
+           MOVE CR-W-I                      TO CR-W-I-DISP
+           MOVE SPACE                       TO CO-S-NAME
+           STRING "TEST-" CR-W-I-DISP DELIMITED BY SIZE
+                   INTO CO-S-NAME
+           MOVE SPACE                       TO CO-S-NAME8
+           STRING "VOICE-ACTOR-" CR-W-I-DISP DELIMITED BY SIZE
+                   INTO CO-S-NAME8.
+       2530-EXIT.
+           EXIT.
+      *
+       2540-PICK-ALPHA-FILE.
+           COMPUTE CR-W-PICK = FUNCTION RANDOM * 26 + 1
+           IF  CR-W-PICK > 26
+               MOVE 26               TO CR-W-PICK
+           END-IF
+           MOVE CR-W-ALPHA-TBL(CR-W-PICK)
+                                    TO CO-ALPHA(CR-W-I2:1).
+       2540-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3000-REPORT -- ID=RPT  RND-TBL(1)～(IDX)の NUM を集計し
+      *                   min/max/mean/負数件数/ゼロ件数を COBRND.RPT
+      *                   へ出力する（作成結果のQA確認用）
+      ******************************************************************
+       3000-REPORT.
+           MOVE CR-IDX               TO CR-W-N
+           IF  CR-W-N < 1
+               MOVE 1                 TO CR-W-N
+           END-IF
+           IF  CR-W-N > 99
+               MOVE 99                 TO CR-W-N
+           END-IF
+      *
+           MOVE ZERO                 TO CR-W-RPT-SUM
+           MOVE ZERO                 TO CR-W-RPT-CNT
+           MOVE ZERO                 TO CR-W-RPT-NEGCNT
+           MOVE ZERO                 TO CR-W-RPT-ZEROCNT
+           MOVE CR-NUM(1)             TO CR-W-RPT-MIN
+           MOVE CR-NUM(1)             TO CR-W-RPT-MAX
+      *
+           PERFORM 3100-REPORT-ONE THRU 3100-EXIT
+               VARYING CR-W-I FROM 1 BY 1
+               UNTIL CR-W-I > CR-W-N
+      *
+           COMPUTE CR-W-RPT-MEAN ROUNDED =
+               CR-W-RPT-SUM / CR-W-RPT-CNT
+      *
+           OPEN OUTPUT COBRND-RPT-FILE
+           PERFORM 3200-REPORT-WRITE THRU 3200-EXIT
+           CLOSE COBRND-RPT-FILE.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-REPORT-ONE.
+           ADD  1                    TO CR-W-RPT-CNT
+           ADD  CR-NUM(CR-W-I)       TO CR-W-RPT-SUM
+           IF  CR-NUM(CR-W-I) < CR-W-RPT-MIN
+               MOVE CR-NUM(CR-W-I)    TO CR-W-RPT-MIN
+           END-IF
+           IF  CR-NUM(CR-W-I) > CR-W-RPT-MAX
+               MOVE CR-NUM(CR-W-I)    TO CR-W-RPT-MAX
+           END-IF
+           IF  CR-NUM(CR-W-I) < ZERO
+               ADD  1                 TO CR-W-RPT-NEGCNT
+           END-IF
+           IF  CR-NUM(CR-W-I) = ZERO
+               ADD  1                 TO CR-W-RPT-ZEROCNT
+           END-IF.
+       3100-EXIT.
+           EXIT.
+      *
+       3200-REPORT-WRITE.
+           MOVE CR-W-RPT-CNT          TO CR-W-RPT-CNT-E
+           MOVE CR-W-RPT-MIN          TO CR-W-RPT-MIN-E
+           MOVE CR-W-RPT-MAX          TO CR-W-RPT-MAX-E
+           MOVE CR-W-RPT-NEGCNT       TO CR-W-RPT-NEGCNT-E
+           MOVE CR-W-RPT-ZEROCNT      TO CR-W-RPT-ZEROCNT-E
+           MOVE SPACE                 TO CR-RPT-LINE
+           STRING "COBRND RND-TBL DISTRIBUTION REPORT" DELIMITED BY SIZE
+                   INTO CR-RPT-LINE
+           WRITE CR-RPT-LINE
+      *
+           MOVE SPACE                 TO CR-RPT-LINE
+           STRING "COUNT=" CR-W-RPT-CNT-E DELIMITED BY SIZE
+                   INTO CR-RPT-LINE
+           WRITE CR-RPT-LINE
+      *
+           MOVE SPACE                 TO CR-RPT-LINE
+           STRING "MIN  =" CR-W-RPT-MIN-E DELIMITED BY SIZE
+                   INTO CR-RPT-LINE
+           WRITE CR-RPT-LINE
+      *
+           MOVE SPACE                 TO CR-RPT-LINE
+           STRING "MAX  =" CR-W-RPT-MAX-E DELIMITED BY SIZE
+                   INTO CR-RPT-LINE
+           WRITE CR-RPT-LINE
+      *
+           MOVE SPACE                 TO CR-RPT-LINE
+           STRING "MEAN =" CR-W-RPT-MEAN DELIMITED BY SIZE
+                   INTO CR-RPT-LINE
+           WRITE CR-RPT-LINE
+      *
+           MOVE SPACE                 TO CR-RPT-LINE
+           STRING "NEGATIVE-COUNT=" CR-W-RPT-NEGCNT-E DELIMITED BY SIZE
+                   INTO CR-RPT-LINE
+           WRITE CR-RPT-LINE
+      *
+           MOVE SPACE                 TO CR-RPT-LINE
+           STRING "ZERO-COUNT=" CR-W-RPT-ZEROCNT-E DELIMITED BY SIZE
+                   INTO CR-RPT-LINE
+           WRITE CR-RPT-LINE.
+       3200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    9000-TERMINATE -- ID=END  CLOSE
+      ******************************************************************
+       9000-TERMINATE.
+           MOVE "N"                 TO CR-W-SEEDED.
+       9000-EXIT.
+           EXIT.
