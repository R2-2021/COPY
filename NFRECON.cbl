@@ -0,0 +1,224 @@
+      ******************************************************************
+      *
+      *    PROGRAM-ID.  NFRECON
+      *
+      *    COBRNDのID=FILEで生成した合成テスト氏名(COBRND.OUT)を
+      *    DECODE08のID=SEARCHで検索し、一致しないテスト氏名を
+      *    「ORPHAN」として報告する。あわせてNFADDRマスタ上の
+      *    :##:-HITFLAG を更新し、一度もテストで使用されていない
+      *    エントリを「UNUSED」として報告する突合バッチ。
+      *    COBRND.OUTが存在しない場合は突合処理を行わず終了する。
+      *
+      *    呼び出し方法:
+      *      JCL等からプログラム単体で実行する。
+      *      事前にCOBRND ID=FILEでCOBRND.OUTを生成しておくこと。
+      *
+      *    変更履歴
+      *    2026-08-08  T.MIYAKE  新規作成
+      *    2026-08-08  T.MIYAKE  NFADDRの直接オープンを廃止、HITFLAGの
+      *                          クリア・更新・未使用分の走査はすべて
+      *                          DECODE08のCALLインタフェース経由にする
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 NFRECON.
+       AUTHOR.                     T-MIYAKE.
+       INSTALLATION.               SYSTEM-SUPPORT-GRP.
+       DATE-WRITTEN.               2026-08-08.
+       DATE-COMPILED.              2026-08-08.
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    COBRND ID=FILE が出力した合成テスト氏名ファイル
+           SELECT RB-COBRND-FILE   ASSIGN TO "COBRND.OUT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS NR-W-RB-STATUS.
+      *    NFADDRマスタはDECODE08のCALLインタフェース経由でのみ
+      *    アクセスする（二重オープンを避けるため、ここではSELECT
+      *    ／FDを持たない）
+           SELECT NR-RPT-FILE      ASSIGN TO "NFRECON.RPT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+      *    COBRND.cbl の CO-OUT-REC と同じ並びで再宣言する
+       FD  RB-COBRND-FILE.
+       01  RB-OUT-REC.
+           05  RB-FROM               PIC -(9)9.
+           05  FILLER                PIC X(001).
+           05  RB-NUM                PIC -(9)9.
+           05  FILLER                PIC X(001).
+           05  RB-KANA               PIC X(032).
+           05  FILLER                PIC X(001).
+           05  RB-ALPHA              PIC X(032).
+           05  FILLER                PIC X(001).
+           05  RB-S-NAME             PIC X(020).
+           05  FILLER                PIC X(001).
+           05  RB-S-NAME8            PIC X(030).
+      *
+       FD  NR-RPT-FILE.
+       01  NR-RPT-LINE               PIC X(132).
+      *
+       WORKING-STORAGE             SECTION.
+      *
+       01  NR-W-RB-STATUS           PIC  X(002) VALUE SPACE.
+           88  NR-W-RB-OK                   VALUE "00".
+       01  NR-W-RB-EOF              PIC  X(001) VALUE "N".
+           88  NR-W-RB-EOF-YES              VALUE "Y".
+      *
+       01  NR-W-CHECKED-CNT         BINARY-LONG VALUE ZERO.
+       01  NR-W-ORPHAN-CNT          BINARY-LONG VALUE ZERO.
+       01  NR-W-UNUSED-CNT          BINARY-LONG VALUE ZERO.
+       01  NR-W-RPT-CNT             PIC  9(006) VALUE ZERO.
+      *
+       COPY "CPDECODE08.cpy" REPLACING ==:##:== BY ==NR==.
+      *
+       PROCEDURE                  DIVISION.
+      *
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           IF NR-W-RB-OK
+               PERFORM 2000-CLEAR-HITFLAGS  THRU 2000-EXIT
+               PERFORM 3000-RECONCILE       THRU 3000-EXIT
+               PERFORM 4000-REPORT-UNUSED   THRU 4000-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *    1000-INITIALIZE     DECODE08と各ファイルをオープンする
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE "OPEN"                 TO NR-ID
+           CALL "DECODE08" USING NR-DECODE08-AREA
+      *
+           OPEN INPUT RB-COBRND-FILE
+           OPEN OUTPUT NR-RPT-FILE
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2000-CLEAR-HITFLAGS  前回実行分のHITFLAGをクリアする
+      ******************************************************************
+       2000-CLEAR-HITFLAGS.
+           MOVE "CLRHIT"                TO NR-ID
+           CALL "DECODE08" USING NR-DECODE08-AREA
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3000-RECONCILE    COBRND.OUTの各テスト氏名をDECODE08で検索
+      ******************************************************************
+       3000-RECONCILE.
+           MOVE "N"                    TO NR-W-RB-EOF
+           PERFORM 3100-RECONCILE-ONE    THRU 3100-EXIT
+               UNTIL NR-W-RB-EOF-YES
+       3000-EXIT.
+           EXIT.
+      *
+       3100-RECONCILE-ONE.
+           READ RB-COBRND-FILE
+               AT END
+                   SET NR-W-RB-EOF-YES     TO TRUE
+                   GO TO 3100-EXIT
+           END-READ
+           IF RB-S-NAME = SPACE
+               GO TO 3100-EXIT
+           END-IF
+           ADD 1                         TO NR-W-CHECKED-CNT
+           MOVE "SEARCH"                 TO NR-ID
+           MOVE RB-S-NAME                TO NR-NAME
+           CALL "DECODE08" USING NR-DECODE08-AREA
+           IF NR-SEARCH = "Y"
+               PERFORM 3200-MARK-HIT        THRU 3200-EXIT
+           ELSE
+               ADD 1                       TO NR-W-ORPHAN-CNT
+               PERFORM 3300-WRITE-ORPHAN     THRU 3300-EXIT
+           END-IF
+       3100-EXIT.
+           EXIT.
+      *
+       3200-MARK-HIT.
+           MOVE "MRKHIT"                TO NR-ID
+           CALL "DECODE08" USING NR-DECODE08-AREA
+       3200-EXIT.
+           EXIT.
+      *
+       3300-WRITE-ORPHAN.
+           MOVE SPACE                   TO NR-RPT-LINE
+           STRING "ORPHAN TEST NAME: "  DELIMITED BY SIZE
+                  RB-S-NAME             DELIMITED BY SIZE
+                  INTO NR-RPT-LINE
+           END-STRING
+           WRITE NR-RPT-LINE
+       3300-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    4000-REPORT-UNUSED  一度もHITしなかったNFADDRエントリを報告
+      ******************************************************************
+       4000-REPORT-UNUSED.
+           MOVE "NEXTUN"                TO NR-ID
+           CALL "DECODE08" USING NR-DECODE08-AREA
+           PERFORM 4100-REPORT-ONE       THRU 4100-EXIT
+               UNTIL NR-RETURN-CODE OF NR-DECODE08-AREA = "90"
+       4000-EXIT.
+           EXIT.
+      *
+       4100-REPORT-ONE.
+           ADD 1                       TO NR-W-UNUSED-CNT
+           MOVE SPACE                  TO NR-RPT-LINE
+           STRING "UNUSED NFADDR ENTRY: " DELIMITED BY SIZE
+                  NR-NAME(1:40)          DELIMITED BY SIZE
+                  INTO NR-RPT-LINE
+           END-STRING
+           WRITE NR-RPT-LINE
+           MOVE "NEXTUN"                TO NR-ID
+           CALL "DECODE08" USING NR-DECODE08-AREA
+       4100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    9000-TERMINATE    件数サマリーを出力し全ファイルを閉じる
+      ******************************************************************
+       9000-TERMINATE.
+           MOVE SPACE                   TO NR-RPT-LINE
+           MOVE NR-W-CHECKED-CNT         TO NR-W-RPT-CNT
+           STRING "CHECKED=" DELIMITED BY SIZE
+                  NR-W-RPT-CNT DELIMITED BY SIZE
+                  INTO NR-RPT-LINE
+           END-STRING
+           WRITE NR-RPT-LINE
+      *
+           MOVE SPACE                   TO NR-RPT-LINE
+           MOVE NR-W-ORPHAN-CNT          TO NR-W-RPT-CNT
+           STRING "ORPHAN=" DELIMITED BY SIZE
+                  NR-W-RPT-CNT DELIMITED BY SIZE
+                  INTO NR-RPT-LINE
+           END-STRING
+           WRITE NR-RPT-LINE
+      *
+           MOVE SPACE                   TO NR-RPT-LINE
+           MOVE NR-W-UNUSED-CNT          TO NR-W-RPT-CNT
+           STRING "UNUSED=" DELIMITED BY SIZE
+                  NR-W-RPT-CNT DELIMITED BY SIZE
+                  INTO NR-RPT-LINE
+           END-STRING
+           WRITE NR-RPT-LINE
+      *
+           MOVE "CLOSE"                 TO NR-ID
+           CALL "DECODE08" USING NR-DECODE08-AREA
+           IF NR-W-RB-OK
+               CLOSE RB-COBRND-FILE
+           END-IF
+           CLOSE NR-RPT-FILE
+       9000-EXIT.
+           EXIT.
