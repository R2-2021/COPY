@@ -0,0 +1,166 @@
+      ******************************************************************
+      *
+      *    PROGRAM-ID.  NFVERIFY
+      *
+      *    DECODE08が一元管理するNAME/NETFLIX URL対応マスタ(NFADDR)を
+      *    ID=NEXTSTLで先頭から順に1件ずつ取得し、最終検証日
+      *    (LASTVER-DATE)が一定日数(NV-W-STALE-DAYS)より古いエントリを
+      *    NFVERIFY.RPTへ報告し、ID=MRKSTALEでそのエントリのDEADFLAG
+      *    をYへ更新する夜間バッチ。
+      *
+      *    呼び出し方法:
+      *      JCL等からプログラム単体で実行する。
+      *
+      *    変更履歴
+      *    2026-08-08  T.MIYAKE  新規作成
+      *    2026-08-09  T.MIYAKE  NFADDRの直接SELECT／OPENを廃止し、
+      *                          DECODE08のID=NEXTSTL/MRKSTALE経由に
+      *                          変更（DECODE08によるNFADDR一元管理の
+      *                          対象に合わせる）
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 NFVERIFY.
+       AUTHOR.                     T-MIYAKE.
+       INSTALLATION.               SYSTEM-SUPPORT-GRP.
+       DATE-WRITTEN.               2026-08-08.
+       DATE-COMPILED.              2026-08-08.
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT NV-RPT-FILE      ASSIGN TO "NFVERIFY.RPT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  NV-RPT-FILE.
+       01  NV-RPT-LINE               PIC X(132).
+      *
+       WORKING-STORAGE             SECTION.
+      *
+       01  NV-W-EOF                 PIC  X(001) VALUE "N".
+           88  NV-W-EOF-YES                 VALUE "Y".
+      *
+      *    *** 最終検証から何日でステールとみなすか（既定90日）
+       01  NV-W-STALE-DAYS          BINARY-LONG VALUE 90.
+      *
+       01  NV-W-TODAY-YMD           PIC  9(008) VALUE ZERO.
+       01  NV-W-TODAY-INT           BINARY-LONG VALUE ZERO.
+       01  NV-W-LASTVER-INT         BINARY-LONG VALUE ZERO.
+       01  NV-W-AGE-DAYS            BINARY-LONG VALUE ZERO.
+      *
+       01  NV-W-CHECKED-CNT         BINARY-LONG VALUE ZERO.
+       01  NV-W-STALE-CNT           BINARY-LONG VALUE ZERO.
+      *
+       01  NV-W-RPT-CNT             PIC  9(006) VALUE ZERO.
+       01  NV-W-RPT-AGE             PIC  9(006) VALUE ZERO.
+      *
+       COPY "CPDATETIME.cpy"  REPLACING ==:##:== BY ==NV==.
+       COPY "CPDECODE08.cpy"  REPLACING ==:##:== BY ==D8==.
+      *
+       PROCEDURE                  DIVISION.
+      *
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-VERIFY-ALL      THRU 2000-EXIT
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *    1000-INITIALIZE     本日日付を取得し、ファイルをオープンする
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE "S"                    TO NV-DATE-TIME-ID
+           MOVE "NFVERIFY"              TO NV-DATE-TIME-PGM
+           CALL "DATETIME" USING NV-DATETIME-AREA
+           COMPUTE NV-W-TODAY-YMD =
+               NV-DATE-YYYY * 10000 + NV-DATE-MM * 100 + NV-DATE-DD
+           COMPUTE NV-W-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE(NV-W-TODAY-YMD)
+      *
+           MOVE "OPEN"                  TO D8-ID
+           CALL "DECODE08" USING D8-DECODE08-AREA
+           OPEN OUTPUT NV-RPT-FILE
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2000-VERIFY-ALL     マスタを先頭から順に読み、古いものを報告
+      ******************************************************************
+       2000-VERIFY-ALL.
+           MOVE "N"                    TO NV-W-EOF
+           MOVE ZERO                   TO NV-W-CHECKED-CNT
+           MOVE ZERO                   TO NV-W-STALE-CNT
+           PERFORM 2100-VERIFY-ONE       THRU 2100-EXIT
+               UNTIL NV-W-EOF-YES
+       2000-EXIT.
+           EXIT.
+      *
+       2100-VERIFY-ONE.
+           MOVE "NEXTSTL"               TO D8-ID
+           CALL "DECODE08" USING D8-DECODE08-AREA
+           IF D8-RETURN-CODE OF D8-DECODE08-AREA NOT = "00"
+               SET NV-W-EOF-YES         TO TRUE
+               GO TO 2100-EXIT
+           END-IF
+           ADD 1                        TO NV-W-CHECKED-CNT
+           COMPUTE NV-W-LASTVER-INT =
+               FUNCTION INTEGER-OF-DATE(D8-LASTVER-DATE)
+           COMPUTE NV-W-AGE-DAYS =
+               NV-W-TODAY-INT - NV-W-LASTVER-INT
+           IF D8-LASTVER-DATE = ZERO OR NV-W-AGE-DAYS > NV-W-STALE-DAYS
+               ADD 1                      TO NV-W-STALE-CNT
+               MOVE "MRKSTALE"            TO D8-ID
+               CALL "DECODE08" USING D8-DECODE08-AREA
+               PERFORM 2200-WRITE-RPT-LINE THRU 2200-EXIT
+           END-IF
+       2100-EXIT.
+           EXIT.
+      *
+       2200-WRITE-RPT-LINE.
+           MOVE SPACE                   TO NV-RPT-LINE
+           MOVE NV-W-AGE-DAYS            TO NV-W-RPT-AGE
+           STRING D8-NAME(1:40)  DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  D8-NFADDR(1:60) DELIMITED BY SIZE
+                  " AGE="        DELIMITED BY SIZE
+                  NV-W-RPT-AGE   DELIMITED BY SIZE
+                  INTO NV-RPT-LINE
+           END-STRING
+           WRITE NV-RPT-LINE
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    9000-TERMINATE      件数を報告しファイルをクローズする
+      ******************************************************************
+       9000-TERMINATE.
+           MOVE SPACE                   TO NV-RPT-LINE
+           MOVE NV-W-CHECKED-CNT         TO NV-W-RPT-CNT
+           STRING "CHECKED=" DELIMITED BY SIZE
+                  NV-W-RPT-CNT DELIMITED BY SIZE
+                  INTO NV-RPT-LINE
+           END-STRING
+           WRITE NV-RPT-LINE
+      *
+           MOVE SPACE                   TO NV-RPT-LINE
+           MOVE NV-W-STALE-CNT           TO NV-W-RPT-CNT
+           STRING "STALE=" DELIMITED BY SIZE
+                  NV-W-RPT-CNT DELIMITED BY SIZE
+                  INTO NV-RPT-LINE
+           END-STRING
+           WRITE NV-RPT-LINE
+      *
+           MOVE "CLOSE"                 TO D8-ID
+           CALL "DECODE08" USING D8-DECODE08-AREA
+           CLOSE NV-RPT-FILE
+       9000-EXIT.
+           EXIT.
