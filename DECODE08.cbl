@@ -0,0 +1,469 @@
+      ******************************************************************
+      *
+      *    PROGRAM-ID.  DECODE08
+      *
+      *    NAME（出演者等）と NFADDR（NETFLIX URL）の対応マスタを
+      *    検索する共通サブルーチン。
+      *    ID=OPEN でマスタファイルをオープンし、ID=SEARCH で
+      *    NAMEに対するNFADDRの有無(Y/N)を返す。ID=MSRCH はNAMEに
+      *    対する全一致件数とNFADDR一覧を返す。ID=ADD は
+      *    NAME／NFADDRの組をマスタへ追加・更新する。
+      *
+      *    NFADDRマスタはDECODE08がこのCALLインタフェースを通して
+      *    一元管理する。突合バッチ等で直接SELECT／OPENして同じ
+      *    ファイルを二重オープンしないこと。そのためのCALLを
+      *    以下に用意する。
+      *    ID=CLRHIT マスタ全件のHITFLAGをクリアする
+      *    ID=MRKHIT DE-NFADDRに一致するエントリのHITFLAGをYにする
+      *    ID=NEXTUN HITFLAGがYでない次のエントリを1件返す
+      *              （呼び出すたびにマスタを先頭から順に進め、
+      *              尽きたらDE-RETURN-CODE=90を返す）
+      *    ID=NEXTSTL マスタの次の1件をNAME/NFADDR/LASTVER-DATEに
+      *              展開して返す（夜間死活チェックがHITFLAGに関係
+      *              なく全件を順に走査するための専用カーソル。
+      *              呼び出すたびに先頭から順に進め、尽きたら
+      *              DE-RETURN-CODE=90を返す）
+      *    ID=MRKSTALE DE-NFADDRに一致するエントリのDEADFLAGをYにする
+      *              （夜間死活チェックがリンク切れを記録する）
+      *    ID=DELETE DE-NFADDRに一致するエントリをマスタから削除する
+      *              （突合バッチ等がテスト用フィクスチャを後始末する）
+      *
+      *    呼び出し方法:
+      *      CALL "DECODE08" USING CPDECODE08-AREA.
+      *
+      *    変更履歴
+      *    2026-08-08  T.MIYAKE  新規作成
+      *    2026-08-08  T.MIYAKE  ID=ADD 追加、NAME/NFADDRの追加・更新
+      *    2026-08-08  T.MIYAKE  ID=MSRCH 追加、NAMEに対する複数件検索
+      *    2026-08-08  T.MIYAKE  ID=CLRHIT/MRKHIT/NEXTUN 追加、突合
+      *                          バッチがNFADDRを直接オープンせずに
+      *                          HITFLAGを管理できるようにする
+      *    2026-08-09  T.MIYAKE  ID=NEXTSTL/MRKSTALE/DELETE 追加、
+      *                          夜間死活チェックと突合バッチの
+      *                          フィクスチャ後始末がNFADDRを直接
+      *                          オープンせずに済ませられるようにする
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 DECODE08.
+       AUTHOR.                     T-MIYAKE.
+       INSTALLATION.               SYSTEM-SUPPORT-GRP.
+       DATE-WRITTEN.               2026-08-08.
+       DATE-COMPILED.              2026-08-08.
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    名前／NETFLIX URL対応マスタ、ADDRをユニークキー、
+      *    NAMEを重複可の副キーとして持つ
+           SELECT NF-NFADDR-FILE   ASSIGN TO "NFADDR"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS NF-ADDR
+                                   ALTERNATE RECORD KEY IS NF-NAME
+                                           WITH DUPLICATES
+                                   FILE STATUS IS DE-W-NF-STATUS.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  NF-NFADDR-FILE.
+       COPY "CPNFADDR.cpy" REPLACING ==:##:== BY ==NF==.
+      *
+       WORKING-STORAGE             SECTION.
+      *
+       01  DE-W-NF-STATUS           PIC  X(002) VALUE SPACE.
+           88  DE-W-NF-OK                   VALUE "00".
+           88  DE-W-NF-NEW-FILE             VALUE "05" "35".
+           88  DE-W-NF-NOTFOUND             VALUE "23".
+           88  DE-W-NF-DUP-ADDR             VALUE "22".
+      *
+      *---------------------------------------------------------------*
+      *    MSRCH走査用の作業項目
+      *---------------------------------------------------------------*
+       01  DE-W-M                   BINARY-LONG VALUE ZERO.
+       01  DE-W-FIRST-ADDR          PIC X(100)  VALUE SPACE.
+      *
+      *---------------------------------------------------------------*
+      *    NEXTUN（HITFLAG未セットの次エントリ取得）走査位置
+      *    呼び元が直接NFADDRをオープンしなくてもHITFLAGの
+      *    クリア・更新・未使用分の走査ができるようにするための項目
+      *---------------------------------------------------------------*
+       01  DE-W-UNU-STARTED         PIC  X(001) VALUE "N".
+           88  DE-W-UNU-STARTED-YES         VALUE "Y".
+       01  DE-W-UNU-FOUND           PIC  X(001) VALUE "N".
+           88  DE-W-UNU-FOUND-YES           VALUE "Y".
+       01  DE-W-NF-EOF              PIC  X(001) VALUE "N".
+           88  DE-W-NF-EOF-YES              VALUE "Y".
+      *
+      *---------------------------------------------------------------*
+      *    NEXTSTL（全件順次走査）走査位置
+      *    夜間死活チェックがHITFLAGに関係なくマスタ全件を順に
+      *    取得できるようにするための項目
+      *---------------------------------------------------------------*
+       01  DE-W-STL-STARTED         PIC  X(001) VALUE "N".
+           88  DE-W-STL-STARTED-YES         VALUE "Y".
+      *
+      *---------------------------------------------------------------*
+      *    ADD時、未セットなら本日日付を補完するためDATETIMEを呼ぶ
+      *---------------------------------------------------------------*
+       COPY "CPDATETIME.cpy" REPLACING ==:##:== BY ==DE==.
+      *
+       LINKAGE                     SECTION.
+      *
+       COPY "CPDECODE08.cpy" REPLACING ==:##:== BY ==DE==.
+      *
+       PROCEDURE                  DIVISION USING DE-DECODE08-AREA.
+      *
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           EVALUATE DE-ID
+               WHEN "OPEN"
+                   PERFORM 1000-OPEN-SUB    THRU 1000-EXIT
+               WHEN "CLOSE"
+                   PERFORM 1100-CLOSE-SUB   THRU 1100-EXIT
+               WHEN "SEARCH"
+                   PERFORM 2000-SEARCH      THRU 2000-EXIT
+               WHEN "MSRCH"
+                   PERFORM 2500-MSRCH       THRU 2500-EXIT
+               WHEN "ADD"
+                   PERFORM 3000-ADD-SUB     THRU 3000-EXIT
+               WHEN "CLRHIT"
+                   PERFORM 4000-CLRHIT      THRU 4000-EXIT
+               WHEN "MRKHIT"
+                   PERFORM 4100-MRKHIT      THRU 4100-EXIT
+               WHEN "NEXTUN"
+                   PERFORM 4200-NEXT-UNUSED THRU 4200-EXIT
+               WHEN "NEXTSTL"
+                   PERFORM 4300-NEXT-STALE  THRU 4300-EXIT
+               WHEN "MRKSTALE"
+                   PERFORM 4400-MRKSTALE    THRU 4400-EXIT
+               WHEN "DELETE"
+                   PERFORM 4500-DELETE-SUB  THRU 4500-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *    1000-OPEN-SUB     マスタが無ければ新規作成してオープンする
+      ******************************************************************
+       1000-OPEN-SUB.
+           OPEN I-O NF-NFADDR-FILE
+           IF NOT DE-W-NF-OK
+               OPEN OUTPUT NF-NFADDR-FILE
+               CLOSE NF-NFADDR-FILE
+               OPEN I-O NF-NFADDR-FILE
+           END-IF
+           MOVE "N"                   TO DE-W-UNU-STARTED
+           MOVE "00"                  TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1100-CLOSE-SUB
+      ******************************************************************
+       1100-CLOSE-SUB.
+           CLOSE NF-NFADDR-FILE
+           MOVE "00"                  TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2000-SEARCH       DE-NAMEに対するNFADDRの有無をY/Nで返す
+      ******************************************************************
+       2000-SEARCH.
+           MOVE "N"                   TO DE-SEARCH
+           MOVE SPACE                 TO DE-NFADDR
+           MOVE ZERO                  TO DE-LASTVER-DATE
+           MOVE "00"                  TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+           MOVE DE-NAME                TO NF-NAME
+           START NF-NFADDR-FILE KEY IS EQUAL NF-NAME
+               INVALID KEY
+                   MOVE "90"            TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+           END-START
+           IF DE-W-NF-OK
+               READ NF-NFADDR-FILE NEXT RECORD
+                   AT END
+                       MOVE "90"        TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+               END-READ
+           END-IF
+           IF DE-W-NF-OK AND NF-NAME = DE-NAME
+               MOVE "Y"                 TO DE-SEARCH
+               MOVE NF-ADDR             TO DE-NFADDR
+               MOVE NF-LASTVER          TO DE-LASTVER-DATE
+           END-IF
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2500-MSRCH        DE-NAMEに一致する全NFADDRをMATCH-TBLへ返す
+      ******************************************************************
+       2500-MSRCH.
+           MOVE ZERO                  TO DE-MATCH-CNT
+           MOVE "00"                  TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+           MOVE DE-NAME                TO NF-NAME
+           START NF-NFADDR-FILE KEY IS EQUAL NF-NAME
+               INVALID KEY
+                   MOVE "90"            TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+           END-START
+           IF DE-W-NF-OK
+               PERFORM 2510-MSRCH-ONE    THRU 2510-EXIT
+                   VARYING DE-W-M FROM 1 BY 1
+                   UNTIL DE-W-M > 20 OR NOT DE-W-NF-OK
+                          OR NF-NAME NOT = DE-NAME
+           END-IF
+           IF DE-MATCH-CNT = ZERO
+               MOVE "90"                TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+           END-IF
+       2500-EXIT.
+           EXIT.
+      *
+       2510-MSRCH-ONE.
+           READ NF-NFADDR-FILE NEXT RECORD
+               AT END
+                   MOVE "23"            TO DE-W-NF-STATUS
+           END-READ
+           IF DE-W-NF-OK AND NF-NAME = DE-NAME
+               ADD 1                    TO DE-MATCH-CNT
+               MOVE NF-ADDR             TO DE-MATCH-NFADDR(DE-W-M)
+               MOVE NF-LASTVER          TO DE-MATCH-LASTVER(DE-W-M)
+           END-IF
+       2510-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3000-ADD-SUB      DE-NAME/DE-NFADDRの組をマスタへ登録・更新
+      *                      DE-LASTVER-DATEがゼロなら本日日付を補完
+      ******************************************************************
+       3000-ADD-SUB.
+           MOVE "00"                  TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+           IF DE-LASTVER-DATE = ZERO
+               PERFORM 3100-STAMP-TODAY   THRU 3100-EXIT
+           END-IF
+           MOVE DE-NFADDR              TO NF-ADDR
+           READ NF-NFADDR-FILE
+               INVALID KEY
+                   MOVE SPACE           TO NF-DEADFLAG
+                   MOVE SPACE           TO NF-HITFLAG
+           END-READ
+           MOVE DE-NAME                TO NF-NAME
+           MOVE DE-NFADDR              TO NF-ADDR
+           MOVE DE-LASTVER-DATE        TO NF-LASTVER
+           IF DE-W-NF-OK
+               REWRITE NF-REC
+           ELSE
+               WRITE NF-REC
+                   INVALID KEY
+                       MOVE "90"        TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+               END-WRITE
+           END-IF
+       3000-EXIT.
+           EXIT.
+      *
+       3100-STAMP-TODAY.
+           MOVE "S"                    TO DE-DATE-TIME-ID
+           MOVE "DECODE08"              TO DE-DATE-TIME-PGM
+           CALL "DATETIME" USING DE-DATETIME-AREA
+           COMPUTE DE-LASTVER-DATE =
+               DE-DATE-YYYY * 10000 + DE-DATE-MM * 100 + DE-DATE-DD
+       3100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    4000-CLRHIT       マスタ全件のHITFLAGをクリアする
+      *                      （突合バッチが前回実行分を引き継がない
+      *                      よう、呼び元がNFADDRを直接オープンせず
+      *                      この単一CALLで済ませられるようにする）
+      ******************************************************************
+       4000-CLRHIT.
+           MOVE "00"                  TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+           MOVE "N"                    TO DE-W-NF-EOF
+           MOVE LOW-VALUE              TO NF-ADDR
+           START NF-NFADDR-FILE KEY IS GREATER THAN NF-ADDR
+               INVALID KEY
+                   SET DE-W-NF-EOF-YES    TO TRUE
+           END-START
+           PERFORM 4010-CLRHIT-ONE       THRU 4010-EXIT
+               UNTIL DE-W-NF-EOF-YES
+       4000-EXIT.
+           EXIT.
+      *
+       4010-CLRHIT-ONE.
+           READ NF-NFADDR-FILE NEXT RECORD
+               AT END
+                   SET DE-W-NF-EOF-YES    TO TRUE
+                   GO TO 4010-EXIT
+           END-READ
+           MOVE SPACE                   TO NF-HITFLAG
+           REWRITE NF-REC
+       4010-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    4100-MRKHIT       DE-NFADDRに一致するエントリのHITFLAGをY
+      *                      にセットする（突合バッチが使用実績を記録）
+      ******************************************************************
+       4100-MRKHIT.
+           MOVE "00"                  TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+           MOVE DE-NFADDR              TO NF-ADDR
+           READ NF-NFADDR-FILE
+               INVALID KEY
+                   MOVE "90"            TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+           END-READ
+           IF DE-W-NF-OK
+               MOVE "Y"                 TO NF-HITFLAG
+               REWRITE NF-REC
+           END-IF
+       4100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    4200-NEXT-UNUSED  HITFLAGがYでない次のエントリを1件返す
+      *                      （初回呼出でマスタ先頭から走査を開始し、
+      *                      呼び出すたびに次の未使用分を返す。
+      *                      DE-NAME／DE-NFADDRに結果を返し、尽きたら
+      *                      DE-RETURN-CODE=90で終了を知らせる）
+      ******************************************************************
+       4200-NEXT-UNUSED.
+           MOVE "00"                  TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+           MOVE SPACE                 TO DE-NAME
+           MOVE SPACE                 TO DE-NFADDR
+           MOVE "N"                    TO DE-W-NF-EOF
+           IF NOT DE-W-UNU-STARTED-YES
+               MOVE LOW-VALUE           TO NF-ADDR
+               START NF-NFADDR-FILE KEY IS GREATER THAN NF-ADDR
+                   INVALID KEY
+                       SET DE-W-NF-EOF-YES  TO TRUE
+               END-START
+               SET DE-W-UNU-STARTED-YES  TO TRUE
+           END-IF
+           MOVE "N"                    TO DE-W-UNU-FOUND
+           PERFORM 4210-SCAN-UNUSED     THRU 4210-EXIT
+               UNTIL DE-W-NF-EOF-YES OR DE-W-UNU-FOUND-YES
+           IF DE-W-UNU-FOUND-YES
+               MOVE NF-NAME               TO DE-NAME
+               MOVE NF-ADDR               TO DE-NFADDR
+           ELSE
+               MOVE "90"                  TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+               MOVE "N"                   TO DE-W-UNU-STARTED
+           END-IF
+       4200-EXIT.
+           EXIT.
+      *
+       4210-SCAN-UNUSED.
+           READ NF-NFADDR-FILE NEXT RECORD
+               AT END
+                   SET DE-W-NF-EOF-YES    TO TRUE
+                   GO TO 4210-EXIT
+           END-READ
+           IF NF-HITFLAG NOT = "Y"
+               SET DE-W-UNU-FOUND-YES    TO TRUE
+           END-IF
+       4210-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    4300-NEXT-STALE   マスタの次の1件をNAME/NFADDR/LASTVER-DATE
+      *                      へ展開して返す（初回呼出でマスタ先頭から
+      *                      走査を開始し、呼び出すたびに次の1件を
+      *                      返す。尽きたらDE-RETURN-CODE=90で終了を
+      *                      知らせ、走査位置を初期化する）
+      ******************************************************************
+       4300-NEXT-STALE.
+           MOVE "00"                  TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+           MOVE SPACE                 TO DE-NAME
+           MOVE SPACE                 TO DE-NFADDR
+           MOVE ZERO                  TO DE-LASTVER-DATE
+           MOVE "N"                    TO DE-W-NF-EOF
+           IF NOT DE-W-STL-STARTED-YES
+               MOVE LOW-VALUE           TO NF-ADDR
+               START NF-NFADDR-FILE KEY IS GREATER THAN NF-ADDR
+                   INVALID KEY
+                       SET DE-W-NF-EOF-YES  TO TRUE
+               END-START
+               SET DE-W-STL-STARTED-YES TO TRUE
+           END-IF
+           READ NF-NFADDR-FILE NEXT RECORD
+               AT END
+                   SET DE-W-NF-EOF-YES    TO TRUE
+           END-READ
+           IF DE-W-NF-EOF-YES
+               MOVE "90"                  TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+               MOVE "N"                   TO DE-W-STL-STARTED
+           ELSE
+               MOVE NF-NAME               TO DE-NAME
+               MOVE NF-ADDR               TO DE-NFADDR
+               MOVE NF-LASTVER            TO DE-LASTVER-DATE
+           END-IF
+       4300-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    4400-MRKSTALE     DE-NFADDRに一致するエントリのDEADFLAGを
+      *                      Yにセットする（夜間死活チェックがリンク
+      *                      切れエントリを記録する）
+      ******************************************************************
+       4400-MRKSTALE.
+           MOVE "00"                  TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+           MOVE DE-NFADDR              TO NF-ADDR
+           READ NF-NFADDR-FILE
+               INVALID KEY
+                   MOVE "90"            TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+           END-READ
+           IF DE-W-NF-OK
+               MOVE "Y"                 TO NF-DEADFLAG
+               REWRITE NF-REC
+           END-IF
+       4400-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    4500-DELETE-SUB   DE-NFADDRに一致するエントリをマスタから
+      *                      削除する（突合バッチ等のテスト用
+      *                      フィクスチャ後始末に使う。未検出時は
+      *                      DE-RETURN-CODE=90を返すのみで異常終了
+      *                      にはしない）
+      ******************************************************************
+       4500-DELETE-SUB.
+           MOVE "00"                  TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+           MOVE DE-NFADDR              TO NF-ADDR
+           READ NF-NFADDR-FILE
+               INVALID KEY
+                   MOVE "90"            TO DE-RETURN-CODE
+                   OF DE-DECODE08-AREA
+           END-READ
+           IF DE-W-NF-OK
+               DELETE NF-NFADDR-FILE
+                   INVALID KEY
+                       MOVE "90"        TO DE-RETURN-CODE
+                       OF DE-DECODE08-AREA
+               END-DELETE
+           END-IF
+       4500-EXIT.
+           EXIT.
