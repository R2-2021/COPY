@@ -0,0 +1,612 @@
+      ******************************************************************
+      *
+      *    PROGRAM-ID.  DATETIME
+      *
+      *    処理開始(S)／ラップ(L)／終了(E)の日付・時刻・経過時間を
+      *    セットする共通サブルーチン。ID=T はSLA経過時間のしきい値判定、
+      *    ID=A は日付加減算を行う。
+      *
+      *    呼び出し方法:
+      *      CALL "DATETIME" USING CPDATETIME-AREA.
+      *
+      *    変更履歴
+      *    2026-08-08  T.MIYAKE  新規作成
+      *    2026-08-08  T.MIYAKE  ID=T 追加、SLA経過時間しきい値判定
+      *    2026-08-08  T.MIYAKE  ID=S 再始動時チェックポイント対応
+      *    2026-08-08  T.MIYAKE  DTLOG 出力追加（集計レポート用）
+      *    2026-08-08  T.MIYAKE  ID=A 追加、日付加減算
+      *    2026-08-08  T.MIYAKE  DATE-LOCALE 追加、曜日表記の切替対応
+      *    2026-08-09  T.MIYAKE  ID=AをID=Sより先に呼んだ時にゼロ日付
+      *                          で計算しないようガード追加
+      *    2026-08-09  T.MIYAKE  CPDTLOG.cpyをLINKAGEからWORKING-
+      *                          STORAGEへ移動（呼び出し元から受け取ら
+      *                          ない項目をLINKAGEに置いていた不備を
+      *                          修正）。1000-STARTでチェックポイント
+      *                          ファイルのOPEN失敗時にREAD/WRITE/
+      *                          REWRITE/CLOSEを行わないようガードを
+      *                          追加（3000-ENDと同じ方式）。
+      *                          1200-BUILD-OUTPUTの無駄な自己MOVEを
+      *                          削除。4000-SLA-CHECK/7000-COMPUTE-
+      *                          ELAPSEDに5000-DATE-ADDと同じ開始日
+      *                          ゼロガードを追加
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 DATETIME.
+       AUTHOR.                     T-MIYAKE.
+       INSTALLATION.               SYSTEM-SUPPORT-GRP.
+       DATE-WRITTEN.               2026-08-08.
+       DATE-COMPILED.              2026-08-08.
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    ID=S の再始動対応用チェックポイントファイル、PGM単位で保持
+           SELECT DT-CKPT-FILE     ASSIGN TO "DTCKPT"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS CK-PGM
+                                   FILE STATUS IS DT-W-CKPT-STATUS.
+      *    S/L/E/T 呼び出しの経過時間ログ、DTELAPSEで集計
+           SELECT DT-LOG-FILE      ASSIGN TO "DTLOG.OUT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  DT-CKPT-FILE.
+       01  CK-RECORD.
+           05  CK-PGM                PIC X(008).
+           05  CK-ACTIVE             PIC X(001).
+           05  CK-START-YMD          PIC 9(008).
+           05  CK-START-HMS          PIC 9(006).
+      *
+       FD  DT-LOG-FILE.
+       01  DT-LOG-LINE               PIC X(080).
+      *
+       WORKING-STORAGE             SECTION.
+      *
+       01  DT-W-CKPT-STATUS        PIC  X(002) VALUE SPACE.
+           88  DT-W-CKPT-OK                VALUE "00".
+      *
+      *---------------------------------------------------------------*
+      *    開始時刻保存領域（同一実行中はここで保持し、L/E/Tで使う）
+      *---------------------------------------------------------------*
+       01  DT-W-START-YMD.
+           05  DT-W-START-YYYY      PIC  9(004) VALUE ZERO.
+           05  DT-W-START-MM        PIC  9(002) VALUE ZERO.
+           05  DT-W-START-DD        PIC  9(002) VALUE ZERO.
+       01  DT-W-START-YMD-9 REDEFINES DT-W-START-YMD
+                                    PIC  9(008).
+       01  DT-W-START-HMS.
+           05  DT-W-START-HH        PIC  9(002) VALUE ZERO.
+           05  DT-W-START-MI        PIC  9(002) VALUE ZERO.
+           05  DT-W-START-SS        PIC  9(002) VALUE ZERO.
+           05  DT-W-START-SM        PIC  9(002) VALUE ZERO.
+       01  DT-W-START-HMS-9 REDEFINES DT-W-START-HMS
+                                    PIC  9(008).
+      *
+      *---------------------------------------------------------------*
+      *    現在時刻取得用作業領域
+      *---------------------------------------------------------------*
+       01  DT-W-NOW-YMD.
+           05  DT-W-NOW-YYYY        PIC  9(004) VALUE ZERO.
+           05  DT-W-NOW-MM          PIC  9(002) VALUE ZERO.
+           05  DT-W-NOW-DD          PIC  9(002) VALUE ZERO.
+       01  DT-W-NOW-YMD-9 REDEFINES DT-W-NOW-YMD
+                                    PIC  9(008).
+       01  DT-W-NOW-HMS.
+           05  DT-W-NOW-HH          PIC  9(002) VALUE ZERO.
+           05  DT-W-NOW-MI          PIC  9(002) VALUE ZERO.
+           05  DT-W-NOW-SS          PIC  9(002) VALUE ZERO.
+           05  DT-W-NOW-SM          PIC  9(002) VALUE ZERO.
+       01  DT-W-NOW-HMS-9 REDEFINES DT-W-NOW-HMS
+                                    PIC  9(008).
+      *
+      *---------------------------------------------------------------*
+      *    経過秒数計算用作業領域
+      *---------------------------------------------------------------*
+       01  DT-W-SEC-START           PIC  9(9)V99 VALUE ZERO.
+       01  DT-W-SEC-NOW              PIC  9(9)V99 VALUE ZERO.
+       01  DT-W-DAYS-START           BINARY-LONG VALUE ZERO.
+       01  DT-W-DAYS-NOW             BINARY-LONG VALUE ZERO.
+       01  DT-W-DAYS-ADD             BINARY-LONG VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    曜日計算（ツェラーの公式）作業領域
+      *---------------------------------------------------------------*
+       01  DT-W-Z-YYYY               PIC  9(004) VALUE ZERO.
+       01  DT-W-Z-MM                 PIC  9(002) VALUE ZERO.
+       01  DT-W-Z-DD                 PIC  9(002) VALUE ZERO.
+       01  DT-W-Z-MONTH              PIC  9(004) VALUE ZERO.
+       01  DT-W-Z-YEAR               PIC S9(006) VALUE ZERO.
+       01  DT-W-Z-K                  PIC S9(006) VALUE ZERO.
+       01  DT-W-Z-J                  PIC S9(006) VALUE ZERO.
+       01  DT-W-Z-A                  PIC S9(006) VALUE ZERO.
+       01  DT-W-Z-K4                 PIC S9(006) VALUE ZERO.
+       01  DT-W-Z-J4                 PIC S9(006) VALUE ZERO.
+       01  DT-W-Z-H                  PIC S9(006) VALUE ZERO.
+       01  DT-W-Z-RESULT             PIC  9(001) VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    年間日数（DDD）計算用、月末日テーブル
+      *---------------------------------------------------------------*
+       01  DT-W-DD-DATA              PIC X(024) VALUE
+           "312831303130313130313031".
+       01  DT-W-DD2 REDEFINES DT-W-DD-DATA
+                                    OCCURS 12 PIC 9(002).
+       01  DT-W-DDD-I                BINARY-LONG VALUE ZERO.
+       01  DT-W-DDD-SUM              BINARY-LONG VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    曜日名・月名テーブル（DATE-LOCALE で切替）
+      *---------------------------------------------------------------*
+       01  DT-W-WEEK-NA-JP.
+           03  PIC X(003) VALUE "NIC".
+           03  PIC X(003) VALUE "GET".
+           03  PIC X(003) VALUE "KAY".
+           03  PIC X(003) VALUE "SUI".
+           03  PIC X(003) VALUE "MOK".
+           03  PIC X(003) VALUE "KIN".
+           03  PIC X(003) VALUE "DOY".
+       01  DT-W-WEEK-NA-JP-TBL REDEFINES DT-W-WEEK-NA-JP
+                                    OCCURS 7 PIC X(003).
+       01  DT-W-WEEK-NA-US.
+           03  PIC X(003) VALUE "SUN".
+           03  PIC X(003) VALUE "MON".
+           03  PIC X(003) VALUE "TUE".
+           03  PIC X(003) VALUE "WED".
+           03  PIC X(003) VALUE "THU".
+           03  PIC X(003) VALUE "FRI".
+           03  PIC X(003) VALUE "SAT".
+       01  DT-W-WEEK-NA-US-TBL REDEFINES DT-W-WEEK-NA-US
+                                    OCCURS 7 PIC X(003).
+      *
+       01  DT-W-MM-NA-JP.
+           03  PIC X(018) VALUE "1GATSU            ".
+           03  PIC X(018) VALUE "2GATSU            ".
+           03  PIC X(018) VALUE "3GATSU            ".
+           03  PIC X(018) VALUE "4GATSU            ".
+           03  PIC X(018) VALUE "5GATSU            ".
+           03  PIC X(018) VALUE "6GATSU            ".
+           03  PIC X(018) VALUE "7GATSU            ".
+           03  PIC X(018) VALUE "8GATSU            ".
+           03  PIC X(018) VALUE "9GATSU            ".
+           03  PIC X(018) VALUE "10GATSU           ".
+           03  PIC X(018) VALUE "11GATSU           ".
+           03  PIC X(018) VALUE "12GATSU           ".
+       01  DT-W-MM-NA-JP-TBL REDEFINES DT-W-MM-NA-JP
+                                    OCCURS 12 PIC X(018).
+       01  DT-W-MM-NA-US.
+           03  PIC X(018) VALUE "JANUARY           ".
+           03  PIC X(018) VALUE "FEBRUARY          ".
+           03  PIC X(018) VALUE "MARCH             ".
+           03  PIC X(018) VALUE "APRIL             ".
+           03  PIC X(018) VALUE "MAY               ".
+           03  PIC X(018) VALUE "JUNE              ".
+           03  PIC X(018) VALUE "JULY              ".
+           03  PIC X(018) VALUE "AUGUST            ".
+           03  PIC X(018) VALUE "SEPTEMBER         ".
+           03  PIC X(018) VALUE "OCTOBER           ".
+           03  PIC X(018) VALUE "NOVEMBER          ".
+           03  PIC X(018) VALUE "DECEMBER          ".
+       01  DT-W-MM-NA-US-TBL REDEFINES DT-W-MM-NA-US
+                                    OCCURS 12 PIC X(018).
+      *
+       01  DT-W-SYS-DATE8            PIC  9(008) VALUE ZERO.
+       01  DT-W-SYS-TIME8            PIC  9(008) VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    DTLOG.OUT 出力用レコード、DTELAPSEと共有する項目レイアウト
+      *    だがDATETIME単体で作成・出力するため呼び出し元からは受け
+      *    取らず、WORKING-STORAGEに置く
+      *---------------------------------------------------------------*
+       COPY "CPDTLOG.cpy"    REPLACING ==:##:== BY ==DL==.
+      *
+       LINKAGE                     SECTION.
+      *
+       COPY "CPDATETIME.cpy" REPLACING ==:##:== BY ==DT==.
+      *
+       PROCEDURE                  DIVISION USING DT-DATETIME-AREA.
+      *
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           MOVE "00"               TO DT-RETURN-CODE
+           EVALUATE DT-DATE-TIME-ID
+               WHEN "S"
+                   PERFORM 1000-START       THRU 1000-EXIT
+               WHEN "L"
+                   PERFORM 2000-LAP         THRU 2000-EXIT
+               WHEN "E"
+                   PERFORM 3000-END         THRU 3000-EXIT
+               WHEN "T"
+                   PERFORM 4000-SLA-CHECK   THRU 4000-EXIT
+               WHEN "A"
+                   PERFORM 5000-DATE-ADD    THRU 5000-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *    1000-START        ID=S 開始処理（再始動チェックポイント対応）
+      ******************************************************************
+       1000-START.
+           MOVE DT-DATE-TIME-PGM   TO CK-PGM
+           MOVE SPACE              TO DT-DATE-CKPT-FLAG
+           MOVE SPACE              TO CK-ACTIVE
+      *
+           OPEN I-O DT-CKPT-FILE
+           IF NOT DT-W-CKPT-OK
+               OPEN OUTPUT DT-CKPT-FILE
+               CLOSE DT-CKPT-FILE
+               OPEN I-O DT-CKPT-FILE
+           END-IF
+      *
+      *    *** OPENに失敗したチェックポイントファイルへはREAD/WRITE/
+      *    *** REWRITE/CLOSEを行わない（3000-ENDと同じガード方式）。
+      *    *** 開始時刻は現在時刻をそのまま採用し、RETURN-CODEで
+      *    *** 再始動チェックが行えなかったことを通知する
+           IF DT-W-CKPT-OK
+               MOVE DT-DATE-TIME-PGM   TO CK-PGM
+               READ DT-CKPT-FILE
+                   INVALID KEY
+                       MOVE SPACE     TO CK-ACTIVE
+               END-READ
+      *
+               IF CK-ACTIVE = "Y"
+      *            *** 前回が正常終了していない、開始時刻を復元する
+                   MOVE "Y"             TO DT-DATE-CKPT-FLAG
+                   MOVE CK-START-YMD    TO DT-W-START-YMD-9
+                   MOVE CK-START-HMS    TO DT-W-START-HMS-9
+               ELSE
+                   PERFORM 1100-CAPTURE-NOW THRU 1100-EXIT
+                   MOVE DT-W-NOW-YMD-9  TO DT-W-START-YMD-9
+                   MOVE DT-W-NOW-HMS-9  TO DT-W-START-HMS-9
+                   MOVE DT-W-START-YMD-9 TO CK-START-YMD
+                   MOVE DT-W-START-HMS-9 TO CK-START-HMS
+                   MOVE "Y"             TO CK-ACTIVE
+                   IF DT-W-CKPT-STATUS = "23"
+                       WRITE CK-RECORD
+                   ELSE
+                       REWRITE CK-RECORD
+                           INVALID KEY
+                               WRITE CK-RECORD
+                       END-REWRITE
+                   END-IF
+               END-IF
+               CLOSE DT-CKPT-FILE
+           ELSE
+               MOVE "90"                TO DT-RETURN-CODE
+               PERFORM 1100-CAPTURE-NOW THRU 1100-EXIT
+               MOVE DT-W-NOW-YMD-9      TO DT-W-START-YMD-9
+               MOVE DT-W-NOW-HMS-9      TO DT-W-START-HMS-9
+           END-IF
+      *
+           MOVE DT-W-START-YYYY    TO DT-W-Z-YYYY
+           MOVE DT-W-START-MM      TO DT-W-Z-MM
+           MOVE DT-W-START-DD      TO DT-W-Z-DD
+           PERFORM 1200-BUILD-OUTPUT THRU 1200-EXIT
+           PERFORM 6000-WRITE-LOG   THRU 6000-EXIT
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1100-CAPTURE-NOW  現在の日付・時刻を取得する
+      ******************************************************************
+       1100-CAPTURE-NOW.
+           ACCEPT DT-W-SYS-DATE8   FROM DATE YYYYMMDD
+           ACCEPT DT-W-SYS-TIME8   FROM TIME
+           MOVE DT-W-SYS-DATE8     TO DT-W-NOW-YMD-9
+           MOVE DT-W-SYS-TIME8     TO DT-W-NOW-HMS-9
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1200-BUILD-OUTPUT  開始時刻を元に、出力項目一式をセットする
+      ******************************************************************
+       1200-BUILD-OUTPUT.
+           MOVE DT-W-START-YYYY    TO DT-DATE-YY
+           MOVE DT-W-START-YYYY    TO DT-DATE-YYYY
+           MOVE DT-W-START-MM      TO DT-DATE-MM
+           MOVE DT-W-START-DD      TO DT-DATE-DD
+           MOVE DT-W-START-HH      TO DT-DATE-HH
+           MOVE DT-W-START-MI      TO DT-DATE-MI
+           MOVE DT-W-START-SS      TO DT-DATE-SS
+           MOVE DT-W-START-SM      TO DT-DATE-SM
+      *
+           PERFORM 1300-COMPUTE-DDD   THRU 1300-EXIT
+           PERFORM 1250-COMPUTE-WEEKDAY THRU 1250-EXIT
+           MOVE DT-W-Z-RESULT      TO DT-DATE-WEEK
+      *
+           IF DT-DATE-LOCALE = "US"
+               MOVE DT-W-WEEK-NA-US-TBL(DT-DATE-WEEK)
+                                    TO DT-DATE-WEEK-NA
+               MOVE DT-W-MM-NA-US-TBL(DT-W-Z-MM)
+                                    TO DT-DATE-MM-NA
+           ELSE
+               MOVE DT-W-WEEK-NA-JP-TBL(DT-DATE-WEEK)
+                                    TO DT-DATE-WEEK-NA
+               MOVE DT-W-MM-NA-JP-TBL(DT-W-Z-MM)
+                                    TO DT-DATE-MM-NA
+           END-IF
+       1200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1250-COMPUTE-WEEKDAY  ツェラーの公式で曜日を求める
+      *    結果: DT-W-Z-RESULT  1=日曜,2=月曜,...,7=土曜
+      ******************************************************************
+       1250-COMPUTE-WEEKDAY.
+           IF DT-W-Z-MM < 3
+               COMPUTE DT-W-Z-MONTH = DT-W-Z-MM + 12
+               COMPUTE DT-W-Z-YEAR  = DT-W-Z-YYYY - 1
+           ELSE
+               MOVE DT-W-Z-MM       TO DT-W-Z-MONTH
+               MOVE DT-W-Z-YYYY     TO DT-W-Z-YEAR
+           END-IF
+           COMPUTE DT-W-Z-K = FUNCTION MOD(DT-W-Z-YEAR, 100)
+           COMPUTE DT-W-Z-J = DT-W-Z-YEAR / 100
+      *    各項をいったん整数へ切り捨ててから合算する
+      *    （ツェラーの公式は各除算を先に整数化する必要がある）
+           COMPUTE DT-W-Z-A  = (13 * (DT-W-Z-MONTH + 1)) / 5
+           COMPUTE DT-W-Z-K4 = DT-W-Z-K / 4
+           COMPUTE DT-W-Z-J4 = DT-W-Z-J / 4
+           COMPUTE DT-W-Z-H =
+               FUNCTION MOD(
+                   DT-W-Z-DD
+                   + DT-W-Z-A
+                   + DT-W-Z-K + DT-W-Z-K4 + DT-W-Z-J4
+                   - (2 * DT-W-Z-J)
+               , 7)
+           IF DT-W-Z-H = 0
+               MOVE 7               TO DT-W-Z-RESULT
+           ELSE
+               MOVE DT-W-Z-H        TO DT-W-Z-RESULT
+           END-IF
+       1250-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1300-COMPUTE-DDD   年初からの経過日数（DDD）を求める
+      ******************************************************************
+       1300-COMPUTE-DDD.
+           MOVE ZERO                TO DT-W-DDD-SUM
+           IF DT-W-Z-MM > 1
+               PERFORM 1310-ADD-MONTH THRU 1310-EXIT
+                   VARYING DT-W-DDD-I FROM 1 BY 1
+                   UNTIL DT-W-DDD-I >= DT-W-Z-MM
+           END-IF
+           ADD  DT-W-Z-DD            TO DT-W-DDD-SUM
+           IF DT-W-Z-MM > 2
+               IF FUNCTION MOD(DT-W-Z-YYYY, 4) = 0 AND
+                  (FUNCTION MOD(DT-W-Z-YYYY, 100) NOT = 0 OR
+                   FUNCTION MOD(DT-W-Z-YYYY, 400) = 0)
+                   ADD 1             TO DT-W-DDD-SUM
+               END-IF
+           END-IF
+           MOVE DT-W-Z-YYYY          TO DT-DATE-YYYY
+           MOVE DT-W-DDD-SUM         TO DT-DATE-DDD
+       1300-EXIT.
+           EXIT.
+      *
+       1310-ADD-MONTH.
+           ADD  DT-W-DD2(DT-W-DDD-I) TO DT-W-DDD-SUM
+       1310-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2000-LAP          ID=L ラップ処理
+      ******************************************************************
+       2000-LAP.
+           PERFORM 1100-CAPTURE-NOW    THRU 1100-EXIT
+           MOVE DT-W-NOW-YYYY          TO DT-DATE-YY
+           MOVE DT-W-NOW-YYYY          TO DT-W-Z-YYYY
+           MOVE DT-W-NOW-MM            TO DT-DATE-MM
+           MOVE DT-W-NOW-MM            TO DT-W-Z-MM
+           MOVE DT-W-NOW-DD            TO DT-DATE-DD
+           MOVE DT-W-NOW-DD            TO DT-W-Z-DD
+           MOVE DT-W-NOW-HH            TO DT-DATE-HH
+           MOVE DT-W-NOW-MI            TO DT-DATE-MI
+           MOVE DT-W-NOW-SS            TO DT-DATE-SS
+           MOVE DT-W-NOW-SM            TO DT-DATE-SM
+      *
+           PERFORM 1300-COMPUTE-DDD    THRU 1300-EXIT
+           PERFORM 1250-COMPUTE-WEEKDAY THRU 1250-EXIT
+           MOVE DT-W-Z-RESULT          TO DT-DATE-WEEK
+           IF DT-DATE-LOCALE = "US"
+               MOVE DT-W-WEEK-NA-US-TBL(DT-DATE-WEEK)
+                                        TO DT-DATE-WEEK-NA
+           ELSE
+               MOVE DT-W-WEEK-NA-JP-TBL(DT-DATE-WEEK)
+                                        TO DT-DATE-WEEK-NA
+           END-IF
+           PERFORM 7000-COMPUTE-ELAPSED THRU 7000-EXIT
+           STRING DT-DATE-WEEK-NA   DELIMITED BY SIZE
+                  " LAP"            DELIMITED BY SIZE
+                  INTO DT-DATE-LUP-COM
+           PERFORM 6000-WRITE-LOG       THRU 6000-EXIT
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3000-END          ID=E 終了処理
+      ******************************************************************
+       3000-END.
+           PERFORM 1100-CAPTURE-NOW    THRU 1100-EXIT
+           MOVE DT-W-NOW-YYYY          TO DT-DATE-YY
+           MOVE DT-W-NOW-YYYY          TO DT-W-Z-YYYY
+           MOVE DT-W-NOW-MM            TO DT-DATE-MM
+           MOVE DT-W-NOW-MM            TO DT-W-Z-MM
+           MOVE DT-W-NOW-DD            TO DT-DATE-DD
+           MOVE DT-W-NOW-DD            TO DT-W-Z-DD
+           MOVE DT-W-NOW-HH            TO DT-DATE-HH
+           MOVE DT-W-NOW-MI            TO DT-DATE-MI
+           MOVE DT-W-NOW-SS            TO DT-DATE-SS
+           MOVE DT-W-NOW-SM            TO DT-DATE-SM
+      *
+           PERFORM 1300-COMPUTE-DDD    THRU 1300-EXIT
+           PERFORM 1250-COMPUTE-WEEKDAY THRU 1250-EXIT
+           MOVE DT-W-Z-RESULT          TO DT-DATE-WEEK
+           IF DT-DATE-LOCALE = "US"
+               MOVE DT-W-WEEK-NA-US-TBL(DT-DATE-WEEK)
+                                        TO DT-DATE-WEEK-NA
+           ELSE
+               MOVE DT-W-WEEK-NA-JP-TBL(DT-DATE-WEEK)
+                                        TO DT-DATE-WEEK-NA
+           END-IF
+           PERFORM 7000-COMPUTE-ELAPSED THRU 7000-EXIT
+      *
+      *        *** 正常終了、次回 ID=S は新規開始となるようFLAGを戻す
+           MOVE DT-DATE-TIME-PGM       TO CK-PGM
+           OPEN I-O DT-CKPT-FILE
+           IF DT-W-CKPT-OK
+               READ DT-CKPT-FILE
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF DT-W-CKPT-STATUS = "00"
+                   MOVE "N"             TO CK-ACTIVE
+                   REWRITE CK-RECORD
+               END-IF
+               CLOSE DT-CKPT-FILE
+           END-IF
+           PERFORM 6000-WRITE-LOG       THRU 6000-EXIT
+       3000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    4000-SLA-CHECK    ID=T SLAしきい値判定
+      ******************************************************************
+       4000-SLA-CHECK.
+      *    開始(ID=S)を一度も呼ばずにID=Tだけ呼ばれた時はDT-W-START-YMD-9
+      *    がゼロのままで、経過時間が求まらず判定が無意味になるため
+      *    計算せず異常を返す（5000-DATE-ADDと同じガード）
+           IF DT-W-START-YMD-9 = ZERO
+               MOVE "90"                TO DT-RETURN-CODE
+               MOVE "N"                 TO DT-DATE-SLA-FLAG
+               GO TO 4000-EXIT
+           END-IF
+      *
+           PERFORM 1100-CAPTURE-NOW    THRU 1100-EXIT
+           PERFORM 7000-COMPUTE-ELAPSED THRU 7000-EXIT
+      *
+           IF DT-DATE-SLA-SEC > 0 AND
+              DT-DATE-SSMM > DT-DATE-SLA-SEC
+               MOVE "Y"                 TO DT-DATE-SLA-FLAG
+           ELSE
+               MOVE "N"                 TO DT-DATE-SLA-FLAG
+           END-IF
+           PERFORM 6000-WRITE-LOG       THRU 6000-EXIT
+       4000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    5000-DATE-ADD     ID=A 日付加減算
+      ******************************************************************
+       5000-DATE-ADD.
+      *    開始(ID=S)を一度も呼ばずにID=Aだけ呼ばれた時はDT-W-START-YMD-9
+      *    がゼロのままで、FUNCTION INTEGER-OF-DATEに非日付値を渡して
+      *    しまうため、計算せず異常を返す
+           IF DT-W-START-YMD-9 = ZERO
+               MOVE "90"                TO DT-RETURN-CODE
+               GO TO 5000-EXIT
+           END-IF
+      *
+           COMPUTE DT-W-DAYS-START =
+               FUNCTION INTEGER-OF-DATE(DT-W-START-YMD-9)
+           COMPUTE DT-W-DAYS-NOW =
+               DT-W-DAYS-START + DT-DATE-ADD-DAYS
+           COMPUTE DT-W-NOW-YMD-9 =
+               FUNCTION DATE-OF-INTEGER(DT-W-DAYS-NOW)
+      *
+           MOVE DT-W-NOW-YYYY          TO DT-DATE-YY
+           MOVE DT-W-NOW-YYYY          TO DT-W-Z-YYYY
+           MOVE DT-W-NOW-MM            TO DT-DATE-MM
+           MOVE DT-W-NOW-MM            TO DT-W-Z-MM
+           MOVE DT-W-NOW-DD            TO DT-DATE-DD
+           MOVE DT-W-NOW-DD            TO DT-W-Z-DD
+      *
+           PERFORM 1300-COMPUTE-DDD    THRU 1300-EXIT
+           PERFORM 1250-COMPUTE-WEEKDAY THRU 1250-EXIT
+           MOVE DT-W-Z-RESULT          TO DT-DATE-WEEK
+           IF DT-DATE-LOCALE = "US"
+               MOVE DT-W-WEEK-NA-US-TBL(DT-DATE-WEEK)
+                                        TO DT-DATE-WEEK-NA
+               MOVE DT-W-MM-NA-US-TBL(DT-W-Z-MM)
+                                        TO DT-DATE-MM-NA
+           ELSE
+               MOVE DT-W-WEEK-NA-JP-TBL(DT-DATE-WEEK)
+                                        TO DT-DATE-WEEK-NA
+               MOVE DT-W-MM-NA-JP-TBL(DT-W-Z-MM)
+                                        TO DT-DATE-MM-NA
+           END-IF
+       5000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    6000-WRITE-LOG    S/L/E/T の呼び出し内容を DTLOG.OUT へ出力
+      ******************************************************************
+       6000-WRITE-LOG.
+           MOVE DT-DATE-TIME-PGM       TO DL-DTLOG-PGM
+           MOVE DT-DATE-TIME-ID        TO DL-DTLOG-ID
+           IF DT-DATE-TIME-ID = "S"
+               MOVE DT-W-START-YMD-9   TO DL-DTLOG-YMD
+               MOVE DT-W-START-HMS-9   TO DL-DTLOG-HMS
+           ELSE
+               MOVE DT-W-NOW-YMD-9     TO DL-DTLOG-YMD
+               MOVE DT-W-NOW-HMS-9     TO DL-DTLOG-HMS
+           END-IF
+           MOVE DT-DATE-SSMM            TO DL-DTLOG-ELAPSED
+           IF DT-DATE-TIME-ID = "T"
+               MOVE DT-DATE-SLA-FLAG    TO DL-DTLOG-SLA-FLAG
+           ELSE
+               MOVE SPACE               TO DL-DTLOG-SLA-FLAG
+           END-IF
+      *
+           OPEN EXTEND DT-LOG-FILE
+           MOVE DL-DTLOG-REC            TO DT-LOG-LINE
+           WRITE DT-LOG-LINE
+           CLOSE DT-LOG-FILE
+       6000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    7000-COMPUTE-ELAPSED  開始時刻からの経過秒数(DATE-SSMM)算出
+      ******************************************************************
+       7000-COMPUTE-ELAPSED.
+      *    開始(ID=S)を一度も呼ばずにL/E/Tから呼ばれた時はDT-W-START-YMD-9
+      *    がゼロのままで、FUNCTION INTEGER-OF-DATEに非日付値を渡して
+      *    しまうため、計算せず経過秒数ゼロ・異常コードを返す
+           IF DT-W-START-YMD-9 = ZERO
+               MOVE "90"                TO DT-RETURN-CODE
+               MOVE ZERO                TO DT-DATE-SSMM
+               GO TO 7000-EXIT
+           END-IF
+      *
+           COMPUTE DT-W-SEC-START =
+               (DT-W-START-HH * 3600) + (DT-W-START-MI * 60)
+               + DT-W-START-SS + (DT-W-START-SM / 100)
+           COMPUTE DT-W-SEC-NOW =
+               (DT-W-NOW-HH * 3600) + (DT-W-NOW-MI * 60)
+               + DT-W-NOW-SS + (DT-W-NOW-SM / 100)
+      *
+           COMPUTE DT-W-DAYS-START =
+               FUNCTION INTEGER-OF-DATE(DT-W-START-YMD-9)
+           COMPUTE DT-W-DAYS-NOW =
+               FUNCTION INTEGER-OF-DATE(DT-W-NOW-YMD-9)
+      *
+           IF DT-W-DAYS-NOW > DT-W-DAYS-START
+               COMPUTE DT-DATE-SSMM =
+                   ((DT-W-DAYS-NOW - DT-W-DAYS-START) * 86400)
+                   + DT-W-SEC-NOW - DT-W-SEC-START
+           ELSE
+               COMPUTE DT-DATE-SSMM = DT-W-SEC-NOW - DT-W-SEC-START
+           END-IF
+       7000-EXIT.
+           EXIT.
