@@ -3,11 +3,22 @@
       *    *** ID=STR OPEN,INIT
       *    *** ID=RND ランダム作成
       *    *** ID=END CLOSE
-           03  :##:-ID         PIC  X(003) VALUE SPACE.
+      *    *** ID=SEED SEED の再セット（乱数列の再現用）
+      *    *** ID=FILE RND-TBL(1)の指定を元に、(N)件を
+      *    ***         COBRND.OUT へ直接出力（99件超の大量生成用）
+      *    *** ID=RPT  RND-TBL(1)～(IDX)のNUMを集計し、COBRND.RPT へ
+      *    ***         min/max/mean/負数件数/ゼロ件数を出力（QA確認用）
+           03  :##:-ID         PIC  X(004) VALUE SPACE.
       *    *** RND-TBL (N) 個分作成
            03  :##:-IDX        BINARY-LONG VALUE ZERO.
       *    *** SEQ CALL 回数セットする
            03  :##:-SEQ        BINARY-LONG VALUE ZERO.
+      *    *** :##:-SEED  SEED ID=SEED でセット、ID=RND の乱数列を
+      *    ***           再現するための初期値、ZERO の時は時刻で自動生成
+           03  :##:-SEED       BINARY-LONG VALUE ZERO.
+      *    *** SIGN=P の時、:##:-SIGN-PCT (0-100) の割合で
+      *    *** ランダムにマイナスを発生させる
+           03  :##:-SIGN-PCT   PIC  9(003) VALUE ZERO.
            03  :##:-RND-TBL    OCCURS 99.
       *    *** FROM 初期値セット
              05  :##:-FROM     BINARY-DOUBLE VALUE ZERO.
@@ -21,6 +32,7 @@
       *    *** SIGN=2 10件おき
       *    *** SIGN=3 100件おき
       *    *** スペース又はNはプラスのみ
+      *    *** SIGN=P :##:-SIGN-PCT(%) の割合でランダムに発生
              05  :##:-SIGN     PIC  X(001) VALUE SPACE.
       *    *** ZERO=N
       *    *** NUM の作成で0 含まない、Ｎ以外含む
@@ -40,7 +52,10 @@
       *    *** 声優名ＵＴＦ８
              05  :##:-S-NAME8  PIC  X(030) VALUE SPACE.
       *
+      *    *** 処理結果コード 00:正常 90:異常
+           03  :##:-RETURN-CODE PIC  X(002) VALUE "00".
+      *
       *    *** 予備エリア、サイズ大きくした時はメインのリコンパイルが必要
       *    *** メインのエリア壊してしまう
       *    *** この長さで変更時は長さ同じにする
-           03  FILLER          PIC  X(070) VALUE SPACE.
+           03  FILLER          PIC  X(060) VALUE SPACE.
