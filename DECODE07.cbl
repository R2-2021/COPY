@@ -0,0 +1,231 @@
+      ******************************************************************
+      *
+      *    PROGRAM-ID.  DECODE07
+      *
+      *    ライン印刷用の文字変換共通サブルーチン。
+      *    ID=OPEN で :##:-PTN に対応する組み込み変換パターンを
+      *    ASCII-TBL へロードし、ID=CHANGE で LINE-G の各行に対して
+      *    SRC-TBL上の特殊文字をASCII-TBLの対応文字へ置き換える。
+      *    ID=V はASCII-TBLで変換できない文字の件数を数えるだけの
+      *    検証専用モード（LINE-Gの内容は変更しない）。
+      *
+      *    呼び出し方法:
+      *      CALL "DECODE07" USING CPDECODE07-AREA.
+      *
+      *    変更履歴
+      *    2026-08-08  T.MIYAKE  新規作成
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 DECODE07.
+       AUTHOR.                     T-MIYAKE.
+       INSTALLATION.               SYSTEM-SUPPORT-GRP.
+       DATE-WRITTEN.               2026-08-08.
+       DATE-COMPILED.              2026-08-08.
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+      *
+       DATA                        DIVISION.
+       WORKING-STORAGE             SECTION.
+      *
+      *---------------------------------------------------------------*
+      *    変換対象の特殊文字（固定80文字、全パターン共通）
+      *---------------------------------------------------------------*
+       01  DE-W-SRC-DATA.
+           03  DE-WS-01 PIC X(008) VALUE X'8081828384858687'.
+           03  DE-WS-02 PIC X(008) VALUE X'88898A8B8C8D8E8F'.
+           03  DE-WS-03 PIC X(008) VALUE X'9091929394959697'.
+           03  DE-WS-04 PIC X(008) VALUE X'98999A9B9C9D9E9F'.
+           03  DE-WS-05 PIC X(008) VALUE X'A0A1A2A3A4A5A6A7'.
+           03  DE-WS-06 PIC X(008) VALUE X'A8A9AAABACADAEAF'.
+           03  DE-WS-07 PIC X(008) VALUE X'B0B1B2B3B4B5B6B7'.
+           03  DE-WS-08 PIC X(008) VALUE X'B8B9BABBBCBDBEBF'.
+           03  DE-WS-09 PIC X(008) VALUE X'C0C1C2C3C4C5C6C7'.
+           03  DE-WS-10 PIC X(008) VALUE X'C8C9CACBCCCDCECF'.
+       01  DE-W-SRC-TBL    REDEFINES DE-W-SRC-DATA
+                           OCCURS 80
+                           PIC X(001).
+      *
+      *---------------------------------------------------------------*
+      *    PTN別の組み込み置換パターン（PTN=01,02の既存プリンター用、
+      *    PTN=03はシフトフロア用新プリンター向けに追加）
+      *---------------------------------------------------------------*
+       01  DE-W-PTN01-TBL.
+           03  DE-WP1-01 PIC X(008) VALUE X'2021222324252627'.
+           03  DE-WP1-02 PIC X(008) VALUE X'28292A2B2C2D2E2F'.
+           03  DE-WP1-03 PIC X(008) VALUE X'3031323334353637'.
+           03  DE-WP1-04 PIC X(008) VALUE X'38393A3B3C3D3E3F'.
+           03  DE-WP1-05 PIC X(008) VALUE X'4041424344454647'.
+           03  DE-WP1-06 PIC X(008) VALUE X'48494A4B4C4D4E4F'.
+           03  DE-WP1-07 PIC X(008) VALUE X'5051525354555657'.
+           03  DE-WP1-08 PIC X(008) VALUE X'58595A5B5C5D5E5F'.
+           03  DE-WP1-09 PIC X(008) VALUE X'6061626364656667'.
+           03  DE-WP1-10 PIC X(008) VALUE X'68696A6B6C6D6E6F'.
+      *
+       01  DE-W-PTN02-TBL.
+           03  DE-WP2-01 PIC X(008) VALUE X'2122232425262728'.
+           03  DE-WP2-02 PIC X(008) VALUE X'292A2B2C2D2E2F30'.
+           03  DE-WP2-03 PIC X(008) VALUE X'3132333435363738'.
+           03  DE-WP2-04 PIC X(008) VALUE X'393A3B3C3D3E3F40'.
+           03  DE-WP2-05 PIC X(008) VALUE X'4142434445464748'.
+           03  DE-WP2-06 PIC X(008) VALUE X'494A4B4C4D4E4F50'.
+           03  DE-WP2-07 PIC X(008) VALUE X'5152535455565758'.
+           03  DE-WP2-08 PIC X(008) VALUE X'595A5B5C5D5E5F60'.
+           03  DE-WP2-09 PIC X(008) VALUE X'6162636465666768'.
+           03  DE-WP2-10 PIC X(008) VALUE X'696A6B6C6D6E6F70'.
+      *
+      *    *** PTN=03 シフトフロア報告用新プリンター文字パターン
+       01  DE-W-PTN03-TBL.
+           03  DE-WP3-01 PIC X(008) VALUE X'2A2B2C2D2E2F3031'.
+           03  DE-WP3-02 PIC X(008) VALUE X'3233343536373839'.
+           03  DE-WP3-03 PIC X(008) VALUE X'3A3B3C3D3E3F4041'.
+           03  DE-WP3-04 PIC X(008) VALUE X'4243444546474849'.
+           03  DE-WP3-05 PIC X(008) VALUE X'4A4B4C4D4E4F5051'.
+           03  DE-WP3-06 PIC X(008) VALUE X'5253545556575859'.
+           03  DE-WP3-07 PIC X(008) VALUE X'5A5B5C5D5E5F6061'.
+           03  DE-WP3-08 PIC X(008) VALUE X'6263646566676869'.
+           03  DE-WP3-09 PIC X(008) VALUE X'6A6B6C6D6E6F7071'.
+           03  DE-WP3-10 PIC X(008) VALUE X'7273747576777879'.
+      *
+      *---------------------------------------------------------------*
+      *    走査用作業項目
+      *---------------------------------------------------------------*
+       01  DE-W-L                   BINARY-LONG VALUE ZERO.
+       01  DE-W-B                   BINARY-LONG VALUE ZERO.
+       01  DE-W-K                   BINARY-LONG VALUE ZERO.
+       01  DE-W-F                   BINARY-LONG VALUE ZERO.
+      *
+       LINKAGE                     SECTION.
+      *
+       COPY "CPDECODE07.cpy" REPLACING ==:##:== BY ==DE==.
+      *
+       PROCEDURE                  DIVISION USING DE-DECODE07-AREA.
+      *
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           EVALUATE DE-ID
+               WHEN "OPEN"
+                   PERFORM 1000-OPEN-SUB   THRU 1000-EXIT
+               WHEN "CLOSE"
+                   PERFORM 1100-CLOSE-SUB  THRU 1100-EXIT
+               WHEN "CHANGE"
+                   PERFORM 2000-CHANGE     THRU 2000-EXIT
+               WHEN "V"
+                   PERFORM 4000-VALIDATE   THRU 4000-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *    1000-OPEN-SUB   DE-PTNに対応する置換パターンをASCII-TBLへ
+      ******************************************************************
+       1000-OPEN-SUB.
+           EVALUATE DE-PTN
+               WHEN 01
+                   MOVE DE-W-PTN01-TBL    TO DE-ASCII
+               WHEN 02
+                   MOVE DE-W-PTN02-TBL    TO DE-ASCII
+               WHEN 03
+                   MOVE DE-W-PTN03-TBL    TO DE-ASCII
+               WHEN OTHER
+                   MOVE DE-W-PTN01-TBL    TO DE-ASCII
+           END-EVALUATE
+           MOVE "00"                     TO DE-RETURN-CODE
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1100-CLOSE-SUB
+      ******************************************************************
+       1100-CLOSE-SUB.
+           MOVE "00"                     TO DE-RETURN-CODE
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2000-CHANGE   LINE-Gの各行の各バイトをASCII-TBLで置き換える
+      ******************************************************************
+       2000-CHANGE.
+           MOVE "00"                     TO DE-RETURN-CODE
+           PERFORM 2100-CHANGE-ONE-LINE    THRU 2100-EXIT
+               VARYING DE-W-L FROM 1 BY 1
+               UNTIL DE-W-L > 64
+       2000-EXIT.
+           EXIT.
+      *
+       2100-CHANGE-ONE-LINE.
+           PERFORM 2110-CHANGE-ONE-BYTE     THRU 2110-EXIT
+               VARYING DE-W-B FROM 1 BY 1
+               UNTIL DE-W-B > 1376
+       2100-EXIT.
+           EXIT.
+      *
+       2110-CHANGE-ONE-BYTE.
+           PERFORM 3000-FIND-SRC             THRU 3000-EXIT
+           IF DE-W-F NOT = ZERO
+               MOVE DE-ASCII-TBL(DE-W-F)      TO
+                   DE-LINE(DE-W-L)(DE-W-B:1)
+           END-IF
+       2110-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3000-FIND-SRC   現在位置の1バイトがSRC-TBLの何番目かを探す
+      *                    見つからなければDE-W-Fはゼロのまま返る
+      ******************************************************************
+       3000-FIND-SRC.
+           MOVE ZERO                      TO DE-W-F
+           PERFORM 3100-FIND-ONE            THRU 3100-EXIT
+               VARYING DE-W-K FROM 1 BY 1
+               UNTIL DE-W-K > 80
+       3000-EXIT.
+           EXIT.
+      *
+       3100-FIND-ONE.
+           IF DE-W-F = ZERO AND
+              DE-W-SRC-TBL(DE-W-K) = DE-LINE(DE-W-L)(DE-W-B:1)
+               MOVE DE-W-K                  TO DE-W-F
+           END-IF
+       3100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    4000-VALIDATE   ID=V  SRC-TBLに該当せず、かつ印字可能な
+      *    半角英数字・記号(X'20'～X'7E')でもない文字の件数を数える
+      ******************************************************************
+       4000-VALIDATE.
+           MOVE ZERO                      TO DE-V-CNT
+           MOVE "00"                      TO DE-RETURN-CODE
+           PERFORM 4100-VALIDATE-ONE-LINE   THRU 4100-EXIT
+               VARYING DE-W-L FROM 1 BY 1
+               UNTIL DE-W-L > 64
+           IF DE-V-CNT NOT = ZERO
+               MOVE "90"                   TO DE-RETURN-CODE
+           END-IF
+       4000-EXIT.
+           EXIT.
+      *
+       4100-VALIDATE-ONE-LINE.
+           PERFORM 4110-VALIDATE-ONE-BYTE   THRU 4110-EXIT
+               VARYING DE-W-B FROM 1 BY 1
+               UNTIL DE-W-B > 1376
+       4100-EXIT.
+           EXIT.
+      *
+       4110-VALIDATE-ONE-BYTE.
+           PERFORM 3000-FIND-SRC             THRU 3000-EXIT
+           IF DE-W-F = ZERO
+               IF DE-LINE(DE-W-L)(DE-W-B:1) < X'20' OR
+                  DE-LINE(DE-W-L)(DE-W-B:1) > X'7E'
+                   ADD 1                      TO DE-V-CNT
+               END-IF
+           END-IF
+       4110-EXIT.
+           EXIT.
