@@ -0,0 +1,630 @@
+      ******************************************************************
+      *
+      *    PROGRAM-ID.  DATEWEEK
+      *
+      *    暦日←→日数変換、曜日算出の共通サブルーチン。
+      *    ID=H 休日判定、ID=B 営業日加減算、ID=F 会計年度・会計期算出、
+      *    ID=C 期間内営業日数カウント／DATEWEEK.OUTへの営業日一覧出力。
+      *
+      *    呼び出し方法:
+      *      CALL "DATEWEEK" USING CPDATEWEEK-AREA.
+      *
+      *    変更履歴
+      *    2026-08-08  T.MIYAKE  新規作成
+      *    2026-08-09  T.MIYAKE  ID=CのDATEWEEK.OUT出力を暦日(YYYYMMDD)
+      *                          からNISUU値へ変更（各営業日の間の
+      *                          NISUU一覧を返す仕様に合わせる）
+      *    2026-08-09  T.MIYAKE  1200-COMPUTE-WEEKDAYに1305-LEAP-CHECK
+      *                          と同じユリウス暦／グレゴリオ暦の境界
+      *                          分岐を追加（1582年より前の曜日が
+      *                          ずれていたのを修正）
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 DATEWEEK.
+       AUTHOR.                     T-MIYAKE.
+       INSTALLATION.               SYSTEM-SUPPORT-GRP.
+       DATE-WRITTEN.               2026-08-08.
+       DATE-COMPILED.              2026-08-08.
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    ID=H/B/C で参照する休日マスター、無ければ休日無しとして扱う
+           SELECT DW-HOL-FILE      ASSIGN TO "DWHOLIDAY"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS DW-W-HOL-STATUS.
+      *    ID=C の営業日一覧出力先
+           SELECT DW-OUT-FILE      ASSIGN TO "DATEWEEK.OUT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  DW-HOL-FILE.
+       01  DW-HOL-LINE               PIC X(080).
+      *
+       FD  DW-OUT-FILE.
+       01  DW-OUT-LINE               PIC X(080).
+      *
+       WORKING-STORAGE             SECTION.
+      *
+      *---------------------------------------------------------------*
+      *    休日マスター、メモリテーブル（最大366件）
+      *---------------------------------------------------------------*
+       01  DW-W-HOL-STATUS          PIC  X(002) VALUE SPACE.
+       01  DW-W-HOL-EOF             PIC  X(001) VALUE "N".
+           88  DW-W-HOL-EOF-YES             VALUE "Y".
+       01  DW-W-HOL-LOADED          PIC  X(001) VALUE "N".
+       01  DW-W-HOL-CNT             BINARY-LONG VALUE ZERO.
+       01  DW-W-HOL-TBL-AREA.
+           03  DW-W-HOL-TBL OCCURS 366     PIC 9(008).
+       01  DW-W-HOL-KEY             PIC  9(008) VALUE ZERO.
+       01  DW-W-HOL-FOUND           PIC  X(001) VALUE "N".
+       01  DW-W-I                   BINARY-LONG VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    閏年判定（1582/10/15より前はユリウス暦規則）
+      *---------------------------------------------------------------*
+       01  DW-W-LYY                 PIC  9(004) VALUE ZERO.
+       01  DW-W-LY-FLAG             PIC  X(001) VALUE "N".
+      *
+      *---------------------------------------------------------------*
+      *    月末日テーブル（平年基準、2月は閏年時に呼び出し側で+1する）
+      *---------------------------------------------------------------*
+       01  DW-W-MM-BASE-DATA        PIC  X(024) VALUE
+           "312831303130313130313031".
+       01  DW-W-MM-BASE REDEFINES DW-W-MM-BASE-DATA
+                                    OCCURS 12 PIC 9(002).
+       01  DW-W-MED-TMP             PIC  9(002) VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    ツェラーの公式による曜日算出
+      *    結果 DW-W-ZR  1=月曜,2=火曜,...,6=土曜,7=日曜
+      *---------------------------------------------------------------*
+       01  DW-W-ZY                  PIC  9(004) VALUE ZERO.
+       01  DW-W-ZM                  PIC  9(002) VALUE ZERO.
+       01  DW-W-ZD                  PIC  9(002) VALUE ZERO.
+       01  DW-W-Z-MONTH             PIC  9(004) VALUE ZERO.
+       01  DW-W-Z-YEAR              PIC S9(006) VALUE ZERO.
+       01  DW-W-Z-K                 PIC S9(006) VALUE ZERO.
+       01  DW-W-Z-J                 PIC S9(006) VALUE ZERO.
+       01  DW-W-Z-A                 PIC S9(006) VALUE ZERO.
+       01  DW-W-Z-K4                PIC S9(006) VALUE ZERO.
+       01  DW-W-Z-J4                PIC S9(006) VALUE ZERO.
+       01  DW-W-Z-H                 PIC S9(006) VALUE ZERO.
+       01  DW-W-ZR                  PIC  9(001) VALUE ZERO.
+      *
+       01  DW-W-WEEK-NA-AREA.
+           03  FILLER PIC X(003) VALUE "MON".
+           03  FILLER PIC X(003) VALUE "TUE".
+           03  FILLER PIC X(003) VALUE "WED".
+           03  FILLER PIC X(003) VALUE "THU".
+           03  FILLER PIC X(003) VALUE "FRI".
+           03  FILLER PIC X(003) VALUE "SAT".
+           03  FILLER PIC X(003) VALUE "SUN".
+       01  DW-W-WEEK-NA-TBL REDEFINES DW-W-WEEK-NA-AREA
+                                    OCCURS 7 PIC X(003).
+      *
+      *---------------------------------------------------------------*
+      *    ID=A/R 日数(NISUU)変換用作業項目
+      *---------------------------------------------------------------*
+       01  DW-W-Y                   BINARY-LONG VALUE ZERO.
+       01  DW-W-M                   BINARY-LONG VALUE ZERO.
+       01  DW-W-REMAIN              BINARY-LONG VALUE ZERO.
+       01  DW-W-DAYS-IN-YEAR        PIC  9(003) VALUE ZERO.
+       01  DW-W-NISUU-CALC          BINARY-LONG VALUE ZERO.
+       01  DW-W-NCY                 PIC  9(004) VALUE ZERO.
+       01  DW-W-NCM                 PIC  9(002) VALUE ZERO.
+       01  DW-W-NCD                 PIC  9(002) VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    ID=B/C 日付カーソル（1日単位の前後移動に使う）
+      *---------------------------------------------------------------*
+       01  DW-W-NY                  PIC  9(004) VALUE ZERO.
+       01  DW-W-NM                  PIC  9(002) VALUE ZERO.
+       01  DW-W-ND                  PIC  9(002) VALUE ZERO.
+       01  DW-W-BSTEP               PIC S9(009) VALUE ZERO.
+       01  DW-W-ISBIZ               PIC  X(001) VALUE "N".
+       01  DW-W-CUR-YMD9            PIC  9(008) VALUE ZERO.
+       01  DW-W-OUT-NISUU-E         PIC  9(009) VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    ID=F 会計年度作業項目
+      *---------------------------------------------------------------*
+       01  DW-W-FY-SM               PIC  9(002) VALUE ZERO.
+      *
+       LINKAGE                     SECTION.
+      *
+       COPY "CPDATEWEEK.cpy" REPLACING ==:##:== BY ==DW==.
+      *
+       PROCEDURE                  DIVISION USING DW-DATEWEEK-AREA.
+      *
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           MOVE "00"               TO DW-RETURN-CODE
+           EVALUATE DW-DATE2-ID
+               WHEN "A"
+                   PERFORM 1000-CALC-WEEK-DD  THRU 1000-EXIT
+               WHEN "R"
+                   PERFORM 2000-CALC-FROM-NISUU THRU 2000-EXIT
+               WHEN "H"
+                   PERFORM 3000-HOLIDAY-CHECK  THRU 3000-EXIT
+               WHEN "B"
+                   PERFORM 4000-BUSINESS-ADD   THRU 4000-EXIT
+               WHEN "F"
+                   PERFORM 5000-FISCAL         THRU 5000-EXIT
+               WHEN "C"
+                   PERFORM 6000-BDAY-COUNT     THRU 6000-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *    1000-CALC-WEEK-DD  ID=A  DATE2-YMDよりWEEK,DD2をセット
+      ******************************************************************
+       1000-CALC-WEEK-DD.
+           MOVE DW-DATE2-YYYY          TO DW-W-LYY
+           PERFORM 1305-LEAP-CHECK      THRU 1305-EXIT
+           IF DW-W-LY-FLAG = "Y"
+               MOVE "1"                 TO DW-URUU
+           ELSE
+               MOVE "0"                 TO DW-URUU
+           END-IF
+           MOVE DW-W-MM-BASE-DATA       TO DW-DATE2-DD-DATA
+           IF DW-W-LY-FLAG = "Y"
+               MOVE 29                  TO
+                   DW-DATE2-DD2 IN DW-DATE2-AREA (2)
+           END-IF
+      *
+           MOVE DW-DATE2-YYYY           TO DW-W-ZY
+           MOVE DW-DATE2-MM             TO DW-W-ZM
+           MOVE DW-DATE2-DD             TO DW-W-ZD
+           PERFORM 1200-COMPUTE-WEEKDAY  THRU 1200-EXIT
+           MOVE DW-W-ZR                 TO DW-DATE2-WEEK
+           MOVE DW-W-WEEK-NA-TBL(DW-DATE2-WEEK)
+                                         TO DW-DATE2-WEEK-NA
+      *
+           MOVE DW-DATE2-YYYY           TO DW-W-NCY
+           MOVE DW-DATE2-MM             TO DW-W-NCM
+           MOVE DW-DATE2-DD             TO DW-W-NCD
+           PERFORM 1500-CALC-NISUU       THRU 1500-EXIT
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1200-COMPUTE-WEEKDAY  ツェラーの公式（DW-W-ZY/ZM/ZD→DW-W-ZR）
+      *    1582年より前はユリウス暦規則（1305-LEAP-CHECKと同じ境界）で
+      *    世紀項の式が異なるため分岐する
+      ******************************************************************
+       1200-COMPUTE-WEEKDAY.
+           IF DW-W-ZM < 3
+               COMPUTE DW-W-Z-MONTH = DW-W-ZM + 12
+               COMPUTE DW-W-Z-YEAR  = DW-W-ZY - 1
+           ELSE
+               MOVE DW-W-ZM              TO DW-W-Z-MONTH
+               MOVE DW-W-ZY              TO DW-W-Z-YEAR
+           END-IF
+           COMPUTE DW-W-Z-K = FUNCTION MOD(DW-W-Z-YEAR, 100)
+           COMPUTE DW-W-Z-J = DW-W-Z-YEAR / 100
+      *    各項をいったん整数へ切り捨ててから合算する
+      *    （ツェラーの公式は各除算を先に整数化する必要がある）
+           COMPUTE DW-W-Z-A  = (13 * (DW-W-Z-MONTH + 1)) / 5
+           COMPUTE DW-W-Z-K4 = DW-W-Z-K / 4
+           IF DW-W-Z-YEAR < 1582
+      *        *** ユリウス暦は世紀項が「5 - J」（グレゴリオ暦の
+      *        *** 「J/4 - 2J」とは別式）
+               COMPUTE DW-W-Z-H =
+                   FUNCTION MOD(
+                       DW-W-ZD
+                       + DW-W-Z-A
+                       + DW-W-Z-K + DW-W-Z-K4
+                       + 5 - DW-W-Z-J
+                   , 7)
+           ELSE
+               COMPUTE DW-W-Z-J4 = DW-W-Z-J / 4
+               COMPUTE DW-W-Z-H =
+                   FUNCTION MOD(
+                       DW-W-ZD
+                       + DW-W-Z-A
+                       + DW-W-Z-K + DW-W-Z-K4 + DW-W-Z-J4
+                       - (2 * DW-W-Z-J)
+                   , 7)
+           END-IF
+           EVALUATE DW-W-Z-H
+               WHEN 0
+                   MOVE 6                 TO DW-W-ZR
+               WHEN 1
+                   MOVE 7                 TO DW-W-ZR
+               WHEN OTHER
+                   COMPUTE DW-W-ZR = DW-W-Z-H - 1
+           END-EVALUATE
+       1200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1305-LEAP-CHECK  DW-W-LYY の閏年判定→DW-W-LY-FLAG
+      *    1582年より前はユリウス暦規則（100年例外無し）
+      ******************************************************************
+       1305-LEAP-CHECK.
+           IF DW-W-LYY < 1582
+               IF FUNCTION MOD(DW-W-LYY, 4) = 0
+                   MOVE "Y"               TO DW-W-LY-FLAG
+               ELSE
+                   MOVE "N"               TO DW-W-LY-FLAG
+               END-IF
+           ELSE
+               IF FUNCTION MOD(DW-W-LYY, 4) = 0 AND
+                  (FUNCTION MOD(DW-W-LYY, 100) NOT = 0 OR
+                   FUNCTION MOD(DW-W-LYY, 400) = 0)
+                   MOVE "Y"               TO DW-W-LY-FLAG
+               ELSE
+                   MOVE "N"               TO DW-W-LY-FLAG
+               END-IF
+           END-IF
+       1305-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1410-NEXT-DAY  日付カーソル(DW-W-NY/NM/ND)を1日進める
+      ******************************************************************
+       1410-NEXT-DAY.
+           ADD  1                        TO DW-W-ND
+           MOVE DW-W-NY                   TO DW-W-LYY
+           PERFORM 1305-LEAP-CHECK         THRU 1305-EXIT
+           MOVE DW-W-MM-BASE(DW-W-NM)      TO DW-W-MED-TMP
+           IF DW-W-NM = 2 AND DW-W-LY-FLAG = "Y"
+               ADD  1                      TO DW-W-MED-TMP
+           END-IF
+           IF DW-W-ND > DW-W-MED-TMP
+               MOVE 1                      TO DW-W-ND
+               ADD  1                      TO DW-W-NM
+               IF DW-W-NM > 12
+                   MOVE 1                   TO DW-W-NM
+                   ADD  1                   TO DW-W-NY
+               END-IF
+           END-IF
+       1410-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1420-PREV-DAY  日付カーソル(DW-W-NY/NM/ND)を1日戻す
+      ******************************************************************
+       1420-PREV-DAY.
+           SUBTRACT 1                     FROM DW-W-ND
+           IF DW-W-ND < 1
+               SUBTRACT 1                  FROM DW-W-NM
+               IF DW-W-NM < 1
+                   MOVE 12                  TO DW-W-NM
+                   SUBTRACT 1                FROM DW-W-NY
+               END-IF
+               MOVE DW-W-NY                 TO DW-W-LYY
+               PERFORM 1305-LEAP-CHECK       THRU 1305-EXIT
+               MOVE DW-W-MM-BASE(DW-W-NM)    TO DW-W-MED-TMP
+               IF DW-W-NM = 2 AND DW-W-LY-FLAG = "Y"
+                   ADD  1                    TO DW-W-MED-TMP
+               END-IF
+               MOVE DW-W-MED-TMP             TO DW-W-ND
+           END-IF
+       1420-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1500-CALC-NISUU  DW-W-NCY/NCM/NCDよりNISUU(0000/01/01=1)算出
+      ******************************************************************
+       1500-CALC-NISUU.
+           MOVE ZERO                      TO DW-W-NISUU-CALC
+           PERFORM 1510-ADD-YEAR            THRU 1510-EXIT
+               VARYING DW-W-Y FROM 0 BY 1
+               UNTIL DW-W-Y >= DW-W-NCY
+      *
+           MOVE DW-W-NCY                   TO DW-W-LYY
+           PERFORM 1305-LEAP-CHECK          THRU 1305-EXIT
+           PERFORM 1520-ADD-MONTH           THRU 1520-EXIT
+               VARYING DW-W-M FROM 1 BY 1
+               UNTIL DW-W-M >= DW-W-NCM
+      *
+           ADD  DW-W-NCD                   TO DW-W-NISUU-CALC
+           MOVE DW-W-NISUU-CALC            TO DW-NISUU
+       1500-EXIT.
+           EXIT.
+      *
+       1510-ADD-YEAR.
+           MOVE DW-W-Y                     TO DW-W-LYY
+           PERFORM 1305-LEAP-CHECK          THRU 1305-EXIT
+           IF DW-W-LY-FLAG = "Y"
+               ADD  366                     TO DW-W-NISUU-CALC
+           ELSE
+               ADD  365                     TO DW-W-NISUU-CALC
+           END-IF
+       1510-EXIT.
+           EXIT.
+      *
+       1520-ADD-MONTH.
+           MOVE DW-W-MM-BASE(DW-W-M)        TO DW-W-MED-TMP
+           IF DW-W-M = 2 AND DW-W-LY-FLAG = "Y"
+               ADD  1                        TO DW-W-MED-TMP
+           END-IF
+           ADD  DW-W-MED-TMP                TO DW-W-NISUU-CALC
+       1520-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2000-CALC-FROM-NISUU  ID=R  NISUUよりDATE2-YMD,WEEKをセット
+      ******************************************************************
+       2000-CALC-FROM-NISUU.
+           PERFORM 2100-FIND-YEAR           THRU 2100-EXIT
+           PERFORM 2200-FIND-MONTH          THRU 2200-EXIT
+      *
+           MOVE DW-W-Y                      TO DW-DATE2-YYYY
+           MOVE DW-W-M                      TO DW-DATE2-MM
+           MOVE DW-W-REMAIN                 TO DW-DATE2-DD
+      *
+           MOVE DW-DATE2-YYYY               TO DW-W-ZY
+           MOVE DW-DATE2-MM                 TO DW-W-ZM
+           MOVE DW-DATE2-DD                 TO DW-W-ZD
+           PERFORM 1200-COMPUTE-WEEKDAY      THRU 1200-EXIT
+           MOVE DW-W-ZR                     TO DW-DATE2-WEEK
+           MOVE DW-W-WEEK-NA-TBL(DW-DATE2-WEEK)
+                                             TO DW-DATE2-WEEK-NA
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2100-FIND-YEAR  DW-NISUUの年部分を求める（DW-W-Y,DW-W-REMAIN）
+      ******************************************************************
+       2100-FIND-YEAR.
+           MOVE DW-NISUU                     TO DW-W-REMAIN
+           MOVE ZERO                         TO DW-W-Y
+           MOVE DW-W-Y                       TO DW-W-LYY
+           PERFORM 1305-LEAP-CHECK            THRU 1305-EXIT
+           PERFORM 2105-SET-YEAR-DAYS          THRU 2105-EXIT
+           PERFORM 2110-YEAR-STEP              THRU 2110-EXIT
+               UNTIL DW-W-REMAIN <= DW-W-DAYS-IN-YEAR
+       2100-EXIT.
+           EXIT.
+      *
+       2105-SET-YEAR-DAYS.
+           IF DW-W-LY-FLAG = "Y"
+               MOVE 366                       TO DW-W-DAYS-IN-YEAR
+           ELSE
+               MOVE 365                       TO DW-W-DAYS-IN-YEAR
+           END-IF
+       2105-EXIT.
+           EXIT.
+      *
+       2110-YEAR-STEP.
+           SUBTRACT DW-W-DAYS-IN-YEAR          FROM DW-W-REMAIN
+           ADD  1                              TO DW-W-Y
+           MOVE DW-W-Y                         TO DW-W-LYY
+           PERFORM 1305-LEAP-CHECK              THRU 1305-EXIT
+           PERFORM 2105-SET-YEAR-DAYS            THRU 2105-EXIT
+       2110-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2200-FIND-MONTH  残日数(DW-W-REMAIN)より月・日を求める
+      ******************************************************************
+       2200-FIND-MONTH.
+           MOVE 1                              TO DW-W-M
+           PERFORM 2205-SET-MONTH-DAYS           THRU 2205-EXIT
+           PERFORM 2210-MONTH-STEP                THRU 2210-EXIT
+               UNTIL DW-W-REMAIN <= DW-W-MED-TMP
+       2200-EXIT.
+           EXIT.
+      *
+       2205-SET-MONTH-DAYS.
+           MOVE DW-W-MM-BASE(DW-W-M)            TO DW-W-MED-TMP
+           IF DW-W-M = 2 AND DW-W-LY-FLAG = "Y"
+               ADD  1                            TO DW-W-MED-TMP
+           END-IF
+       2205-EXIT.
+           EXIT.
+      *
+       2210-MONTH-STEP.
+           SUBTRACT DW-W-MED-TMP                 FROM DW-W-REMAIN
+           ADD  1                                TO DW-W-M
+           PERFORM 2205-SET-MONTH-DAYS             THRU 2205-EXIT
+       2210-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3000-HOLIDAY-CHECK  ID=H  休日マスター照合
+      ******************************************************************
+       3000-HOLIDAY-CHECK.
+           IF DW-W-HOL-LOADED NOT = "Y"
+               PERFORM 3900-LOAD-HOLIDAYS       THRU 3900-EXIT
+           END-IF
+           MOVE DW-DATE2-YMD-9                  TO DW-W-HOL-KEY
+           PERFORM 3150-HOL-SEARCH-KEY           THRU 3150-EXIT
+           MOVE DW-W-HOL-FOUND                   TO
+               DW-DATE2-HOLIDAY-FLAG
+       3000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3150-HOL-SEARCH-KEY  DW-W-HOL-KEY を休日テーブルから検索
+      ******************************************************************
+       3150-HOL-SEARCH-KEY.
+           MOVE "N"                             TO DW-W-HOL-FOUND
+           PERFORM 3160-HOL-SEARCH-ONE            THRU 3160-EXIT
+               VARYING DW-W-I FROM 1 BY 1
+               UNTIL DW-W-I > DW-W-HOL-CNT
+       3150-EXIT.
+           EXIT.
+      *
+       3160-HOL-SEARCH-ONE.
+           IF DW-W-HOL-TBL(DW-W-I) = DW-W-HOL-KEY
+               MOVE "Y"                          TO DW-W-HOL-FOUND
+           END-IF
+       3160-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3900-LOAD-HOLIDAYS  DWHOLIDAY を読み、メモリテーブルへ展開
+      *    （存在しない場合は休日無しとして継続する）
+      ******************************************************************
+       3900-LOAD-HOLIDAYS.
+           MOVE ZERO                            TO DW-W-HOL-CNT
+           MOVE "N"                             TO DW-W-HOL-EOF
+           OPEN INPUT DW-HOL-FILE
+           IF DW-W-HOL-STATUS = "00"
+               PERFORM 3910-READ-HOL             THRU 3910-EXIT
+                   UNTIL DW-W-HOL-EOF-YES
+               CLOSE DW-HOL-FILE
+           END-IF
+           MOVE "Y"                             TO DW-W-HOL-LOADED
+       3900-EXIT.
+           EXIT.
+      *
+       3910-READ-HOL.
+           READ DW-HOL-FILE
+               AT END
+                   SET DW-W-HOL-EOF-YES          TO TRUE
+                   GO TO 3910-EXIT
+           END-READ
+           IF DW-W-HOL-CNT < 366
+               ADD  1                            TO DW-W-HOL-CNT
+               MOVE DW-HOL-LINE(1:8)              TO
+                   DW-W-HOL-TBL(DW-W-HOL-CNT)
+           END-IF
+       3910-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    4000-BUSINESS-ADD  ID=B  DATE2-BDAYS件分の営業日を加減算
+      ******************************************************************
+       4000-BUSINESS-ADD.
+           IF DW-W-HOL-LOADED NOT = "Y"
+               PERFORM 3900-LOAD-HOLIDAYS        THRU 3900-EXIT
+           END-IF
+           MOVE DW-DATE2-YYYY                    TO DW-W-NY
+           MOVE DW-DATE2-MM                       TO DW-W-NM
+           MOVE DW-DATE2-DD                       TO DW-W-ND
+           MOVE DW-DATE2-BDAYS                    TO DW-W-BSTEP
+      *
+           IF DW-W-BSTEP = 0
+      *        オフセット0件はカーソルを動かさず、現在日の曜日のみ再計算する
+               PERFORM 4150-IS-BUSINESS-DAY         THRU 4150-EXIT
+           ELSE
+               PERFORM 4100-STEP-ONE                   THRU 4100-EXIT
+                   UNTIL DW-W-BSTEP = 0
+           END-IF
+      *
+           MOVE DW-W-NY                            TO DW-DATE2-YYYY
+           MOVE DW-W-NM                            TO DW-DATE2-MM
+           MOVE DW-W-ND                            TO DW-DATE2-DD
+           MOVE DW-W-ZR                            TO DW-DATE2-WEEK
+           MOVE DW-W-WEEK-NA-TBL(DW-DATE2-WEEK)
+                                                    TO DW-DATE2-WEEK-NA
+       4000-EXIT.
+           EXIT.
+      *
+       4100-STEP-ONE.
+           IF DW-W-BSTEP > 0
+               PERFORM 1410-NEXT-DAY                THRU 1410-EXIT
+           ELSE
+               PERFORM 1420-PREV-DAY                THRU 1420-EXIT
+           END-IF
+           PERFORM 4150-IS-BUSINESS-DAY             THRU 4150-EXIT
+           IF DW-W-ISBIZ = "Y"
+               IF DW-W-BSTEP > 0
+                   SUBTRACT 1                        FROM DW-W-BSTEP
+               ELSE
+                   ADD  1                             TO DW-W-BSTEP
+               END-IF
+           END-IF
+       4100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    4150-IS-BUSINESS-DAY  カーソル(DW-W-NY/NM/ND)が営業日か判定
+      ******************************************************************
+       4150-IS-BUSINESS-DAY.
+           MOVE DW-W-NY                           TO DW-W-ZY
+           MOVE DW-W-NM                           TO DW-W-ZM
+           MOVE DW-W-ND                           TO DW-W-ZD
+           PERFORM 1200-COMPUTE-WEEKDAY             THRU 1200-EXIT
+           IF DW-W-ZR > 5
+               MOVE "N"                             TO DW-W-ISBIZ
+           ELSE
+               COMPUTE DW-W-HOL-KEY =
+                   (DW-W-NY * 10000) + (DW-W-NM * 100) + DW-W-ND
+               PERFORM 3150-HOL-SEARCH-KEY            THRU 3150-EXIT
+               IF DW-W-HOL-FOUND = "Y"
+                   MOVE "N"                            TO DW-W-ISBIZ
+               ELSE
+                   MOVE "Y"                            TO DW-W-ISBIZ
+               END-IF
+           END-IF
+       4150-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    5000-FISCAL  ID=F  DATE2-FY-START-MMより会計年度・会計期算出
+      ******************************************************************
+       5000-FISCAL.
+           MOVE DW-DATE2-FY-START-MM              TO DW-W-FY-SM
+           IF DW-W-FY-SM = 0
+               MOVE 4                               TO DW-W-FY-SM
+           END-IF
+      *
+           IF DW-DATE2-MM >= DW-W-FY-SM
+               MOVE DW-DATE2-YYYY                    TO DW-DATE2-FY-YYYY
+               COMPUTE DW-DATE2-FY-PERIOD =
+                   DW-DATE2-MM - DW-W-FY-SM + 1
+           ELSE
+               COMPUTE DW-DATE2-FY-YYYY = DW-DATE2-YYYY - 1
+               COMPUTE DW-DATE2-FY-PERIOD =
+                   DW-DATE2-MM - DW-W-FY-SM + 13
+           END-IF
+       5000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    6000-BDAY-COUNT  ID=C  DATE2-YMD～DATE2-YMD2 の営業日数を
+      *                     カウントし、各営業日のNISUU値をDATEWEEK.OUT
+      *                     へ出力
+      ******************************************************************
+       6000-BDAY-COUNT.
+           IF DW-W-HOL-LOADED NOT = "Y"
+               PERFORM 3900-LOAD-HOLIDAYS           THRU 3900-EXIT
+           END-IF
+           MOVE DW-DATE2-YYYY                       TO DW-W-NY
+           MOVE DW-DATE2-MM                         TO DW-W-NM
+           MOVE DW-DATE2-DD                         TO DW-W-ND
+           MOVE ZERO                                TO DW-DATE2-BDAY-CNT
+           COMPUTE DW-W-CUR-YMD9 =
+               (DW-W-NY * 10000) + (DW-W-NM * 100) + DW-W-ND
+      *
+           OPEN OUTPUT DW-OUT-FILE
+           PERFORM 6100-CHECK-WRITE-ONE              THRU 6100-EXIT
+               UNTIL DW-W-CUR-YMD9 > DW-DATE2-YMD2-9
+           CLOSE DW-OUT-FILE
+       6000-EXIT.
+           EXIT.
+      *
+       6100-CHECK-WRITE-ONE.
+           PERFORM 4150-IS-BUSINESS-DAY               THRU 4150-EXIT
+           IF DW-W-ISBIZ = "Y"
+               ADD  1                         TO DW-DATE2-BDAY-CNT
+               MOVE DW-W-NY                    TO DW-W-NCY
+               MOVE DW-W-NM                     TO DW-W-NCM
+               MOVE DW-W-ND                     TO DW-W-NCD
+               PERFORM 1500-CALC-NISUU           THRU 1500-EXIT
+               MOVE DW-NISUU                    TO DW-W-OUT-NISUU-E
+               MOVE SPACE                      TO DW-OUT-LINE
+               MOVE DW-W-OUT-NISUU-E            TO DW-OUT-LINE
+               WRITE DW-OUT-LINE
+           END-IF
+           PERFORM 1410-NEXT-DAY                        THRU 1410-EXIT
+           COMPUTE DW-W-CUR-YMD9 =
+               (DW-W-NY * 10000) + (DW-W-NM * 100) + DW-W-ND
+       6100-EXIT.
+           EXIT.
