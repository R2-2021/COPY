@@ -4,6 +4,8 @@
       *    *** OPEN
       *    *** CLOSE
       *    *** SEARCH
+      *    *** ADD    2026-08-08 T.MIYAKE NAME/NFADDRの追加・更新
+      *    *** MSRCH  2026-08-08 T.MIYAKE NAME検索の複数件対応
            03  :##:-ID         PIC  X(006).
 
       *    *** ����
@@ -22,5 +24,25 @@
       *    *** NETFLIX URL ����
            03  :##:-NFADDR-LEN BINARY-LONG SYNC.
 
-      *    *** �\��
-           03                  PIC  X(100).
+      *    *** NFADDR最終検証日(YYYYMMDD)
+           03  :##:-LASTVER-DATE PIC 9(008) VALUE ZERO.
+
+      *    *** MSRCHの検索件数(先頭20件)
+           03  :##:-MATCH-CNT BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** MSRCHの検索結果本体(NFADDR20件分、NFADDR自体が100バイト
+      *    *** 固定のため予備エリアでは吸収できない規模の追加。この
+      *    *** テーブル追加分は予備エリアを使い切らず、呼び出し元の
+      *    *** リコンパイルが必要だった
+           03  :##:-MATCH-TBL OCCURS 20.
+             05  :##:-MATCH-NFADDR   PIC X(100).
+             05  :##:-MATCH-LASTVER  PIC 9(008).
+
+      *    *** 処理結果コード 00:正常 90:未検出
+           03  :##:-RETURN-CODE PIC X(002) VALUE "00".
+
+      *    *** 予備エリア、LASTVER-DATE/MATCH-CNT/RETURN-CODEの14バイト分
+      *    *** を元の100バイトから相殺（MATCH-TBLについては上記の通り
+      *    *** 別扱い）。これ以降サイズ大きくした時はメインの
+      *    *** リコンパイルが必要
+           03  FILLER         PIC  X(086) VALUE SPACE.
