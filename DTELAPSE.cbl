@@ -0,0 +1,257 @@
+      ******************************************************************
+      *
+      *    PROGRAM-ID.  DTELAPSE
+      *
+      *    DATETIME サブルーチンが DTLOG.OUT へ出力した経過時間ログを
+      *    読み込み、実行順に PGM単位で集計した結果を
+      *    DTELAPSE.RPT へ出力するバッチ集計レポートプログラム。
+      *
+      *    変更履歴
+      *    2026-08-08  T.MIYAKE  新規作成
+      *    2026-08-09  T.MIYAKE  CPDTLOG.cpyをLINKAGEからWORKING-
+      *                          STORAGEへ移動（PROCEDURE DIVISIONが
+      *                          USINGを取らずLINKAGEの裏付けが無かっ
+      *                          た不備を修正）
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 DTELAPSE.
+       AUTHOR.                     T-MIYAKE.
+       INSTALLATION.               SYSTEM-SUPPORT-GRP.
+       DATE-WRITTEN.               2026-08-08.
+       DATE-COMPILED.              2026-08-08.
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT DE-LOG-FILE      ASSIGN TO "DTLOG.OUT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS DE-W-LOG-STATUS.
+           SELECT DE-RPT-FILE      ASSIGN TO "DTELAPSE.RPT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  DE-LOG-FILE.
+       01  DE-LOG-LINE               PIC X(080).
+      *
+       FD  DE-RPT-FILE.
+       01  DE-RPT-LINE               PIC X(080).
+      *
+       WORKING-STORAGE             SECTION.
+      *
+       01  DE-W-EOF                 PIC  X(001) VALUE "N".
+           88  DE-W-EOF-YES                 VALUE "Y".
+      *    DTLOG.OUT未作成（まだDATETIMEが一度も呼ばれていない）時は
+      *    空レポートとして継続する
+       01  DE-W-LOG-STATUS           PIC  X(002) VALUE SPACE.
+       01  DE-W-LOG-OPEN             PIC  X(001) VALUE "N".
+           88  DE-W-LOG-OPEN-YES             VALUE "Y".
+      *
+       01  DE-W-I                   BINARY-LONG VALUE ZERO.
+       01  DE-W-N                   BINARY-LONG VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *    PGM別集計テーブル（最大50本）
+      *---------------------------------------------------------------*
+       01  DE-W-PGM-TBL.
+           03  DE-W-PGM-ENT   OCCURS 50.
+               05  DE-W-PGM-NAME     PIC X(008) VALUE SPACE.
+               05  DE-W-PGM-CALLS    BINARY-LONG VALUE ZERO.
+               05  DE-W-PGM-MAXSEC   PIC 9(9)V99 VALUE ZERO.
+               05  DE-W-PGM-SLAHIT   BINARY-LONG VALUE ZERO.
+       01  DE-W-PGM-CNT              BINARY-LONG VALUE ZERO.
+      *
+       01  DE-W-MAXSEC-E             PIC ZZZZZZZZ9.99.
+       01  DE-W-CALLS-E              PIC ZZZZ9.
+       01  DE-W-SLAHIT-E             PIC ZZZZ9.
+       01  DE-W-ELAPSED-E            PIC ZZZZZZZZ9.99.
+      *
+      *---------------------------------------------------------------*
+      *    DTLOG.OUT 読み込み用レコード、DATETIMEと共有する項目レイ
+      *    アウトだが呼び出し元から受け取るものではないため
+      *    WORKING-STORAGEに置き、DE-LOG-LINEから移送して使う
+      *---------------------------------------------------------------*
+       COPY "CPDTLOG.cpy" REPLACING ==:##:== BY ==DE==.
+      *
+       PROCEDURE                  DIVISION.
+      *
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE  THRU 1000-EXIT
+           PERFORM 2000-READ-LOOP   THRU 2000-EXIT
+               UNTIL DE-W-EOF-YES
+           PERFORM 3000-WRITE-RPT   THRU 3000-EXIT
+           PERFORM 9000-TERMINATE   THRU 9000-EXIT
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *    1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  DE-LOG-FILE
+           IF DE-W-LOG-STATUS = "00"
+               SET DE-W-LOG-OPEN-YES     TO TRUE
+           ELSE
+      *        *** 未作成（35）等は空レポートとして継続する
+               MOVE "Y"                  TO DE-W-EOF
+           END-IF
+           OPEN OUTPUT DE-RPT-FILE
+           MOVE ZERO                TO DE-W-PGM-CNT
+           MOVE SPACE                   TO DE-RPT-LINE
+           STRING "DETAIL (RUN ORDER)" DELIMITED BY SIZE
+                  INTO DE-RPT-LINE
+           WRITE DE-RPT-LINE
+           MOVE SPACE                   TO DE-RPT-LINE
+           STRING "PGM     "  DELIMITED BY SIZE
+                  "ID "       DELIMITED BY SIZE
+                  "YMD     "  DELIMITED BY SIZE
+                  "HMS   "    DELIMITED BY SIZE
+                  "   ELAPSED" DELIMITED BY SIZE
+                  " SLA"      DELIMITED BY SIZE
+                  INTO DE-RPT-LINE
+           WRITE DE-RPT-LINE
+           IF DE-W-LOG-OPEN-YES
+               PERFORM 2100-READ-ONE     THRU 2100-EXIT
+           END-IF
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2000-READ-LOOP   ログを１行ずつ読み、実行順の明細を出力し、
+      *                     同時にPGM別に集計する
+      ******************************************************************
+       2000-READ-LOOP.
+           PERFORM 2250-WRITE-DETAIL THRU 2250-EXIT
+           PERFORM 2200-FIND-OR-ADD  THRU 2200-EXIT
+           IF DE-W-I NOT = ZERO
+               ADD  1                    TO DE-W-PGM-CALLS(DE-W-I)
+               IF DE-DTLOG-ELAPSED > DE-W-PGM-MAXSEC(DE-W-I)
+                   MOVE DE-DTLOG-ELAPSED  TO DE-W-PGM-MAXSEC(DE-W-I)
+               END-IF
+               IF DE-DTLOG-SLA-FLAG = "Y"
+                   ADD  1                 TO DE-W-PGM-SLAHIT(DE-W-I)
+               END-IF
+           END-IF
+           PERFORM 2100-READ-ONE      THRU 2100-EXIT
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2250-WRITE-DETAIL  DTLOG-REC 1件分を実行順の明細行として出力
+      ******************************************************************
+       2250-WRITE-DETAIL.
+           MOVE DE-DTLOG-ELAPSED        TO DE-W-ELAPSED-E
+           MOVE SPACE                   TO DE-RPT-LINE
+           STRING DE-DTLOG-PGM          DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  DE-DTLOG-ID           DELIMITED BY SIZE
+                  "  "                  DELIMITED BY SIZE
+                  DE-DTLOG-YMD          DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  DE-DTLOG-HMS          DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  DE-W-ELAPSED-E        DELIMITED BY SIZE
+                  "  "                  DELIMITED BY SIZE
+                  DE-DTLOG-SLA-FLAG     DELIMITED BY SIZE
+                  INTO DE-RPT-LINE
+           WRITE DE-RPT-LINE
+       2250-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2100-READ-ONE    ログ1行読み込み、DTLOG-REC へ展開する
+      ******************************************************************
+       2100-READ-ONE.
+           READ DE-LOG-FILE
+               AT END
+                   MOVE "Y"           TO DE-W-EOF
+                   GO TO 2100-EXIT
+           END-READ
+           MOVE DE-LOG-LINE            TO DE-DTLOG-REC
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2200-FIND-OR-ADD  DTLOG-PGM に対応するテーブル行を探す
+      *                      無ければ新規行を追加する（DE-W-I にセット）
+      ******************************************************************
+       2200-FIND-OR-ADD.
+           MOVE ZERO                   TO DE-W-I
+           PERFORM 2210-FIND-ONE        THRU 2210-EXIT
+               VARYING DE-W-N FROM 1 BY 1
+               UNTIL DE-W-N > DE-W-PGM-CNT
+      *
+           IF DE-W-I = ZERO AND DE-W-PGM-CNT < 50
+               ADD  1                   TO DE-W-PGM-CNT
+               MOVE DE-W-PGM-CNT         TO DE-W-I
+               MOVE DE-DTLOG-PGM         TO DE-W-PGM-NAME(DE-W-I)
+           END-IF
+       2200-EXIT.
+           EXIT.
+      *
+       2210-FIND-ONE.
+           IF DE-W-I = ZERO AND
+              DE-W-PGM-NAME(DE-W-N) = DE-DTLOG-PGM
+               MOVE DE-W-N               TO DE-W-I
+           END-IF
+       2210-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3000-WRITE-RPT   集計結果を DTELAPSE.RPT へ出力する
+      ******************************************************************
+       3000-WRITE-RPT.
+           MOVE SPACE                   TO DE-RPT-LINE
+           WRITE DE-RPT-LINE
+           MOVE SPACE                   TO DE-RPT-LINE
+           STRING "SUMMARY (PGM-BY-PGM)" DELIMITED BY SIZE
+                  INTO DE-RPT-LINE
+           WRITE DE-RPT-LINE
+           MOVE SPACE                   TO DE-RPT-LINE
+           STRING "PGM     "  DELIMITED BY SIZE
+                  "CALLS"     DELIMITED BY SIZE
+                  "   MAX-SEC" DELIMITED BY SIZE
+                  "  SLA-HIT" DELIMITED BY SIZE
+                  INTO DE-RPT-LINE
+           WRITE DE-RPT-LINE
+      *
+           PERFORM 3100-WRITE-ONE       THRU 3100-EXIT
+               VARYING DE-W-I FROM 1 BY 1
+               UNTIL DE-W-I > DE-W-PGM-CNT
+       3000-EXIT.
+           EXIT.
+      *
+       3100-WRITE-ONE.
+           MOVE DE-W-PGM-CALLS(DE-W-I)   TO DE-W-CALLS-E
+           MOVE DE-W-PGM-MAXSEC(DE-W-I)  TO DE-W-MAXSEC-E
+           MOVE DE-W-PGM-SLAHIT(DE-W-I)  TO DE-W-SLAHIT-E
+           MOVE SPACE                   TO DE-RPT-LINE
+           STRING DE-W-PGM-NAME(DE-W-I) DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  DE-W-CALLS-E          DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  DE-W-MAXSEC-E         DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  DE-W-SLAHIT-E         DELIMITED BY SIZE
+                  INTO DE-RPT-LINE
+           WRITE DE-RPT-LINE
+       3100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    9000-TERMINATE
+      ******************************************************************
+       9000-TERMINATE.
+           IF DE-W-LOG-OPEN-YES
+               CLOSE DE-LOG-FILE
+           END-IF
+           CLOSE DE-RPT-FILE
+       9000-EXIT.
+           EXIT.
